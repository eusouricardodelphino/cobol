@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      *>**********************************
+      *> AREA DE COMENTARIOS
+      *> OBJETIVO = APRESENTAR AS OPERACOES DISPONIVEIS NA SUITE E
+      *> CHAMAR O PROGRAMA CORRESPONDENTE ATRAVES DO CATALOGO PROGCAT,
+      *> PARA QUE O OPERADOR ESCOLHA UMA FUNCAO PELO NOME EM VEZ DE
+      *> PRECISAR SABER (OU ADIVINHAR) O PROGRAM-ID DO MODULO QUE A
+      *> EXECUTA - PROBLEMA AGRAVADO PELA COLISAO DE PROGRAM-ID QUE
+      *> EXISTIA ENTRE EXEMPLO-UNTIL E INVESTIMENTOS (AMBOS PROGCOB15).
+      *> DATA 09/08/2026
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - PROGRAMA CRIADO
+      *> ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGCAT ASSIGN TO "PROGCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PROGCAT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROGCAT.
+           COPY "PROGCAT.CPY" IN 'COPYBOOKS'.
+       WORKING-STORAGE SECTION.
+       77 WRK-PROGCAT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-QTD-OPCOES      PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX             PIC 9(02) VALUE ZEROS.
+       77 WRK-OPCAO-DIGITADA  PIC 9(02) VALUE ZEROS.
+       77 WRK-OPCAO-ACHADA    PIC X(01) VALUE 'N'.
+           88 WRK-ACHOU-OPCAO     VALUE 'S'.
+       77 WRK-PROGRAMA-CHAMAR PIC X(20) VALUE SPACES.
+       77 WRK-CONTINUAR       PIC X(01) VALUE 'S'.
+           88 WRK-DEVE-CONTINUAR  VALUE 'S'.
+       01  WRK-TABELA-CATALOGO.
+           05  WRK-CATALOGO OCCURS 20 TIMES
+                   INDEXED BY WRK-IDX-CAT.
+               10  WRK-CAT-OPCAO       PIC 9(02).
+               10  WRK-CAT-DESCRICAO   PIC X(40).
+               10  WRK-CAT-PROGRAMA    PIC X(20).
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 100000-CARREGAR-CATALOGO.
+
+           PERFORM 200000-PROCESSAR-MENU
+               UNTIL NOT WRK-DEVE-CONTINUAR.
+
+           STOP RUN.
+
+      *>*********************************************
+       100000-CARREGAR-CATALOGO.
+      *>*********************************************
+           OPEN INPUT PROGCAT.
+           IF WRK-PROGCAT-STATUS = '00'
+               PERFORM 110000-LER-CATALOGO
+                   UNTIL WRK-PROGCAT-STATUS = '10'
+               CLOSE PROGCAT
+           ELSE
+      *>       CATALOGO PADRAO, USADO QUANDO PROGCAT NAO ESTA DISPONIVEL
+               MOVE 6 TO WRK-QTD-OPCOES
+               MOVE 1  TO WRK-CAT-OPCAO (1)
+               MOVE 'REAJUSTE SALARIAL ESTRUTURADO (FOLHA)'
+                   TO WRK-CAT-DESCRICAO (1)
+               MOVE 'AUMENTO_ESTRUTURADO' TO WRK-CAT-PROGRAMA (1)
+               MOVE 2  TO WRK-CAT-OPCAO (2)
+               MOVE 'LANCAMENTO/FECHAMENTO DE VENDAS'
+                   TO WRK-CAT-DESCRICAO (2)
+               MOVE 'PROGCOB15' TO WRK-CAT-PROGRAMA (2)
+               MOVE 3  TO WRK-CAT-OPCAO (3)
+               MOVE 'CALCULO DE INVESTIMENTO'
+                   TO WRK-CAT-DESCRICAO (3)
+               MOVE 'PROGCOB16' TO WRK-CAT-PROGRAMA (3)
+               MOVE 4  TO WRK-CAT-OPCAO (4)
+               MOVE 'AVALIACAO DE NOTAS (MEDIA PONDERADA)'
+                   TO WRK-CAT-DESCRICAO (4)
+               MOVE 'PROGCOB08' TO WRK-CAT-PROGRAMA (4)
+               MOVE 5  TO WRK-CAT-OPCAO (5)
+               MOVE 'AVALIACAO DE NOTAS (COM EXAME FINAL)'
+                   TO WRK-CAT-DESCRICAO (5)
+               MOVE 'PROGCOB07' TO WRK-CAT-PROGRAMA (5)
+               MOVE 6  TO WRK-CAT-OPCAO (6)
+               MOVE 'COTACAO DE FRETE'
+                   TO WRK-CAT-DESCRICAO (6)
+               MOVE 'PROGCOB09' TO WRK-CAT-PROGRAMA (6)
+           END-IF.
+
+      *>   OPCAO DE VERIFICACAO DE ACESSO E DE SAIDA, SEMPRE PRESENTES
+      *>   MESMO QUANDO O CATALOGO VEM DO ARQUIVO PROGCAT
+           ADD 1 TO WRK-QTD-OPCOES
+           MOVE WRK-QTD-OPCOES TO WRK-CAT-OPCAO (WRK-QTD-OPCOES)
+           MOVE 'VERIFICACAO DE ACESSO'
+               TO WRK-CAT-DESCRICAO (WRK-QTD-OPCOES)
+           MOVE 'PROGCOB10' TO WRK-CAT-PROGRAMA (WRK-QTD-OPCOES).
+
+      *>*********************************************
+       110000-LER-CATALOGO.
+      *>*********************************************
+           READ PROGCAT
+               AT END
+                   MOVE '10' TO WRK-PROGCAT-STATUS
+               NOT AT END
+                   ADD 1 TO WRK-QTD-OPCOES
+                   MOVE PC-OPCAO TO WRK-CAT-OPCAO (WRK-QTD-OPCOES)
+                   MOVE PC-DESCRICAO
+                       TO WRK-CAT-DESCRICAO (WRK-QTD-OPCOES)
+                   MOVE PC-PROGRAMA
+                       TO WRK-CAT-PROGRAMA (WRK-QTD-OPCOES)
+           END-READ.
+
+      *>*********************************************
+       200000-PROCESSAR-MENU.
+      *>*********************************************
+           PERFORM 210000-EXIBIR-MENU.
+           PERFORM 220000-OBTER-OPCAO.
+
+           IF WRK-OPCAO-DIGITADA = ZEROS
+               MOVE 'N' TO WRK-CONTINUAR
+           ELSE
+               PERFORM 230000-LOCALIZAR-OPCAO
+               IF WRK-ACHOU-OPCAO
+                   CALL WRK-PROGRAMA-CHAMAR
+                   END-CALL
+                   CANCEL WRK-PROGRAMA-CHAMAR
+               ELSE
+                   DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+               END-IF
+           END-IF.
+
+      *>*********************************************
+       210000-EXIBIR-MENU.
+      *>*********************************************
+           DISPLAY ' '.
+           DISPLAY '======= MENU DE OPERACOES ======='.
+           PERFORM 211000-EXIBIR-ITEM
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-QTD-OPCOES.
+           DISPLAY '00 - SAIR'.
+           DISPLAY '==================================='.
+           DISPLAY 'DIGITE A OPCAO DESEJADA..'.
+
+      *>*********************************************
+       211000-EXIBIR-ITEM.
+      *>*********************************************
+           DISPLAY WRK-CAT-OPCAO (WRK-IDX) ' - '
+                   WRK-CAT-DESCRICAO (WRK-IDX).
+
+      *>*********************************************
+       220000-OBTER-OPCAO.
+      *>*********************************************
+           ACCEPT WRK-OPCAO-DIGITADA.
+
+      *>*********************************************
+       230000-LOCALIZAR-OPCAO.
+      *>*********************************************
+           MOVE 'N' TO WRK-OPCAO-ACHADA.
+           SET WRK-IDX-CAT TO 1.
+           SEARCH WRK-CATALOGO
+               AT END
+                   MOVE 'N' TO WRK-OPCAO-ACHADA
+               WHEN WRK-CAT-OPCAO (WRK-IDX-CAT) = WRK-OPCAO-DIGITADA
+                   MOVE 'S' TO WRK-OPCAO-ACHADA
+                   MOVE WRK-CAT-PROGRAMA (WRK-IDX-CAT)
+                       TO WRK-PROGRAMA-CHAMAR
+           END-SEARCH.
