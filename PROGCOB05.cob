@@ -1,35 +1,233 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB05.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - PASSA A ACEITAR PROCESSAMENTO EM LOTE A PARTIR
+      *>              DO ARQUIVO DE PARES TXNPAIR, ALEM DO MODO
+      *>              INTERATIVO ORIGINAL (ACCEPT FROM CONSOLE)
+      *> 09/08/2026 - DIVISAO POR ZERO E OVERFLOW DE CAMPO PASSAM A
+      *>              SER TRATADOS SEM ABORTAR O PROGRAMA
+      *> 09/08/2026 - RESULTADOS PASSAM A TER CASAS DECIMAIS (ANTES
+      *>              SO INTEIRO) E CADA PAR PROCESSADO E GRAVADO NO
+      *>              LOG OPLOG COM O TOTAL ACUMULADO DE SOMAS
+      *> 09/08/2026 - WRK-NUM1/WRK-NUM2 (E TP-NUM1/TP-NUM2 NO ARQUIVO
+      *>              DE LOTE, OL-NUM1/OL-NUM2/OL-RESTO NO LOG) ERAM
+      *>              PIC 9(02) - MAXIMO 99 - E TRUNCAVAM ANTES DE
+      *>              CHEGAR AOS CALCULOS. AMPLIADOS PARA
+      *>              S9(06)V9999, MESMO TAMANHO JA USADO NOS CAMPOS
+      *>              DE RESULTADO
+      *> ---------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TXNPAIR ASSIGN TO "TXNPAIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TXNPAIR-STATUS.
+           SELECT OPLOG ASSIGN TO "OPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TXNPAIR.
+           COPY "TXNPAIR.CPY" IN 'COPYBOOKS'.
+       FD  OPLOG.
+           COPY "OPLOG05.CPY" IN 'COPYBOOKS'.
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
-       77 WRK-RESULT PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM1            PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-NUM2            PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-RESULT-SOMA     PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-RESULT-SUB      PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-RESULT-DIV      PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-QUOCIENTE       PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-RESTO           PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-RESULT-MULT     PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-RESULT-MEDIA    PIC S9(06)V9999 VALUE ZEROS.
+       77 WRK-ACUM-SOMA       PIC S9(10)V9999 VALUE ZEROS.
+       77 WRK-TXNPAIR-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-OPLOG-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-MODO-LOTE       PIC X(01) VALUE 'N'.
+           88 WRK-EH-MODO-LOTE    VALUE 'S'.
+       77 WRK-FIM-TXNPAIR     PIC X(01) VALUE 'N'.
+           88 WRK-EOF-TXNPAIR     VALUE 'S'.
+       77 WRK-PAR-ERRO        PIC X(20) VALUE SPACES.
+       77 WRK-COD-ERRO        PIC X(06) VALUE SPACES.
+       77 WRK-MSG-ERRO        PIC X(50) VALUE SPACES.
+       01  WRK-ERRO-OCORRENCIA.
+           COPY "ERRHAND.CPY" IN 'COPYBOOKS'.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+
+       0001-PRINCIPAL.
+           PERFORM 100000-INICIALIZAR.
+
+           IF WRK-EH-MODO-LOTE
+               PERFORM 200000-PROCESSAR-LOTE UNTIL WRK-EOF-TXNPAIR
+           ELSE
+               PERFORM 210000-PROCESSAR-PAR
+           END-IF.
+
+           PERFORM 300000-FINALIZAR.
+
+           STOP RUN.
+
+      *>*********************************************
+       100000-INICIALIZAR.
+      *>*********************************************
+           OPEN EXTEND OPLOG.
+           IF WRK-OPLOG-STATUS NOT = '00'
+               OPEN OUTPUT OPLOG
+           END-IF.
+
+           OPEN INPUT TXNPAIR.
+           IF WRK-TXNPAIR-STATUS = '00'
+               MOVE 'S' TO WRK-MODO-LOTE
+               DISPLAY 'ARQUIVO TXNPAIR ENCONTRADO - MODO LOTE'
+               READ TXNPAIR
+                   AT END
+                       MOVE 'S' TO WRK-FIM-TXNPAIR
+               END-READ
+           ELSE
+               CLOSE TXNPAIR
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+           END-IF.
+
+      *>*********************************************
+       200000-PROCESSAR-LOTE.
+      *>*********************************************
+           MOVE TP-NUM1 TO WRK-NUM1.
+           MOVE TP-NUM2 TO WRK-NUM2.
+           PERFORM 210000-PROCESSAR-PAR.
+           READ TXNPAIR
+               AT END
+                   MOVE 'S' TO WRK-FIM-TXNPAIR
+           END-READ.
+
+      *>*********************************************
+       210000-PROCESSAR-PAR.
+      *>*********************************************
            DISPLAY "=======================".
            DISPLAY 'NUMERO 1.. ' WRK-NUM1.
            DISPLAY 'NUMERO 2.. ' WRK-NUM2.
-       
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULT.
-           DISPLAY 'SOMA.. ' WRK-RESULT. 
 
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULT.
-           DISPLAY 'SUBTRAÇÃO.. ' WRK-RESULT.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULT-SOMA
+               ON SIZE ERROR
+                   DISPLAY 'SOMA NAO REALIZADA - CAMPO INSUFICIENTE'
+                   MOVE ZEROS TO WRK-RESULT-SOMA
+                   MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+                   MOVE 'SOMA'                 TO WRK-COD-ERRO
+                   MOVE 'SOMA NAO REALIZADA - CAMPO INSUFICIENTE'
+                       TO WRK-MSG-ERRO
+                   PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+           END-ADD.
+           DISPLAY 'SOMA.. ' WRK-RESULT-SOMA.
+
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULT-SUB
+               ON SIZE ERROR
+                   DISPLAY 'SUBTRAÇÃO NAO REALIZADA - OVERFLOW'
+                   MOVE ZEROS TO WRK-RESULT-SUB
+                   MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+                   MOVE 'SUB'                  TO WRK-COD-ERRO
+                   MOVE 'SUBTRACAO NAO REALIZADA - OVERFLOW'
+                       TO WRK-MSG-ERRO
+                   PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+           END-SUBTRACT.
+           DISPLAY 'SUBTRAÇÃO.. ' WRK-RESULT-SUB.
 
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
-            REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISÃO.. ' WRK-RESULT.
+           IF WRK-NUM2 = 0
+               DISPLAY 'DIVISÃO NAO REALIZADA - DIVISOR IGUAL A ZERO'
+               MOVE ZEROS TO WRK-RESULT-DIV WRK-QUOCIENTE WRK-RESTO
+               MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+               MOVE 'DIV0'                 TO WRK-COD-ERRO
+               MOVE 'DIVISAO NAO REALIZADA - DIVISOR IGUAL A ZERO'
+                   TO WRK-MSG-ERRO
+               PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+           ELSE
+               COMPUTE WRK-RESULT-DIV ROUNDED = WRK-NUM1 / WRK-NUM2
+                   ON SIZE ERROR
+                       DISPLAY 'DIVISÃO NAO REALIZADA - OVERFLOW'
+                       MOVE ZEROS TO WRK-RESULT-DIV
+                       MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+                       MOVE 'DIVOV'                TO WRK-COD-ERRO
+                       MOVE 'DIVISAO NAO REALIZADA - OVERFLOW'
+                           TO WRK-MSG-ERRO
+                       PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+               END-COMPUTE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-QUOCIENTE
+                   REMAINDER WRK-RESTO
+                   ON SIZE ERROR
+                       DISPLAY 'DIVISÃO NAO REALIZADA - OVERFLOW'
+                       MOVE ZEROS TO WRK-QUOCIENTE WRK-RESTO
+                       MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+                       MOVE 'DIVOV'                TO WRK-COD-ERRO
+                       MOVE 'DIVISAO NAO REALIZADA - OVERFLOW'
+                           TO WRK-MSG-ERRO
+                       PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+               END-DIVIDE
+           END-IF.
+           DISPLAY 'DIVISÃO.. ' WRK-RESULT-DIV.
            DISPLAY 'RESTO.. ' WRK-RESTO.
 
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
-           DISPLAY 'MULTIPLICAÇÃO.. ' WRK-RESULT. 
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT-MULT
+               ON SIZE ERROR
+                   DISPLAY 'MULTIPLICAÇÃO NAO REALIZADA - OVERFLOW'
+                   MOVE ZEROS TO WRK-RESULT-MULT
+                   MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+                   MOVE 'MULT'                 TO WRK-COD-ERRO
+                   MOVE 'MULTIPLICACAO NAO REALIZADA - OVERFLOW'
+                       TO WRK-MSG-ERRO
+                   PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+           END-MULTIPLY.
+           DISPLAY 'MULTIPLICAÇÃO.. ' WRK-RESULT-MULT.
 
-           COMPUTE WRK-RESULT = (WRK-NUM1 + WRK-NUM2) / 2.
-           DISPLAY 'MEDIA.. ' WRK-RESULT.
+           COMPUTE WRK-RESULT-MEDIA ROUNDED = (WRK-NUM1 + WRK-NUM2) / 2
+               ON SIZE ERROR
+                   DISPLAY 'MEDIA NAO CALCULADA - OVERFLOW'
+                   MOVE ZEROS TO WRK-RESULT-MEDIA
+                   MOVE '210000-PROCESSAR-PAR' TO WRK-PAR-ERRO
+                   MOVE 'MEDIA'                TO WRK-COD-ERRO
+                   MOVE 'MEDIA NAO CALCULADA - OVERFLOW'
+                       TO WRK-MSG-ERRO
+                   PERFORM 230000-REGISTRAR-ERRO-ARITMETICO
+           END-COMPUTE.
+           DISPLAY 'MEDIA.. ' WRK-RESULT-MEDIA.
 
-           STOP RUN.
+           ADD WRK-RESULT-SOMA TO WRK-ACUM-SOMA.
+           PERFORM 220000-GRAVAR-LOG.
+
+      *>*********************************************
+       220000-GRAVAR-LOG.
+      *>*********************************************
+           MOVE WRK-NUM1         TO OL-NUM1.
+           MOVE WRK-NUM2         TO OL-NUM2.
+           MOVE WRK-RESULT-SOMA  TO OL-SOMA.
+           MOVE WRK-RESULT-SUB   TO OL-SUBTRACAO.
+           MOVE WRK-RESULT-DIV   TO OL-DIVISAO.
+           MOVE WRK-RESTO        TO OL-RESTO.
+           MOVE WRK-RESULT-MULT  TO OL-MULTIPLICACAO.
+           MOVE WRK-RESULT-MEDIA TO OL-MEDIA.
+           MOVE WRK-ACUM-SOMA    TO OL-ACUM-SOMA.
+           WRITE OL-REGISTRO.
+
+      *>*********************************************
+       230000-REGISTRAR-ERRO-ARITMETICO.
+      *>*********************************************
+           MOVE 'PROGCOB05'    TO ERR-PROGRAMA.
+           MOVE WRK-PAR-ERRO   TO ERR-PARAGRAFO.
+           MOVE 'ERRO'         TO ERR-SEVERIDADE.
+           MOVE WRK-COD-ERRO   TO ERR-CODIGO.
+           MOVE WRK-MSG-ERRO   TO ERR-MENSAGEM.
+           CALL 'REGERRO' USING WRK-ERRO-OCORRENCIA
+           END-CALL.
+
+      *>*********************************************
+       300000-FINALIZAR.
+      *>*********************************************
+           IF WRK-EH-MODO-LOTE
+               CLOSE TXNPAIR
+           END-IF.
+           CLOSE OPLOG.
+           DISPLAY "=======================".
+           DISPLAY 'TOTAL ACUMULADO DE SOMAS.. ' WRK-ACUM-SOMA.
