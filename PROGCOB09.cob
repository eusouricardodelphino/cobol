@@ -1,40 +1,475 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB09.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - TARIFAS DE FRETE PASSAM A SER LIDAS DE UMA
+      *>              TABELA EXTERNA (FRETEUF), COBRINDO QUALQUER UF
+      *>              (ANTES SO SP/RJ/MG, HARDCODED)
+      *> 09/08/2026 - FRETE PASSA A CONSIDERAR PESO REAL E PESO
+      *>              CUBADO (VOLUME), COBRANDO TARIFA POR KG
+      *>              ALEM DO PERCENTUAL SOBRE O VALOR DA MERCADORIA
+      *> 09/08/2026 - PASSA A ACEITAR PEDIDOS EM LOTE A PARTIR DO
+      *>              ARQUIVO FRETEORD, GERANDO O MANIFESTO FRETEMAN
+      *> 09/08/2026 - PRAZO DE ENTREGA (SLA) DA UF PASSA A SER
+      *>              INFORMADO JUNTO COM O VALOR DO FRETE
+      *> 09/08/2026 - PASSA A ACEITAR CODIGO DE CUPOM DE DESCONTO,
+      *>              APLICADO SOBRE O VALOR DO FRETE CALCULADO
+      *> 09/08/2026 - PASSA A CONSTAR DO CATALOGO DE PROGRAMAS (PROGCAT)
+      *>              USADO PELO MENU DE OPERACOES; STOP RUN SUBSTITUIDO
+      *>              POR GOBACK PARA DEVOLVER O CONTROLE AO MENU
+      *> 09/08/2026 - VALOR TOTAL DO FRETE PASSA A SER EXIBIDO NO
+      *>              FORMATO MONETARIO PADRAO DO COPYBOOK COMUM
+      *>              MOEDABR
+      *> 09/08/2026 - PRAZO DE ENTREGA PASSA A SER CONVERTIDO NA DATA
+      *>              CALENDARIO PREVISTA DE ENTREGA, A PARTIR DA DATA
+      *>              DO PEDIDO, E NAO SO NA QUANTIDADE DE DIAS
+      *> 09/08/2026 - PEDIDO PASSA A INFORMAR ITEM/QUANTIDADE, BUSCADOS
+      *>              EM ITMQTD (GRAVADO POR EXEMPLO-VARYING) PARA
+      *>              REAPROVEITAR A MESMA CLASSIFICACAO NO MANIFESTO
+      *> ---------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETEUF ASSIGN TO "FRETEUF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETEUF-STATUS.
+           SELECT CUPOM ASSIGN TO "CUPOM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CUPOM-STATUS.
+           SELECT FRETEORD ASSIGN TO "FRETEORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETEORD-STATUS.
+           SELECT FRETEMAN ASSIGN TO "FRETEMAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRETEMAN-STATUS.
+           SELECT BATCHLOG ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHLOG-STATUS.
+           SELECT ITMQTD ASSIGN TO "ITMQTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ITMQTD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETEUF.
+           COPY "FRETEUF.CPY" IN 'COPYBOOKS'.
+       FD  CUPOM.
+           COPY "CUPOM.CPY" IN 'COPYBOOKS'.
+       FD  FRETEORD.
+           COPY "FRETEORD.CPY" IN 'COPYBOOKS'.
+       FD  FRETEMAN
+           RECORDING MODE IS F.
+       01  FRETEMAN-LINHA           PIC X(80).
+       FD  BATCHLOG.
+           COPY "BATCHLOG.CPY" IN 'COPYBOOKS'.
+       FD  ITMQTD.
+           COPY "ITMQTD.CPY" IN 'COPYBOOKS'.
        WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO PIC X(20)    VALUE SPACES.
-       77 WRK-UF      PIC X(02)    VALUE SPACES.
-       77 WRK-VALOR   PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-FRETE   PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-PRODUTO         PIC X(20)    VALUE SPACES.
+       77 WRK-UF              PIC X(02)    VALUE SPACES.
+       77 WRK-VALOR           PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-PESO            PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-ALTURA          PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-LARGURA         PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-COMPRIMENTO     PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-PESO-CUBADO     PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-PESO-TARIFAVEL  PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-CUPOM           PIC X(10)    VALUE SPACES.
+       77 WRK-PCT-DESCONTO    PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-FRETE           PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE-UF-STATUS PIC X(01)    VALUE 'N'.
+           88 WRK-UF-ATENDIDA     VALUE 'S'.
+       77 WRK-MULTIPLICADOR   PIC 9(01)V99 VALUE ZEROS.
+       77 WRK-TARIFA-KG       PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-PRAZO-ENTREGA   PIC 9(02)    VALUE ZEROS.
+       77 WRK-FRETEUF-STATUS  PIC X(02)    VALUE SPACES.
+       77 WRK-CUPOM-STATUS    PIC X(02)    VALUE SPACES.
+       77 WRK-FRETEORD-STATUS PIC X(02)    VALUE SPACES.
+       77 WRK-FRETEMAN-STATUS PIC X(02)    VALUE SPACES.
+       77 WRK-MODO-LOTE       PIC X(01)    VALUE 'N'.
+           88 WRK-EH-MODO-LOTE    VALUE 'S'.
+       77 WRK-FIM-FRETEORD    PIC X(01)    VALUE 'N'.
+           88 WRK-EOF-FRETEORD    VALUE 'S'.
+       77 WRK-QTD-UFS         PIC 9(02)    VALUE ZEROS.
+       77 WRK-IDX-UF          PIC 9(02)    VALUE ZEROS.
+       77 WRK-QTD-CUPONS      PIC 9(02)    VALUE ZEROS.
+       77 WRK-IDX-CUPOM       PIC 9(02)    VALUE ZEROS.
+       77 WRK-QTD-SEM-ENTREGA PIC 9(04)    VALUE ZEROS.
+       77 WRK-BATCHLOG-STATUS PIC X(02)    VALUE SPACES.
+       77 WRK-HOJE-LOG        PIC 9(08)    VALUE ZEROS.
+       77 WRK-AGORA-LOG       PIC 9(08)    VALUE ZEROS.
+       77 WRK-DATA-PEDIDO     PIC 9(08)    VALUE ZEROS.
+       77 WRK-DATA-ENTREGA    PIC 9(08)    VALUE ZEROS.
+       77 WRK-INT-DATA-PEDIDO PIC 9(07)    VALUE ZEROS.
+       77 WRK-INT-DATA-ENTREGA PIC 9(07)   VALUE ZEROS.
+       77 WRK-ITEM             PIC 9(02)   VALUE ZEROS.
+       77 WRK-QUANTIDADE       PIC 9(02)   VALUE ZEROS.
+       77 WRK-CLASSIFICACAO-IT PIC X(10)   VALUE SPACES.
+       77 WRK-ITMQTD-STATUS    PIC X(02)   VALUE SPACES.
+       77 WRK-QTD-ITMQTD       PIC 9(04)   VALUE ZEROS.
+       77 WRK-IDX-ITMQTD       PIC 9(04)   VALUE ZEROS.
+       01 WRK-TABELA-UF.
+           05  WRK-UF-ITEM OCCURS 27 TIMES INDEXED BY WRK-IDX-TU.
+               10  WRK-TU-UF            PIC X(02).
+               10  WRK-TU-MULTIPLICADOR PIC 9(01)V99.
+               10  WRK-TU-TARIFA-KG     PIC 9(03)V99.
+               10  WRK-TU-PRAZO         PIC 9(02).
+       01 WRK-TABELA-CUPONS.
+           05  WRK-CUPOM-ITEM OCCURS 20 TIMES INDEXED BY WRK-IDX-TC.
+               10  WRK-TC-CODIGO        PIC X(10).
+               10  WRK-TC-PERCENTUAL    PIC 9(02)V99.
+       01 WRK-TABELA-ITMQTD.
+           05  WRK-ITMQTD-ITEM OCCURS 200 TIMES INDEXED BY WRK-IDX-TIQ.
+               10  WRK-TIQ-ITEM         PIC 9(02).
+               10  WRK-TIQ-QUANTIDADE   PIC 9(02).
+               10  WRK-TIQ-CLASSIF      PIC X(10).
+       COPY "MOEDABR.CPY" IN 'COPYBOOKS'.
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO..'
+
+       0001-PRINCIPAL.
+           PERFORM 100000-INICIALIZAR.
+
+           IF WRK-EH-MODO-LOTE
+               PERFORM 200000-PROCESSAR-LOTE UNTIL WRK-EOF-FRETEORD
+               CLOSE FRETEORD
+           ELSE
+               PERFORM 210000-PROCESSAR-PEDIDO
+           END-IF.
+
+           PERFORM 300000-FINALIZAR.
+
+           GOBACK.
+
+      *>*********************************************
+       100000-INICIALIZAR.
+      *>*********************************************
+           MOVE 'N' TO WRK-MODO-LOTE.
+           MOVE 'N' TO WRK-FIM-FRETEORD.
+           MOVE ZEROS TO WRK-QTD-SEM-ENTREGA.
+
+           ACCEPT WRK-DATA-PEDIDO FROM DATE YYYYMMDD.
+           COMPUTE WRK-INT-DATA-PEDIDO =
+                   FUNCTION INTEGER-OF-DATE (WRK-DATA-PEDIDO).
+
+           PERFORM 110000-CARREGAR-TABELA-UF.
+           PERFORM 120000-CARREGAR-CUPONS.
+           PERFORM 130000-CARREGAR-ITMQTD.
+           OPEN OUTPUT FRETEMAN.
+
+           OPEN INPUT FRETEORD.
+           IF WRK-FRETEORD-STATUS = '00'
+               MOVE 'S' TO WRK-MODO-LOTE
+               DISPLAY 'ARQUIVO FRETEORD ENCONTRADO - MODO LOTE'
+           ELSE
+               CLOSE FRETEORD
+           END-IF.
+
+      *>*********************************************
+       110000-CARREGAR-TABELA-UF.
+      *>*********************************************
+           MOVE ZEROS TO WRK-QTD-UFS.
+           OPEN INPUT FRETEUF.
+           IF WRK-FRETEUF-STATUS = '00'
+               PERFORM 111000-LER-UF
+                   UNTIL WRK-FRETEUF-STATUS = '10'
+               CLOSE FRETEUF
+           ELSE
+      *>       TABELA PADRAO, USADA QUANDO FRETEUF NAO ESTA DISPONIVEL
+               MOVE 3 TO WRK-QTD-UFS
+               MOVE 'SP' TO WRK-TU-UF (1)
+               MOVE 1,05 TO WRK-TU-MULTIPLICADOR (1)
+               MOVE 2,50 TO WRK-TU-TARIFA-KG (1)
+               MOVE 3    TO WRK-TU-PRAZO (1)
+               MOVE 'RJ' TO WRK-TU-UF (2)
+               MOVE 1,10 TO WRK-TU-MULTIPLICADOR (2)
+               MOVE 3,00 TO WRK-TU-TARIFA-KG (2)
+               MOVE 4    TO WRK-TU-PRAZO (2)
+               MOVE 'MG' TO WRK-TU-UF (3)
+               MOVE 1,15 TO WRK-TU-MULTIPLICADOR (3)
+               MOVE 2,80 TO WRK-TU-TARIFA-KG (3)
+               MOVE 5    TO WRK-TU-PRAZO (3)
+           END-IF.
+
+      *>*********************************************
+       111000-LER-UF.
+      *>*********************************************
+           READ FRETEUF
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WRK-QTD-UFS < 27
+                       ADD 1 TO WRK-QTD-UFS
+                       MOVE FU-UF            TO WRK-TU-UF (WRK-QTD-UFS)
+                       MOVE FU-MULTIPLICADOR
+                           TO WRK-TU-MULTIPLICADOR (WRK-QTD-UFS)
+                       MOVE FU-TARIFA-KG
+                           TO WRK-TU-TARIFA-KG (WRK-QTD-UFS)
+                       MOVE FU-PRAZO-ENTREGA
+                           TO WRK-TU-PRAZO (WRK-QTD-UFS)
+                   ELSE
+                       DISPLAY 'FRETEUF COM MAIS DE 27 UFS - REGISTRO '
+                               'IGNORADO'
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       120000-CARREGAR-CUPONS.
+      *>*********************************************
+           MOVE ZEROS TO WRK-QTD-CUPONS.
+           OPEN INPUT CUPOM.
+           IF WRK-CUPOM-STATUS = '00'
+               PERFORM 121000-LER-CUPOM
+                   UNTIL WRK-CUPOM-STATUS = '10'
+               CLOSE CUPOM
+           END-IF.
+
+      *>*********************************************
+       121000-LER-CUPOM.
+      *>*********************************************
+           READ CUPOM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WRK-QTD-CUPONS < 20
+                       ADD 1 TO WRK-QTD-CUPONS
+                       MOVE CP-CODIGO TO WRK-TC-CODIGO (WRK-QTD-CUPONS)
+                       MOVE CP-PERCENTUAL
+                           TO WRK-TC-PERCENTUAL (WRK-QTD-CUPONS)
+                   ELSE
+                       DISPLAY 'CUPOM ACIMA DE 20 CODIGOS - IGNORADO'
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       130000-CARREGAR-ITMQTD.
+      *>*********************************************
+           MOVE ZEROS TO WRK-QTD-ITMQTD.
+           OPEN INPUT ITMQTD.
+           IF WRK-ITMQTD-STATUS = '00'
+               PERFORM 131000-LER-ITMQTD
+                   UNTIL WRK-ITMQTD-STATUS = '10'
+               CLOSE ITMQTD
+           END-IF.
+
+      *>*********************************************
+       131000-LER-ITMQTD.
+      *>*********************************************
+           READ ITMQTD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WRK-QTD-ITMQTD < 200
+                       ADD 1 TO WRK-QTD-ITMQTD
+                       MOVE IQ-ITEM
+                           TO WRK-TIQ-ITEM (WRK-QTD-ITMQTD)
+                       MOVE IQ-QUANTIDADE
+                           TO WRK-TIQ-QUANTIDADE (WRK-QTD-ITMQTD)
+                       MOVE IQ-CLASSIFICACAO
+                           TO WRK-TIQ-CLASSIF (WRK-QTD-ITMQTD)
+                   ELSE
+                       DISPLAY 'ITMQTD COM MAIS DE 200 REGISTROS - '
+                               'REGISTRO IGNORADO'
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       200000-PROCESSAR-LOTE.
+      *>*********************************************
+           READ FRETEORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-FRETEORD
+               NOT AT END
+                   MOVE FO-PRODUTO     TO WRK-PRODUTO
+                   MOVE FO-UF          TO WRK-UF
+                   MOVE FO-VALOR       TO WRK-VALOR
+                   MOVE FO-PESO        TO WRK-PESO
+                   MOVE FO-ALTURA      TO WRK-ALTURA
+                   MOVE FO-LARGURA     TO WRK-LARGURA
+                   MOVE FO-COMPRIMENTO TO WRK-COMPRIMENTO
+                   MOVE FO-CUPOM       TO WRK-CUPOM
+                   MOVE FO-ITEM        TO WRK-ITEM
+                   MOVE FO-QUANTIDADE  TO WRK-QUANTIDADE
+                   PERFORM 210000-PROCESSAR-PEDIDO
+           END-READ.
+
+      *>*********************************************
+       210000-PROCESSAR-PEDIDO.
+      *>*********************************************
+           IF NOT WRK-EH-MODO-LOTE
+               PERFORM 215000-OBTER-DADOS-INTERATIVOS
+           END-IF.
+
+           PERFORM 220000-BUSCAR-UF.
+
+           IF WRK-UF-ATENDIDA
+               PERFORM 230000-CALCULAR-FRETE
+               PERFORM 240000-APLICAR-CUPOM
+               PERFORM 245000-BUSCAR-CLASSIF-ITEM
+               COMPUTE WRK-INT-DATA-ENTREGA =
+                       WRK-INT-DATA-PEDIDO + WRK-PRAZO-ENTREGA
+               COMPUTE WRK-DATA-ENTREGA =
+                       FUNCTION DATE-OF-INTEGER (WRK-INT-DATA-ENTREGA)
+               MOVE WRK-FRETE TO CE-VALOR-EDITADO
+               DISPLAY '========================='
+               DISPLAY 'O VALOR TOTAL É ' CE-VALOR-EDITADO
+               DISPLAY 'PRAZO DE ENTREGA (DIAS): ' WRK-PRAZO-ENTREGA
+               DISPLAY 'DATA PREVISTA DE ENTREGA: ' WRK-DATA-ENTREGA
+               IF WRK-CLASSIFICACAO-IT NOT = SPACES
+                   DISPLAY 'CLASSIFICACAO DO ITEM/QUANTIDADE: '
+                           WRK-CLASSIFICACAO-IT
+               END-IF
+               PERFORM 250000-IMPRIMIR-MANIFESTO
+           ELSE
+               ADD 1 TO WRK-QTD-SEM-ENTREGA
+               DISPLAY 'NÃO ENTREGAMOS NESSE ESTADO :('
+           END-IF.
+
+      *>*********************************************
+       215000-OBTER-DADOS-INTERATIVOS.
+      *>*********************************************
+           DISPLAY 'PRODUTO..'.
            ACCEPT WRK-PRODUTO.
 
-           DISPLAY 'VALOR..'
+           DISPLAY 'VALOR..'.
            ACCEPT WRK-VALOR.
-          
-           DISPLAY 'ESTADO PARA ENTREGA..'
+
+           DISPLAY 'PESO (KG)..'.
+           ACCEPT WRK-PESO.
+
+           DISPLAY 'DIMENSOES EM CM - ALTURA..'.
+           ACCEPT WRK-ALTURA.
+           DISPLAY 'LARGURA..'.
+           ACCEPT WRK-LARGURA.
+           DISPLAY 'COMPRIMENTO..'.
+           ACCEPT WRK-COMPRIMENTO.
+
+           DISPLAY 'ESTADO PARA ENTREGA..'.
            ACCEPT WRK-UF.
 
-          EVALUATE WRK-UF
-            WHEN 'SP'
-              COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-            WHEN 'RJ'
-              COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-            WHEN 'MG'
-              COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-            WHEN OTHER
-              DISPLAY 'NÃO ENTREGAMOS NESSE ESTADO :('
-           END-EVALUATE.
+           DISPLAY 'CUPOM DE DESCONTO (EM BRANCO SE NAO HOUVER)..'.
+           ACCEPT WRK-CUPOM.
+
+           DISPLAY 'CODIGO DO ITEM..'.
+           ACCEPT WRK-ITEM.
+           DISPLAY 'QUANTIDADE..'.
+           ACCEPT WRK-QUANTIDADE.
+
+      *>*********************************************
+       220000-BUSCAR-UF.
+      *>*********************************************
+           MOVE 'N' TO WRK-FRETE-UF-STATUS.
+           PERFORM VARYING WRK-IDX-UF FROM 1 BY 1
+                   UNTIL WRK-IDX-UF > WRK-QTD-UFS
+               IF WRK-TU-UF (WRK-IDX-UF) = WRK-UF
+                   MOVE 'S' TO WRK-FRETE-UF-STATUS
+                   MOVE WRK-TU-MULTIPLICADOR (WRK-IDX-UF)
+                       TO WRK-MULTIPLICADOR
+                   MOVE WRK-TU-TARIFA-KG (WRK-IDX-UF) TO WRK-TARIFA-KG
+                   MOVE WRK-TU-PRAZO (WRK-IDX-UF) TO WRK-PRAZO-ENTREGA
+                   MOVE WRK-QTD-UFS TO WRK-IDX-UF
+               END-IF
+           END-PERFORM.
+
+      *>*********************************************
+       230000-CALCULAR-FRETE.
+      *>*********************************************
+      *>   PESO CUBADO - FORMULA PADRAO DO SETOR (CM3 / 6000)
+           COMPUTE WRK-PESO-CUBADO ROUNDED =
+                   (WRK-ALTURA * WRK-LARGURA * WRK-COMPRIMENTO) / 6000.
+           IF WRK-PESO-CUBADO > WRK-PESO
+               MOVE WRK-PESO-CUBADO TO WRK-PESO-TARIFAVEL
+           ELSE
+               MOVE WRK-PESO TO WRK-PESO-TARIFAVEL
+           END-IF.
+           COMPUTE WRK-FRETE ROUNDED =
+                   (WRK-VALOR * WRK-MULTIPLICADOR) +
+                   (WRK-PESO-TARIFAVEL * WRK-TARIFA-KG).
+
+      *>*********************************************
+       240000-APLICAR-CUPOM.
+      *>*********************************************
+           MOVE ZEROS TO WRK-PCT-DESCONTO.
+           IF WRK-CUPOM NOT = SPACES
+               PERFORM VARYING WRK-IDX-CUPOM FROM 1 BY 1
+                       UNTIL WRK-IDX-CUPOM > WRK-QTD-CUPONS
+                   IF WRK-TC-CODIGO (WRK-IDX-CUPOM) = WRK-CUPOM
+                       MOVE WRK-TC-PERCENTUAL (WRK-IDX-CUPOM)
+                           TO WRK-PCT-DESCONTO
+                       MOVE WRK-QTD-CUPONS TO WRK-IDX-CUPOM
+                   END-IF
+               END-PERFORM
+           END-IF.
+           IF WRK-PCT-DESCONTO > 0
+               COMPUTE WRK-FRETE ROUNDED =
+                       WRK-FRETE * (1 - (WRK-PCT-DESCONTO / 100))
+               DISPLAY 'CUPOM APLICADO - DESCONTO DE ' WRK-PCT-DESCONTO
+                       '% SOBRE O FRETE'
+           END-IF.
+
+      *>*********************************************
+       245000-BUSCAR-CLASSIF-ITEM.
+      *>*********************************************
+           MOVE SPACES TO WRK-CLASSIFICACAO-IT.
+           PERFORM VARYING WRK-IDX-ITMQTD FROM 1 BY 1
+                   UNTIL WRK-IDX-ITMQTD > WRK-QTD-ITMQTD
+               IF WRK-TIQ-ITEM (WRK-IDX-ITMQTD) = WRK-ITEM
+               AND WRK-TIQ-QUANTIDADE (WRK-IDX-ITMQTD) = WRK-QUANTIDADE
+                   MOVE WRK-TIQ-CLASSIF (WRK-IDX-ITMQTD)
+                       TO WRK-CLASSIFICACAO-IT
+                   MOVE WRK-QTD-ITMQTD TO WRK-IDX-ITMQTD
+               END-IF
+           END-PERFORM.
+
+      *>*********************************************
+       250000-IMPRIMIR-MANIFESTO.
+      *>*********************************************
+           MOVE SPACES TO FRETEMAN-LINHA.
+           STRING WRK-PRODUTO ' UF ' WRK-UF ' FRETE ' WRK-FRETE
+                  ' PRAZO ' WRK-PRAZO-ENTREGA ' DIAS'
+                  ' ENTREGA ' WRK-DATA-ENTREGA
+                  ' CLASSIF ' WRK-CLASSIFICACAO-IT
+               DELIMITED BY SIZE INTO FRETEMAN-LINHA
+           END-STRING.
+           WRITE FRETEMAN-LINHA.
+
+      *>*********************************************
+       300000-FINALIZAR.
+      *>*********************************************
+           CLOSE FRETEMAN.
 
-           IF WRK-FRETE NOT EQUAL 0 
+           IF WRK-QTD-SEM-ENTREGA > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 310000-REGISTRAR-BATCHLOG.
+
+      *>*********************************************
+       310000-REGISTRAR-BATCHLOG.
+      *>*********************************************
+           ACCEPT WRK-HOJE-LOG  FROM DATE YYYYMMDD.
+           ACCEPT WRK-AGORA-LOG FROM TIME.
+
+           OPEN EXTEND BATCHLOG.
+           IF WRK-BATCHLOG-STATUS NOT = '00'
+               OPEN OUTPUT BATCHLOG
+           END-IF.
 
-            DISPLAY '========================='
-            DISPLAY 'O VALOR TOTAL É ' WRK-FRETE
+           MOVE 'PROGCOB09' TO BL-PROGRAMA.
+           MOVE WRK-HOJE-LOG  TO BL-DATA.
+           MOVE WRK-AGORA-LOG TO BL-HORA.
+           IF WRK-QTD-SEM-ENTREGA > 0
+               MOVE 'ERRO' TO BL-STATUS
+               MOVE 'MANIFESTO COM PEDIDOS SEM COBERTURA DE UF'
+                   TO BL-DETALHE
+           ELSE
+               MOVE 'OK'   TO BL-STATUS
+               MOVE 'MANIFESTO DE FRETE GERADO COM SUCESSO'
+                   TO BL-DETALHE
            END-IF.
-           STOP RUN.
+           WRITE BL-REGISTRO.
 
+           CLOSE BATCHLOG.
