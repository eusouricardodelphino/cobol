@@ -1,29 +1,84 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB10.  
+       PROGRAM-ID. PROGCOB10.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - NIVEL DIGITADO PELO USUARIO E SUBSTITUIDO POR
+      *>              AUTENTICACAO POR USUARIO/SENHA CONTRA O
+      *>              CADASTRO USRMAST, VIA O GATE COMUM AUTORIZA
+      *> 09/08/2026 - NIVEIS DE ACESSO PASSAM A SER CONFERIDOS
+      *>              CONTRA A MATRIZ DE PERMISSOES (PERMATRIX),
+      *>              EM VEZ DE SO DISTINGUIR ADM/USUARIO
+      *> 09/08/2026 - CADA TENTATIVA (AUTORIZADA OU NAO) E REGISTRADA
+      *>              POR AUTORIZA NO LOG DE AUDITORIA SECAUDIT
+      *> 09/08/2026 - TENTATIVAS DE SENHA INCORRETA SAO CONTADAS E O
+      *>              USUARIO E BLOQUEADO APOS EXCEDER O LIMITE
+      *> 09/08/2026 - PASSA A CONSTAR DO CATALOGO DE PROGRAMAS (PROGCAT)
+      *>              USADO PELO MENU DE OPERACOES; STOP RUN SUBSTITUIDO
+      *>              POR GOBACK PARA DEVOLVER O CONTROLE AO MENU
+      *> ---------------------------------------------------------
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-USUARIO PIC X(20) VALUE SPACES.
-       77 WRK-NIVEL   PIC 9(02) VALUE ZEROS.
-         88 ADM    VALUE 01.
-         88 USER   VALUE 02.  
+       77 WRK-USUARIO     PIC X(20) VALUE SPACES.
+       77 WRK-SENHA       PIC X(20) VALUE SPACES.
+       77 WRK-PROGRAMA    PIC X(08) VALUE SPACES.
+       77 WRK-AUTORIZADO  PIC X(01) VALUE 'N'.
+           88 WRK-ESTA-AUTORIZADO  VALUE 'S'.
+       77 WRK-NIVEL       PIC 9(02) VALUE ZEROS.
+           88 WRK-NIVEL-ADMIN       VALUE 01.
+           88 WRK-NIVEL-SUPERVISOR  VALUE 02.
+           88 WRK-NIVEL-OPERADOR    VALUE 03.
+           88 WRK-NIVEL-CONSULTA    VALUE 04.
+       77 WRK-MENSAGEM    PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY 'USUARIO..'
+
+       0001-PRINCIPAL.
+           PERFORM 100000-OBTER-CREDENCIAIS.
+           PERFORM 200000-AUTORIZAR.
+           PERFORM 300000-EXIBIR-RESULTADO.
+
+           GOBACK.
+
+      *>*********************************************
+       100000-OBTER-CREDENCIAIS.
+      *>*********************************************
+           DISPLAY 'USUARIO..'.
            ACCEPT WRK-USUARIO.
 
-           DISPLAY 'NÍVEL..'
-           ACCEPT WRK-NIVEL.
+           DISPLAY 'SENHA..'.
+           ACCEPT WRK-SENHA.
 
-           IF ADM
-             DISPLAY 'NIVEL - ADMINISTRADOR'
-           ELSE
-             IF USER
-               DISPLAY 'NIVEL - USUARIO'
-             ELSE
-              DISPLAY 'USUÁRIO NÃO AUTORIZADO'
-             END-IF
-           END-IF.
-             
+           DISPLAY 'PROGRAMA A ACESSAR..'.
+           ACCEPT WRK-PROGRAMA.
 
-           STOP RUN.
+      *>*********************************************
+       200000-AUTORIZAR.
+      *>*********************************************
+           CALL 'AUTORIZA' USING WRK-USUARIO WRK-SENHA WRK-PROGRAMA
+                                  WRK-AUTORIZADO WRK-NIVEL WRK-MENSAGEM
+           END-CALL.
 
+      *>*********************************************
+       300000-EXIBIR-RESULTADO.
+      *>*********************************************
+           IF WRK-ESTA-AUTORIZADO
+               EVALUATE TRUE
+                   WHEN WRK-NIVEL-ADMIN
+                       DISPLAY 'NIVEL - ADMINISTRADOR'
+                   WHEN WRK-NIVEL-SUPERVISOR
+                       DISPLAY 'NIVEL - SUPERVISOR'
+                   WHEN WRK-NIVEL-OPERADOR
+                       DISPLAY 'NIVEL - OPERADOR'
+                   WHEN WRK-NIVEL-CONSULTA
+                       DISPLAY 'NIVEL - CONSULTA'
+                   WHEN OTHER
+                       DISPLAY 'NIVEL - DESCONHECIDO'
+               END-EVALUATE
+               DISPLAY WRK-MENSAGEM
+           ELSE
+               DISPLAY 'USUÁRIO NÃO AUTORIZADO'
+               DISPLAY WRK-MENSAGEM
+           END-IF.
