@@ -1,27 +1,264 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB08.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - MEDIA PASSA A SER PONDERADA, ACEITANDO DE 1 A 4
+      *>              NOTAS COM PESO (ANTES SEMPRE 2 NOTAS, PESO IGUAL)
+      *> 09/08/2026 - CRITERIOS DE APROVACAO/RECUPERACAO PASSAM A SER
+      *>              LIDOS DE GRADETHR (COMPARTILHADO COM PROGCOB07)
+      *> 09/08/2026 - ALUNO E AVALIACAO PASSAM A SER GRAVADOS NO
+      *>              HISTORICO ESCOLAR STUTRAN
+      *> 09/08/2026 - EMITE RELATORIO DE TURMA (ROSTERPT) A PARTIR DO
+      *>              HISTORICO COMPLETO DE STUTRAN
+      *> 09/08/2026 - FREQUENCIA PASSA A SER CONSIDERADA: ALUNO ABAIXO
+      *>              DO MINIMO E REPROVADO POR FALTA; ALUNO EM
+      *>              RECUPERACAO FAZ EXAME FINAL
+      *> 09/08/2026 - PASSA A CONSTAR DO CATALOGO DE PROGRAMAS (PROGCAT)
+      *>              USADO PELO MENU DE OPERACOES; STOP RUN SUBSTITUIDO
+      *>              POR GOBACK PARA DEVOLVER O CONTROLE AO MENU
+      *> 09/08/2026 - MATRICULA PASSA A SER PROCURADA NO CADASTRO DE
+      *>              ALUNOS (STUMAST); QUANDO ENCONTRADA, O NOME VEM
+      *>              DO CADASTRO EM VEZ DE SER REDIGITADO A CADA
+      *>              AVALIACAO
+      *> 09/08/2026 - RECUPERACAO NO ROSTERPT PASSA A SER CONTADA POR
+      *>              SITUACAO EXPLICITA (APROVADO/REPROVADO APOS
+      *>              EXAME), EM VEZ DE UM WHEN OTHER QUE NUNCA ERA
+      *>              ALCANCADO
+      *> ---------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUMAST ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-MATRICULA
+               FILE STATUS IS WRK-STUMAST-STATUS.
+           SELECT GRADETHR ASSIGN TO "GRADETHR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRADETHR-STATUS.
+           SELECT STUTRAN ASSIGN TO "STUTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STUTRAN-STATUS.
+           SELECT ROSTERPT ASSIGN TO "ROSTERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ROSTERPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUMAST.
+           COPY "STUMAST.CPY" IN 'COPYBOOKS'.
+       FD  GRADETHR.
+           COPY "GRADETHR.CPY" IN 'COPYBOOKS'.
+       FD  STUTRAN.
+           COPY "STUTRAN.CPY" IN 'COPYBOOKS'.
+       FD  ROSTERPT
+           RECORDING MODE IS F.
+       01  ROSTERPT-LINHA           PIC X(80).
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(2)V9 VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(2)V9 VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(2)V99 VALUE ZEROS.
+       77 WRK-MATRICULA       PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME            PIC X(20) VALUE SPACES.
+       77 WRK-QTD-NOTAS       PIC 9(01) VALUE ZEROS.
+       77 WRK-IDX-NOTA        PIC 9(01) VALUE ZEROS.
+       77 WRK-SOMA-NOTA-PESO  PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-SOMA-PESO       PIC 9(02)V9  VALUE ZEROS.
+       77 WRK-MEDIA           PIC 9(2)V99 VALUE ZEROS.
+       77 WRK-FREQUENCIA      PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-NOTA-EXAME      PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-MEDIA-FINAL     PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SITUACAO        PIC X(20) VALUE SPACES.
+       77 WRK-STUMAST-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-GRADETHR-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-STUTRAN-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-ROSTERPT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-DATA-AVALIACAO  PIC 9(08) VALUE ZEROS.
+       77 WRK-QTD-APROVADOS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUPERACAO PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROVADOS  PIC 9(05) VALUE ZEROS.
+       01 WRK-TABELA-NOTAS.
+           05  WRK-NOTA-ITEM OCCURS 4 TIMES INDEXED BY WRK-IDX-NT.
+               10  WRK-NOTA             PIC 9(02)V9.
+               10  WRK-PESO             PIC 9(01)V9.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-
-           EVALUATE WRK-MEDIA
-             WHEN 6 THRU 10
-               DISPLAY "APROVADO"
-             WHEN 2 THRU 5,99
-               DISPLAY "RECUPERAÇÃO"
-             WHEN OTHER
-               DISPLAY "REPROVADO"
-             END-EVALUATE.
+           MOVE ZEROS TO WRK-NOTA-EXAME.
+           MOVE SPACES TO WRK-NOME.
+
+           ACCEPT WRK-DATA-AVALIACAO FROM DATE YYYYMMDD.
+           PERFORM 100000-CARREGAR-CRITERIOS.
+
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA.
+           PERFORM 105000-LOCALIZAR-ALUNO.
+           IF WRK-NOME = SPACES
+               DISPLAY 'NOME DO ALUNO: '
+               ACCEPT WRK-NOME
+           END-IF.
+           DISPLAY 'QUANTIDADE DE NOTAS (1 A 4): '.
+           ACCEPT WRK-QTD-NOTAS.
+           IF WRK-QTD-NOTAS < 1 OR WRK-QTD-NOTAS > 4
+               MOVE 1 TO WRK-QTD-NOTAS
+           END-IF.
+
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WRK-IDX-NOTA > WRK-QTD-NOTAS
+               DISPLAY 'NOTA ' WRK-IDX-NOTA ': '
+               ACCEPT WRK-NOTA (WRK-IDX-NOTA)
+               DISPLAY 'PESO DA NOTA ' WRK-IDX-NOTA ': '
+               ACCEPT WRK-PESO (WRK-IDX-NOTA)
+               IF WRK-PESO (WRK-IDX-NOTA) = 0
+                   MOVE 1 TO WRK-PESO (WRK-IDX-NOTA)
+               END-IF
+           END-PERFORM.
+
+           MOVE ZEROS TO WRK-SOMA-NOTA-PESO WRK-SOMA-PESO.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WRK-IDX-NOTA > WRK-QTD-NOTAS
+               COMPUTE WRK-SOMA-NOTA-PESO =
+                       WRK-SOMA-NOTA-PESO +
+                       (WRK-NOTA (WRK-IDX-NOTA) *
+                        WRK-PESO (WRK-IDX-NOTA))
+               ADD WRK-PESO (WRK-IDX-NOTA) TO WRK-SOMA-PESO
+           END-PERFORM.
+           COMPUTE WRK-MEDIA ROUNDED =
+                   WRK-SOMA-NOTA-PESO / WRK-SOMA-PESO.
+
+           DISPLAY 'FREQUENCIA DO ALUNO (%): '.
+           ACCEPT WRK-FREQUENCIA.
+
+           IF WRK-FREQUENCIA < GT-FREQUENCIA-MINIMA
+               MOVE 'REPROVADO POR FALTA' TO WRK-SITUACAO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WRK-MEDIA >= GT-NOTA-MINIMA-APROVACAO
+                       MOVE 'APROVADO' TO WRK-SITUACAO
+                   WHEN WRK-MEDIA >= GT-NOTA-MINIMA-RECUPERACAO
+                       PERFORM 200000-EXAME-FINAL
+                   WHEN OTHER
+                       MOVE 'REPROVADO' TO WRK-SITUACAO
+               END-EVALUATE
+           END-IF.
 
            DISPLAY 'MEDIA: ' WRK-MEDIA.
-           STOP RUN.
\ No newline at end of file
+           DISPLAY WRK-SITUACAO.
+
+           PERFORM 300000-GRAVAR-HISTORICO.
+           PERFORM 400000-EMITIR-ROSTER.
+
+           GOBACK.
+
+      *>*********************************************
+       100000-CARREGAR-CRITERIOS.
+      *>*********************************************
+           OPEN INPUT GRADETHR.
+           IF WRK-GRADETHR-STATUS = '00'
+               READ GRADETHR
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE GRADETHR
+           ELSE
+               MOVE 2,0  TO GT-NOTA-MINIMA-RECUPERACAO
+               MOVE 6,0  TO GT-NOTA-MINIMA-APROVACAO
+               MOVE 75,00 TO GT-FREQUENCIA-MINIMA
+               MOVE 5,0  TO GT-NOTA-MINIMA-EXAME-FINAL
+           END-IF.
+
+      *>*********************************************
+       105000-LOCALIZAR-ALUNO.
+      *>*********************************************
+           OPEN INPUT STUMAST.
+           IF WRK-STUMAST-STATUS = '00'
+               MOVE WRK-MATRICULA TO SM-MATRICULA
+               READ STUMAST
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SM-NOME TO WRK-NOME
+               END-READ
+               CLOSE STUMAST
+           END-IF.
+
+      *>*********************************************
+       200000-EXAME-FINAL.
+      *>*********************************************
+           DISPLAY 'ALUNO EM RECUPERACAO - NOTA DO EXAME FINAL: '.
+           ACCEPT WRK-NOTA-EXAME.
+           COMPUTE WRK-MEDIA-FINAL ROUNDED =
+                   (WRK-MEDIA + WRK-NOTA-EXAME) / 2.
+           IF WRK-MEDIA-FINAL >= GT-NOTA-MINIMA-EXAME-FINAL
+               MOVE 'APROVADO APOS EXAME' TO WRK-SITUACAO
+           ELSE
+               MOVE 'REPROVADO APOS EXAME' TO WRK-SITUACAO
+           END-IF.
+
+      *>*********************************************
+       300000-GRAVAR-HISTORICO.
+      *>*********************************************
+           OPEN EXTEND STUTRAN.
+           IF WRK-STUTRAN-STATUS NOT = '00'
+               OPEN OUTPUT STUTRAN
+           END-IF.
+           MOVE WRK-MATRICULA      TO ST-MATRICULA.
+           MOVE WRK-NOME           TO ST-NOME.
+           MOVE WRK-DATA-AVALIACAO TO ST-DATA-AVALIACAO.
+           MOVE WRK-MEDIA          TO ST-MEDIA.
+           MOVE WRK-FREQUENCIA     TO ST-FREQUENCIA.
+           MOVE WRK-NOTA-EXAME     TO ST-NOTA-EXAME-FINAL.
+           MOVE WRK-SITUACAO       TO ST-SITUACAO.
+           WRITE ST-REGISTRO.
+           CLOSE STUTRAN.
+
+      *>*********************************************
+       400000-EMITIR-ROSTER.
+      *>*********************************************
+           MOVE ZEROS TO WRK-QTD-APROVADOS WRK-QTD-RECUPERACAO
+                          WRK-QTD-REPROVADOS.
+           OPEN INPUT STUTRAN.
+           IF WRK-STUTRAN-STATUS = '00'
+               PERFORM 410000-LER-HISTORICO
+                   UNTIL WRK-STUTRAN-STATUS = '10'
+               CLOSE STUTRAN
+           END-IF.
+
+           OPEN OUTPUT ROSTERPT.
+           MOVE SPACES TO ROSTERPT-LINHA.
+           STRING 'RELATORIO DE TURMA - RESUMO DE SITUACOES'
+               DELIMITED BY SIZE INTO ROSTERPT-LINHA
+           END-STRING.
+           WRITE ROSTERPT-LINHA.
+           MOVE SPACES TO ROSTERPT-LINHA.
+           STRING 'APROVADOS..... ' WRK-QTD-APROVADOS
+               DELIMITED BY SIZE INTO ROSTERPT-LINHA
+           END-STRING.
+           WRITE ROSTERPT-LINHA.
+           MOVE SPACES TO ROSTERPT-LINHA.
+           STRING 'RECUPERACAO... ' WRK-QTD-RECUPERACAO
+               DELIMITED BY SIZE INTO ROSTERPT-LINHA
+           END-STRING.
+           WRITE ROSTERPT-LINHA.
+           MOVE SPACES TO ROSTERPT-LINHA.
+           STRING 'REPROVADOS.... ' WRK-QTD-REPROVADOS
+               DELIMITED BY SIZE INTO ROSTERPT-LINHA
+           END-STRING.
+           WRITE ROSTERPT-LINHA.
+           CLOSE ROSTERPT.
+
+      *>*********************************************
+       410000-LER-HISTORICO.
+      *>*********************************************
+           READ STUTRAN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN ST-SITUACAO = 'APROVADO APOS EXAME'
+                            OR ST-SITUACAO = 'REPROVADO APOS EXAME'
+                           ADD 1 TO WRK-QTD-RECUPERACAO
+                       WHEN ST-SITUACAO = 'APROVADO'
+                           ADD 1 TO WRK-QTD-APROVADOS
+                       WHEN ST-SITUACAO = 'REPROVADO'
+                            OR ST-SITUACAO = 'REPROVADO POR FALTA'
+                           ADD 1 TO WRK-QTD-REPROVADOS
+                   END-EVALUATE
+           END-READ.
