@@ -0,0 +1,18 @@
+      *>*************************************************************
+      *> ERRHAND.CPY
+      *> AREA COMUM DE TRATAMENTO DE ERROS. QUALQUER PROGRAMA DO
+      *> SISTEMA PODE INCLUIR ESTA COPY NA WORKING-STORAGE (SOB UM
+      *> GRUPO 01 PROPRIO), PREENCHER OS CAMPOS NO PONTO EM QUE
+      *> DETECTA UMA CONDICAO ANORMAL - UM ACCEPT INVALIDO, UM STATUS
+      *> DE ARQUIVO DIFERENTE DE '00', UM OVERFLOW DE CAMPO - E CHAMAR
+      *> O SUBPROGRAMA REGERRO PASSANDO O GRUPO INTEIRO PARA GRAVAR A
+      *> OCORRENCIA NO LOG CENTRAL DE ERROS (ERRLOG).
+      *>*************************************************************
+       05  ERR-PROGRAMA           PIC X(20).
+       05  ERR-PARAGRAFO          PIC X(20).
+       05  ERR-SEVERIDADE         PIC X(08).
+           88  ERR-EH-AVISO           VALUE 'AVISO'.
+           88  ERR-EH-ERRO            VALUE 'ERRO'.
+           88  ERR-EH-ABEND           VALUE 'ABEND'.
+       05  ERR-CODIGO             PIC X(06).
+       05  ERR-MENSAGEM           PIC X(50).
