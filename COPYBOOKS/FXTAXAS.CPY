@@ -0,0 +1,14 @@
+      *>*************************************************************
+      *> FXTAXAS.CPY
+      *> LAYOUT DA TABELA DE FAIXAS DE REAJUSTE (FXTAXAS)
+      *> CADA REGISTRO DESCREVE UMA FAIXA DE TEMPO DE CASA (EM ANOS)
+      *> E O PERCENTUAL DE REAJUSTE APLICADO NESSA FAIXA.
+      *> MANTIDA FORA DO PROGRAMA PARA PERMITIR AJUSTE DE ANO-BASE E
+      *> PERCENTUAIS SEM RECOMPILACAO.
+      *>*************************************************************
+       01  FX-REGISTRO.
+           05  FX-ANO-BASE            PIC 9(04).
+           05  FX-FAIXA-DE            PIC 9(02).
+           05  FX-FAIXA-ATE           PIC 9(02).
+           05  FX-PERCENTUAL          PIC 9(01)V9(02).
+           05  FILLER                 PIC X(10).
