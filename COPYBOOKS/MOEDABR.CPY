@@ -0,0 +1,11 @@
+      *>*************************************************************
+      *> MOEDABR.CPY
+      *> CAMPO EDITADO PADRAO PARA EXIBICAO DE VALORES EM REAIS (BRL) -
+      *> SEPARADOR DE MILHAR E PONTO DECIMAL VIRGULA (REQUER
+      *> SPECIAL-NAMES DECIMAL-POINT IS COMMA NO PROGRAMA QUE INCLUI
+      *> ESTE COPYBOOK). QUALQUER PROGRAMA QUE EXIBA UM VALOR MONETARIO
+      *> DEVE MOVER O CAMPO NUMERICO PARA CE-VALOR-EDITADO ANTES DO
+      *> DISPLAY, PARA QUE UM REAJUSTE, UM RESULTADO DE INVESTIMENTO E
+      *> UM FRETE APARECAM TODOS NO MESMO FORMATO.
+      *>*************************************************************
+       77  CE-VALOR-EDITADO  PIC ZZZ.ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
