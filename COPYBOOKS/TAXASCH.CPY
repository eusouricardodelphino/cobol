@@ -0,0 +1,10 @@
+      *>*************************************************************
+      *> TAXASCH.CPY
+      *> LAYOUT DO CRONOGRAMA DE TAXAS VARIAVEIS (TAXASCH). QUANDO
+      *> PRESENTE, CADA REGISTRO INFORMA A TAXA DE RENDIMENTO A
+      *> APLICAR EM UM MES ESPECIFICO DA APLICACAO; MESES SEM
+      *> REGISTRO CORRESPONDENTE USAM A TAXA INFORMADA PELO USUARIO.
+      *>*************************************************************
+       01  TX-REGISTRO.
+           05  TX-MES                  PIC 9(02).
+           05  TX-TAXA                 PIC 9(02)V99.
