@@ -0,0 +1,19 @@
+      *>*************************************************************
+      *> ERRLOG.CPY
+      *> LAYOUT DO LOG CENTRAL DE ERROS E ABENDS (ERRLOG). UM REGISTRO
+      *> POR OCORRENCIA, GRAVADO PELO SUBPROGRAMA COMUM REGERRO, PARA
+      *> QUE QUALQUER FALHA DETECTADA POR QUALQUER PROGRAMA DO SISTEMA
+      *> FIQUE CENTRALIZADA EM UM UNICO ARQUIVO EM VEZ DE ESPALHADA
+      *> PELO CONSOLE DE CADA JOB.
+      *>*************************************************************
+       01  EL-REGISTRO.
+           05  EL-PROGRAMA            PIC X(20).
+           05  EL-PARAGRAFO           PIC X(20).
+           05  EL-DATA                PIC 9(08).
+           05  EL-HORA                PIC 9(08).
+           05  EL-SEVERIDADE          PIC X(08).
+               88  EL-EH-AVISO            VALUE 'AVISO'.
+               88  EL-EH-ERRO             VALUE 'ERRO'.
+               88  EL-EH-ABEND            VALUE 'ABEND'.
+           05  EL-CODIGO              PIC X(06).
+           05  EL-MENSAGEM            PIC X(50).
