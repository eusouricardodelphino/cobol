@@ -0,0 +1,7 @@
+      *>*************************************************************
+      *> CUPOM.CPY
+      *> LAYOUT DA TABELA DE CUPONS DE DESCONTO DE FRETE (CUPOM).
+      *>*************************************************************
+       01  CP-REGISTRO.
+           05  CP-CODIGO                PIC X(10).
+           05  CP-PERCENTUAL            PIC 9(02)V99.
