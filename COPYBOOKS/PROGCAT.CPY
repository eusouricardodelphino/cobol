@@ -0,0 +1,12 @@
+      *>*************************************************************
+      *> PROGCAT.CPY
+      *> LAYOUT DO CATALOGO DE PROGRAMAS (PROGCAT). UM REGISTRO POR
+      *> OPERACAO DISPONIVEL NO MENU, LIGANDO O CODIGO/DESCRICAO QUE O
+      *> OPERADOR ENXERGA AO PROGRAM-ID REAL QUE DEVE SER CHAMADO -
+      *> PARA QUE O OPERADOR ESCOLHA UMA FUNCAO PELO NOME, SEM PRECISAR
+      *> SABER OU ADIVINHAR O PROGRAM-ID DO MODULO QUE A EXECUTA.
+      *>*************************************************************
+       01  PC-REGISTRO.
+           05  PC-OPCAO               PIC 9(02).
+           05  PC-DESCRICAO           PIC X(40).
+           05  PC-PROGRAMA            PIC X(20).
