@@ -0,0 +1,13 @@
+      *>*************************************************************
+      *> SECAUDIT.CPY
+      *> LAYOUT DO LOG DE AUDITORIA DE SEGURANCA (SECAUDIT). UM
+      *> REGISTRO POR TENTATIVA DE ACESSO VERIFICADA PELO GATE DE
+      *> AUTORIZACAO (AUTORIZA), AUTORIZADA OU NAO.
+      *>*************************************************************
+       01  SA-REGISTRO.
+           05  SA-DATA                PIC 9(08).
+           05  SA-HORA                PIC 9(08).
+           05  SA-USUARIO             PIC X(20).
+           05  SA-PROGRAMA            PIC X(08).
+           05  SA-ACAO                PIC X(15).
+           05  SA-RESULTADO           PIC X(30).
