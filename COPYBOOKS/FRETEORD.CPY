@@ -0,0 +1,16 @@
+      *>*************************************************************
+      *> FRETEORD.CPY
+      *> LAYOUT DO ARQUIVO DE PEDIDOS PARA CALCULO DE FRETE EM LOTE
+      *> (FRETEORD). UM REGISTRO POR PEDIDO A COTAR/EXPEDIR.
+      *>*************************************************************
+       01  FO-REGISTRO.
+           05  FO-PRODUTO               PIC X(20).
+           05  FO-UF                    PIC X(02).
+           05  FO-VALOR                 PIC 9(06)V99.
+           05  FO-PESO                  PIC 9(04)V99.
+           05  FO-ALTURA                PIC 9(03)V99.
+           05  FO-LARGURA               PIC 9(03)V99.
+           05  FO-COMPRIMENTO           PIC 9(03)V99.
+           05  FO-CUPOM                 PIC X(10).
+           05  FO-ITEM                  PIC 9(02).
+           05  FO-QUANTIDADE            PIC 9(02).
