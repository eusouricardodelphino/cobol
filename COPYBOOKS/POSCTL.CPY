@@ -0,0 +1,8 @@
+      *>*************************************************************
+      *> POSCTL.CPY
+      *> LAYOUT DO TOTAL DE CONTROLE ENVIADO PELO PDV (POSCTL) PARA
+      *> CONFERENCIA COM O ACUMULADO PELO FECHAMENTO DE VENDAS.
+      *>*************************************************************
+       01  PC-REGISTRO.
+           05  PC-QTD-VENDAS           PIC 9(06).
+           05  PC-TOTAL-VENDAS         PIC 9(10)V99.
