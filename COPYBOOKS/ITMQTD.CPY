@@ -0,0 +1,12 @@
+      *>*************************************************************
+      *> ITMQTD.CPY
+      *> LAYOUT DO ARQUIVO DE CLASSIFICACAO POR ITEM E QUANTIDADE
+      *> (ITMQTD). UM REGISTRO POR COMBINACAO ITEM/QUANTIDADE JA
+      *> CLASSIFICADA POR EXEMPLO-VARYING, PARA QUE QUALQUER OUTRO
+      *> PROGRAMA (EX.: COTACAO DE FRETE) POSSA REAPROVEITAR A MESMA
+      *> CLASSIFICACAO EM VEZ DE RECALCULA-LA.
+      *>*************************************************************
+       01  IQ-REGISTRO.
+           05  IQ-ITEM                 PIC 9(02).
+           05  IQ-QUANTIDADE           PIC 9(02).
+           05  IQ-CLASSIFICACAO        PIC X(10).
