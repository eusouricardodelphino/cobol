@@ -0,0 +1,10 @@
+      *>*************************************************************
+      *> SALESSUM.CPY
+      *> LAYOUT DO HISTORICO DE TOTAIS DIARIOS DE VENDAS (SALESSUM).
+      *> UM REGISTRO POR FECHAMENTO DE DIA - BASE PARA OS RESUMOS
+      *> SEMANAL E MENSAL DE VENDAS.
+      *>*************************************************************
+       01  SS-REGISTRO.
+           05  SS-DATA                 PIC 9(08).
+           05  SS-QTD                  PIC 9(06).
+           05  SS-TOTAL                PIC 9(10)V99.
