@@ -0,0 +1,13 @@
+      *>*************************************************************
+      *> GRADETHR.CPY
+      *> LAYOUT DA TABELA DE CRITERIOS DE APROVACAO (GRADETHR).
+      *> REGISTRO UNICO, COMPARTILHADO POR TODOS OS PROGRAMAS QUE
+      *> AVALIAM MEDIA DE ALUNO (PROGCOB08, PROGCOB07), PARA QUE OS
+      *> CRITERIOS DE APROVACAO/RECUPERACAO/REPROVACAO SEJAM OS
+      *> MESMOS NOS DOIS PROGRAMAS.
+      *>*************************************************************
+       01  GT-REGISTRO.
+           05  GT-NOTA-MINIMA-RECUPERACAO  PIC 9(02)V9.
+           05  GT-NOTA-MINIMA-APROVACAO    PIC 9(02)V9.
+           05  GT-FREQUENCIA-MINIMA        PIC 9(03)V99.
+           05  GT-NOTA-MINIMA-EXAME-FINAL  PIC 9(02)V9.
