@@ -0,0 +1,12 @@
+      *>*************************************************************
+      *> FRETEUF.CPY
+      *> LAYOUT DA TABELA DE TARIFAS DE FRETE POR UF (FRETEUF).
+      *> UM REGISTRO POR ESTADO ATENDIDO, COM O MULTIPLICADOR SOBRE O
+      *> VALOR DA MERCADORIA, A TARIFA POR KG (PESO REAL OU CUBADO) E
+      *> O PRAZO DE ENTREGA (SLA) EM DIAS.
+      *>*************************************************************
+       01  FU-REGISTRO.
+           05  FU-UF                    PIC X(02).
+           05  FU-MULTIPLICADOR         PIC 9(01)V99.
+           05  FU-TARIFA-KG             PIC 9(03)V99.
+           05  FU-PRAZO-ENTREGA         PIC 9(02).
