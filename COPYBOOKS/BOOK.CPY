@@ -0,0 +1,26 @@
+      *>*************************************************************
+      *> BOOK.CPY
+      *> LAYOUT DO ARQUIVO DE MOVIMENTO DE VENDAS (SALESTXN).
+      *> O ARQUIVO TRAZ UM REGISTRO DE CABECALHO (DATA/LOJA), N
+      *> REGISTROS DE DETALHE (UM POR VENDA) E UM REGISTRO DE TRAILER
+      *> COM AS CONTAGENS E TOTAIS DE CONTROLE DO LOTE.
+      *>*************************************************************
+       01  VDA-REGISTRO.
+           05  VDA-TIPO-REGISTRO      PIC X(01).
+               88  VDA-HEADER             VALUE 'H'.
+               88  VDA-DETALHE            VALUE 'D'.
+               88  VDA-TRAILER            VALUE 'T'.
+           05  VDA-DADOS               PIC X(32).
+           05  VDA-HEADER-DADOS REDEFINES VDA-DADOS.
+               10  VDA-DATA-MOVIMENTO     PIC 9(08).
+               10  VDA-LOJA               PIC X(06).
+               10  FILLER                 PIC X(18).
+           05  VDA-DETALHE-DADOS REDEFINES VDA-DADOS.
+               10  VDA-VENDEDOR           PIC X(10).
+               10  VDA-CAIXA              PIC 9(02).
+               10  VDA-DATAHORA           PIC 9(12).
+               10  VDA-VALOR              PIC 9(06)V99.
+           05  VDA-TRAILER-DADOS REDEFINES VDA-DADOS.
+               10  VDA-QTD-REGISTROS      PIC 9(06).
+               10  VDA-TOTAL-VENDAS       PIC 9(10)V99.
+               10  FILLER                 PIC X(14).
