@@ -0,0 +1,13 @@
+      *>*************************************************************
+      *> STUTRAN.CPY
+      *> LAYOUT DO HISTORICO ESCOLAR (STUTRAN). UM REGISTRO POR
+      *> AVALIACAO PROCESSADA - BASE DO RELATORIO DE TURMA (ROSTERPT).
+      *>*************************************************************
+       01  ST-REGISTRO.
+           05  ST-MATRICULA            PIC 9(06).
+           05  ST-NOME                 PIC X(20).
+           05  ST-DATA-AVALIACAO       PIC 9(08).
+           05  ST-MEDIA                PIC 9(02)V99.
+           05  ST-FREQUENCIA           PIC 9(03)V99.
+           05  ST-NOTA-EXAME-FINAL     PIC 9(02)V99.
+           05  ST-SITUACAO             PIC X(20).
