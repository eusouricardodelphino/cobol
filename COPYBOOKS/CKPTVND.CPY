@@ -0,0 +1,10 @@
+      *>*************************************************************
+      *> CKPTVND.CPY
+      *> LAYOUT DO PONTO DE CONTROLE (CHECKPOINT) DO FECHAMENTO DE
+      *> VENDAS - PERMITE REINICIAR O PROCESSAMENTO A PARTIR DO ULTIMO
+      *> LANCAMENTO CONFIRMADO SEM REFAZER O DIA TODO.
+      *>*************************************************************
+       01  CK-REGISTRO.
+           05  CK-QTD-PROCESSADOS      PIC 9(06).
+           05  CK-ACUM                 PIC 9(10)V99.
+           05  CK-REGISTROS-LIDOS      PIC 9(06).
