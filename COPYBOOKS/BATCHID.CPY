@@ -0,0 +1,9 @@
+      *>*************************************************************
+      *> BATCHID.CPY
+      *> LAYOUT DO ARQUIVO DE CREDENCIAIS PARA EXECUCAO EM LOTE SEM
+      *> OPERADOR (JCL NOTURNO). QUANDO PRESENTE, DISPENSA O ACCEPT
+      *> INTERATIVO DE USUARIO/SENHA ANTES DO GATE AUTORIZA.
+      *>*************************************************************
+       01  BI-REGISTRO.
+           05  BI-USUARIO              PIC X(20).
+           05  BI-SENHA                PIC X(20).
