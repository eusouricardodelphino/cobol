@@ -0,0 +1,12 @@
+      *>*************************************************************
+      *> GLPOST.CPY
+      *> LAYOUT DO EXTRATO DE LANCAMENTOS CONTABEIS (GLPOST). CADA
+      *> REGISTRO E UM LANCAMENTO A DEBITO/CREDITO PRONTO PARA
+      *> IMPORTACAO NA CONTABILIDADE GERAL.
+      *>*************************************************************
+       01  GL-REGISTRO.
+           05  GL-DATA                 PIC 9(08).
+           05  GL-CONTA-DEBITO         PIC X(10).
+           05  GL-CONTA-CREDITO        PIC X(10).
+           05  GL-HISTORICO            PIC X(20).
+           05  GL-VALOR                PIC 9(12)V99.
