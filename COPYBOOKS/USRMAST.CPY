@@ -0,0 +1,18 @@
+      *>*************************************************************
+      *> USRMAST.CPY
+      *> LAYOUT DO CADASTRO DE USUARIOS (USRMAST), USADO PELO GATE
+      *> DE AUTORIZACAO (AUTORIZA) PARA AUTENTICAR E LIBERAR ACESSO
+      *> AOS DEMAIS PROGRAMAS DO SISTEMA.
+      *>*************************************************************
+       01  USR-REGISTRO.
+           05  USR-USUARIO            PIC X(20).
+           05  USR-SENHA              PIC X(20).
+           05  USR-NIVEL              PIC 9(02).
+               88  USR-NIVEL-ADMIN        VALUE 01.
+               88  USR-NIVEL-SUPERVISOR   VALUE 02.
+               88  USR-NIVEL-OPERADOR     VALUE 03.
+               88  USR-NIVEL-CONSULTA     VALUE 04.
+           05  USR-TENTATIVAS-FALHAS  PIC 9(02).
+           05  USR-BLOQUEADO          PIC X(01).
+               88  USR-ESTA-BLOQUEADO     VALUE 'S'.
+           05  FILLER                 PIC X(10).
