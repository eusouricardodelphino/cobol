@@ -0,0 +1,11 @@
+      *>*************************************************************
+      *> PERMATRIX.CPY
+      *> LAYOUT DA MATRIZ DE PERMISSOES (PERMATRIX). UM REGISTRO POR
+      *> COMBINACAO DE NIVEL DE ACESSO X PROGRAMA, INDICANDO SE O
+      *> NIVEL ESTA LIBERADO PARA EXECUTAR AQUELE PROGRAMA.
+      *>*************************************************************
+       01  PM-REGISTRO.
+           05  PM-NIVEL               PIC 9(02).
+           05  PM-PROGRAMA            PIC X(08).
+           05  PM-PERMITIDO           PIC X(01).
+               88  PM-ESTA-PERMITIDO      VALUE 'S'.
