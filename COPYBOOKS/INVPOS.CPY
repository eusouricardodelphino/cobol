@@ -0,0 +1,9 @@
+      *>*************************************************************
+      *> INVPOS.CPY
+      *> LAYOUT DO ARQUIVO DE POSICOES PARA VALORIZACAO EM LOTE DE
+      *> INVESTIMENTOS (INVPOS). UM REGISTRO POR APLICACAO A VALORIZAR.
+      *>*************************************************************
+       01  IP-REGISTRO.
+           05  IP-MONTANTE             PIC 9(06)V99.
+           05  IP-MESES                PIC 9(02).
+           05  IP-TAXA                 PIC 9(02)V99.
