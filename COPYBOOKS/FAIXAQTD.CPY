@@ -0,0 +1,12 @@
+      *>*************************************************************
+      *> FAIXAQTD.CPY
+      *> LAYOUT DA TABELA DE FAIXAS DE QUANTIDADE (FAIXAQTD).
+      *> TABELA GENERICA, REUTILIZAVEL POR QUALQUER PROGRAMA QUE
+      *> PRECISE CLASSIFICAR UM VALOR CALCULADO DENTRO DE UMA FAIXA
+      *> (EX.: TABUADA, PEDIDOS, FRETE).
+      *>*************************************************************
+       01  FQ-REGISTRO.
+           05  FQ-FAIXA-DE             PIC 9(05).
+           05  FQ-FAIXA-ATE            PIC 9(05).
+           05  FQ-CLASSIFICACAO        PIC X(10).
+           05  FILLER                  PIC X(10).
