@@ -0,0 +1,15 @@
+      *>*************************************************************
+      *> RAISEHST.CPY
+      *> LAYOUT DO HISTORICO DE REAJUSTES (RAISEHST)
+      *> UM REGISTRO POR FUNCIONARIO PROCESSADO EM CADA RODADA DE
+      *> AUMENTO_ESTRUTURADO - SERVE DE TRILHA DE AUDITORIA.
+      *>*************************************************************
+       01  RH-REGISTRO.
+           05  RH-DATA-PROCESSAMENTO   PIC 9(08).
+           05  RH-MATRICULA            PIC 9(06).
+           05  RH-NOME                 PIC X(20).
+           05  RH-DEPARTAMENTO         PIC X(10).
+           05  RH-TEMPO-CASA           PIC 9(04).
+           05  RH-SALARIO-ANTERIOR     PIC 9(05)V99.
+           05  RH-PERCENTUAL-APLICADO  PIC 9(01)V9(04).
+           05  RH-SALARIO-NOVO         PIC 9(05)V99.
