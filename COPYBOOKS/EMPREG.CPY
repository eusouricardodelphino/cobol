@@ -0,0 +1,14 @@
+      *>*************************************************************
+      *> EMPREG.CPY
+      *> LAYOUT DO CADASTRO DE FUNCIONARIOS (EMPFILE)
+      *> USADO POR AUMENTO_ESTRUTURADO PARA O PROCESSAMENTO EM LOTE
+      *> DOS REAJUSTES SALARIAIS.
+      *>*************************************************************
+       01  EMP-REGISTRO.
+           05  EMP-MATRICULA          PIC 9(06).
+           05  EMP-NOME               PIC X(20).
+           05  EMP-ANO-ADMISSAO       PIC 9(04).
+           05  EMP-MES-ADMISSAO       PIC 9(02).
+           05  EMP-SALARIO            PIC 9(05)V99.
+           05  EMP-DEPARTAMENTO       PIC X(10).
+           05  FILLER                 PIC X(11).
