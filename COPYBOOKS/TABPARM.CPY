@@ -0,0 +1,10 @@
+      *>*************************************************************
+      *> TABPARM.CPY
+      *> LAYOUT DO ARQUIVO DE PARAMETROS PARA GERACAO DE TABUADA EM
+      *> LOTE (TABPARM). UM REGISTRO POR TABUADA A GERAR, TRAZENDO O
+      *> NUMERO BASE E A FAIXA DE MULTIPLICADORES DESEJADA.
+      *>*************************************************************
+       01  TP-REGISTRO.
+           05  TP-NUMERO               PIC 9(02).
+           05  TP-FAIXA-DE             PIC 9(02).
+           05  TP-FAIXA-ATE            PIC 9(02).
