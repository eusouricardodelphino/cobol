@@ -0,0 +1,15 @@
+      *>*************************************************************
+      *> INVLEDG.CPY
+      *> LAYOUT DO LIVRO-CAIXA DE APLICACOES (INVLEDG). UM REGISTRO
+      *> POR SIMULACAO/RESGATE PROCESSADO, COM OS VALORES BRUTO,
+      *> IMPOSTO RETIDO, MULTA DE RESGATE ANTECIPADO E LIQUIDO.
+      *>*************************************************************
+       01  IL-REGISTRO.
+           05  IL-DATA-PROCESSAMENTO   PIC 9(08).
+           05  IL-MONTANTE             PIC 9(06)V99.
+           05  IL-MESES                PIC 9(02).
+           05  IL-TAXA-BASE            PIC 9(02)V99.
+           05  IL-RESULTADO-BRUTO      PIC 9(12)V99.
+           05  IL-IR-RETIDO            PIC 9(12)V99.
+           05  IL-MULTA-RESGATE        PIC 9(12)V99.
+           05  IL-RESULTADO-NETO       PIC 9(12)V99.
