@@ -0,0 +1,14 @@
+      *>*************************************************************
+      *> PARMGER.CPY
+      *> PARAMETRO GERAL (PARMGER). ARQUIVO CENTRAL DE TAXAS, FAIXAS
+      *> E MULTIPLICADORES COMPARTILHADO ENTRE OS PROGRAMAS DO SETOR -
+      *> UM REGISTRO POR PARAMETRO, IDENTIFICADO PELO PROGRAMA DONO E
+      *> POR UMA CHAVE, PARA QUE ATUALIZAR UMA TAXA SEJA UMA TROCA DE
+      *> DADO E NAO UMA RECOMPILACAO. CADA PROGRAMA LE SOMENTE AS
+      *> CHAVES COM O SEU PROPRIO PG-PROGRAMA.
+      *>*************************************************************
+       01  PG-REGISTRO.
+           05  PG-PROGRAMA            PIC X(20).
+           05  PG-CHAVE               PIC X(15).
+           05  PG-VALOR               PIC S9(06)V9(04).
+           05  PG-DESCRICAO           PIC X(40).
