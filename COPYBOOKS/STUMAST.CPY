@@ -0,0 +1,8 @@
+      *>*************************************************************
+      *> STUMAST.CPY
+      *> LAYOUT DO CADASTRO DE ALUNOS (STUMAST).
+      *>*************************************************************
+       01  SM-REGISTRO.
+           05  SM-MATRICULA            PIC 9(06).
+           05  SM-NOME                 PIC X(20).
+           05  FILLER                  PIC X(10).
