@@ -0,0 +1,8 @@
+      *>*************************************************************
+      *> TXNPAIR.CPY
+      *> LAYOUT DO ARQUIVO DE PARES DE NUMEROS PARA PROCESSAMENTO EM
+      *> LOTE DAS QUATRO OPERACOES (TXNPAIR). UM REGISTRO POR PAR.
+      *>*************************************************************
+       01  TP-REGISTRO.
+           05  TP-NUM1                 PIC S9(06)V9999.
+           05  TP-NUM2                 PIC S9(06)V9999.
