@@ -0,0 +1,16 @@
+      *>*************************************************************
+      *> OPLOG05.CPY
+      *> LAYOUT DO LOG DE OPERACOES (OPLOG) DO PROGCOB05. UM REGISTRO
+      *> POR PAR PROCESSADO, COM O RESULTADO DE CADA OPERACAO E O
+      *> TOTAL ACUMULADO DE SOMAS DESDE O INICIO DO PROCESSAMENTO.
+      *>*************************************************************
+       01  OL-REGISTRO.
+           05  OL-NUM1                 PIC S9(06)V9999.
+           05  OL-NUM2                 PIC S9(06)V9999.
+           05  OL-SOMA                 PIC S9(06)V9999.
+           05  OL-SUBTRACAO            PIC S9(06)V9999.
+           05  OL-DIVISAO              PIC S9(06)V9999.
+           05  OL-RESTO                PIC S9(06)V9999.
+           05  OL-MULTIPLICACAO        PIC S9(06)V9999.
+           05  OL-MEDIA                PIC S9(06)V9999.
+           05  OL-ACUM-SOMA            PIC S9(10)V9999.
