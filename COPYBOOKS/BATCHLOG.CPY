@@ -0,0 +1,15 @@
+      *>*************************************************************
+      *> BATCHLOG.CPY
+      *> LAYOUT DO LOG DE CONTROLE DO LOTE NOTURNO (BATCHLOG). CADA
+      *> PASSO DO JOB NIGHTRUN GRAVA UM REGISTRO AO TERMINAR, PARA
+      *> QUE O PASSO DE ALERTA (BATCHALT) POSSA CONFERIR SE ALGUM
+      *> PASSO TERMINOU COM ERRO SEM PRECISAR LER O JOB LOG DO JES.
+      *>*************************************************************
+       01  BL-REGISTRO.
+           05  BL-PROGRAMA            PIC X(20).
+           05  BL-DATA                PIC 9(08).
+           05  BL-HORA                PIC 9(08).
+           05  BL-STATUS              PIC X(05).
+               88  BL-TERMINOU-OK         VALUE 'OK'.
+               88  BL-TERMINOU-ERRO       VALUE 'ERRO'.
+           05  BL-DETALHE             PIC X(40).
