@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGERRO.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - CRIACAO. SUBPROGRAMA COMUM DE REGISTRO DE
+      *>              ERROS, CHAMADO POR QUALQUER PROGRAMA DO SISTEMA
+      *>              (A EXEMPLO DE AUTORIZA PARA AUTENTICACAO) PARA
+      *>              GRAVAR UMA OCORRENCIA NO LOG CENTRAL ERRLOG, EM
+      *>              VEZ DE CADA PROGRAMA MANTER SEU PROPRIO LOG DE
+      *>              ERRO OU APENAS EXIBIR A FALHA NO CONSOLE.
+      *> ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ERRLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRLOG.
+           COPY "ERRLOG.CPY" IN 'COPYBOOKS'.
+       WORKING-STORAGE SECTION.
+       77 WRK-ERRLOG-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-HOJE             PIC 9(08) VALUE ZEROS.
+       77 WRK-AGORA            PIC 9(08) VALUE ZEROS.
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           COPY "ERRHAND.CPY" IN 'COPYBOOKS'.
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+
+       0001-PRINCIPAL.
+           PERFORM 100000-REGISTRAR-OCORRENCIA.
+           GOBACK.
+
+      *>*********************************************
+       100000-REGISTRAR-OCORRENCIA.
+      *>*********************************************
+           ACCEPT WRK-HOJE  FROM DATE YYYYMMDD.
+           ACCEPT WRK-AGORA FROM TIME.
+
+           OPEN EXTEND ERRLOG.
+           IF WRK-ERRLOG-STATUS NOT = '00'
+               OPEN OUTPUT ERRLOG
+           END-IF.
+
+           MOVE ERR-PROGRAMA    TO EL-PROGRAMA.
+           MOVE ERR-PARAGRAFO   TO EL-PARAGRAFO.
+           MOVE WRK-HOJE        TO EL-DATA.
+           MOVE WRK-AGORA       TO EL-HORA.
+           MOVE ERR-SEVERIDADE  TO EL-SEVERIDADE.
+           MOVE ERR-CODIGO      TO EL-CODIGO.
+           MOVE ERR-MENSAGEM    TO EL-MENSAGEM.
+           WRITE EL-REGISTRO.
+
+           CLOSE ERRLOG.
