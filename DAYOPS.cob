@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYOPS.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - CRIACAO. RELATORIO CONSOLIDADO DE OPERACOES DO
+      *>              DIA, REUNINDO O FECHAMENTO DE VENDAS (SALESSUM),
+      *>              A MOVIMENTACAO DO LIVRO-CAIXA DE APLICACOES
+      *>              (INVLEDG) E OS REAJUSTES DE FOLHA PROCESSADOS
+      *>              (RAISEHST) NUM UNICO RELATORIO IMPRESSO (OPSRPT)
+      *>              EM VEZ DE TRES CONSOLES SEPARADOS.
+      *> 09/08/2026 - CAMPO EDITADO LOCAL SUBSTITUIDO PELO COPYBOOK
+      *>              COMUM MOEDABR (WRK-LINHA-ED SO COMPORTAVA 10
+      *>              DIGITOS INTEIROS, INSUFICIENTE PARA OS TOTAIS DE
+      *>              INVESTIMENTO DE 12 DIGITOS, TRUNCANDO O VALOR
+      *>              EXIBIDO QUANDO O ACUMULADO DO DIA PASSAVA DE
+      *>              R$ 9.999.999.999,99)
+      *> ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALESSUM ASSIGN TO "SALESSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALESSUM-STATUS.
+           SELECT INVLEDG ASSIGN TO "INVLEDG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-INVLEDG-STATUS.
+           SELECT RAISEHST ASSIGN TO "RAISEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RAISEHST-STATUS.
+           SELECT OPSRPT ASSIGN TO "OPSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPSRPT-STATUS.
+           SELECT BATCHLOG ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALESSUM.
+           COPY "SALESSUM.CPY" IN 'COPYBOOKS'.
+       FD  INVLEDG.
+           COPY "INVLEDG.CPY" IN 'COPYBOOKS'.
+       FD  RAISEHST.
+           COPY "RAISEHST.CPY" IN 'COPYBOOKS'.
+       FD  OPSRPT
+           RECORDING MODE IS F.
+       01  OPSRPT-LINHA              PIC X(80).
+       FD  BATCHLOG.
+           COPY "BATCHLOG.CPY" IN 'COPYBOOKS'.
+       WORKING-STORAGE SECTION.
+       77 WRK-SALESSUM-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-INVLEDG-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-RAISEHST-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-OPSRPT-STATUS      PIC X(02) VALUE SPACES.
+       77 WRK-BATCHLOG-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-HOJE               PIC 9(08) VALUE ZEROS.
+       77 WRK-AGORA              PIC 9(08) VALUE ZEROS.
+       77 WRK-QTD-FECH-VENDAS    PIC 9(04) VALUE ZEROS.
+       77 WRK-QTD-VENDAS-DIA     PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-VENDAS-DIA   PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-QTD-APLICACOES     PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-INVEST-BRUTO PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-TOTAL-INVEST-IR    PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-TOTAL-INVEST-MULTA PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-TOTAL-INVEST-NETO  PIC 9(12)V99 VALUE ZEROS.
+       77 WRK-QTD-REAJUSTES      PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-SAL-ANTERIOR PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-TOTAL-SAL-NOVO     PIC 9(10)V99 VALUE ZEROS.
+       COPY "MOEDABR.CPY" IN 'COPYBOOKS'.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 100000-INICIALIZAR.
+
+           PERFORM 200000-PROCESSAR-VENDAS.
+           PERFORM 300000-PROCESSAR-INVESTIMENTOS.
+           PERFORM 400000-PROCESSAR-REAJUSTES.
+
+           PERFORM 500000-EMITIR-RELATORIO.
+           PERFORM 600000-REGISTRAR-BATCHLOG.
+
+           STOP RUN.
+
+      *>*********************************************
+       100000-INICIALIZAR.
+      *>*********************************************
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           OPEN OUTPUT OPSRPT.
+
+      *>*********************************************
+       200000-PROCESSAR-VENDAS.
+      *>*********************************************
+           OPEN INPUT SALESSUM.
+           IF WRK-SALESSUM-STATUS = '00'
+               PERFORM 210000-LER-SALESSUM
+                   UNTIL WRK-SALESSUM-STATUS = '10'
+               CLOSE SALESSUM
+           ELSE
+               DISPLAY 'SALESSUM INDISPONIVEL - SEM DADOS DE VENDAS '
+                       'NO RELATORIO DE HOJE'
+           END-IF.
+
+      *>*********************************************
+       210000-LER-SALESSUM.
+      *>*********************************************
+           READ SALESSUM
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF SS-DATA = WRK-HOJE
+                       ADD 1         TO WRK-QTD-FECH-VENDAS
+                       ADD SS-QTD    TO WRK-QTD-VENDAS-DIA
+                       ADD SS-TOTAL  TO WRK-TOTAL-VENDAS-DIA
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       300000-PROCESSAR-INVESTIMENTOS.
+      *>*********************************************
+           OPEN INPUT INVLEDG.
+           IF WRK-INVLEDG-STATUS = '00'
+               PERFORM 310000-LER-INVLEDG
+                   UNTIL WRK-INVLEDG-STATUS = '10'
+               CLOSE INVLEDG
+           ELSE
+               DISPLAY 'INVLEDG INDISPONIVEL - SEM DADOS DE '
+                       'INVESTIMENTOS NO RELATORIO DE HOJE'
+           END-IF.
+
+      *>*********************************************
+       310000-LER-INVLEDG.
+      *>*********************************************
+           READ INVLEDG
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF IL-DATA-PROCESSAMENTO = WRK-HOJE
+                       ADD 1 TO WRK-QTD-APLICACOES
+                       ADD IL-RESULTADO-BRUTO
+                           TO WRK-TOTAL-INVEST-BRUTO
+                       ADD IL-IR-RETIDO TO WRK-TOTAL-INVEST-IR
+                       ADD IL-MULTA-RESGATE
+                           TO WRK-TOTAL-INVEST-MULTA
+                       ADD IL-RESULTADO-NETO
+                           TO WRK-TOTAL-INVEST-NETO
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       400000-PROCESSAR-REAJUSTES.
+      *>*********************************************
+           OPEN INPUT RAISEHST.
+           IF WRK-RAISEHST-STATUS = '00'
+               PERFORM 410000-LER-RAISEHST
+                   UNTIL WRK-RAISEHST-STATUS = '10'
+               CLOSE RAISEHST
+           ELSE
+               DISPLAY 'RAISEHST INDISPONIVEL - SEM DADOS DE '
+                       'REAJUSTES NO RELATORIO DE HOJE'
+           END-IF.
+
+      *>*********************************************
+       410000-LER-RAISEHST.
+      *>*********************************************
+           READ RAISEHST
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RH-DATA-PROCESSAMENTO = WRK-HOJE
+                       ADD 1                   TO WRK-QTD-REAJUSTES
+                       ADD RH-SALARIO-ANTERIOR TO WRK-TOTAL-SAL-ANTERIOR
+                       ADD RH-SALARIO-NOVO     TO WRK-TOTAL-SAL-NOVO
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       500000-EMITIR-RELATORIO.
+      *>*********************************************
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'RELATORIO CONSOLIDADO DE OPERACOES DO DIA - '
+                  WRK-HOJE
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING '================================================'
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'VENDAS - FECHAMENTOS: ' WRK-QTD-FECH-VENDAS
+                  ' QTD: ' WRK-QTD-VENDAS-DIA
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           MOVE WRK-TOTAL-VENDAS-DIA TO CE-VALOR-EDITADO.
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'VENDAS - TOTAL DO DIA: R$ ' CE-VALOR-EDITADO
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'INVESTIMENTOS - APLICACOES/RESGATES: '
+                  WRK-QTD-APLICACOES
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           MOVE WRK-TOTAL-INVEST-NETO TO CE-VALOR-EDITADO.
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'INVESTIMENTOS - RESULTADO NETO: R$ ' CE-VALOR-EDITADO
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'FOLHA - REAJUSTES PROCESSADOS: ' WRK-QTD-REAJUSTES
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           MOVE WRK-TOTAL-SAL-NOVO TO CE-VALOR-EDITADO.
+           MOVE SPACES TO OPSRPT-LINHA.
+           STRING 'FOLHA - NOVA FOLHA TOTAL: R$ ' CE-VALOR-EDITADO
+               DELIMITED BY SIZE INTO OPSRPT-LINHA
+           END-STRING.
+           WRITE OPSRPT-LINHA.
+           DISPLAY OPSRPT-LINHA.
+
+           CLOSE OPSRPT.
+
+      *>*********************************************
+       600000-REGISTRAR-BATCHLOG.
+      *>*********************************************
+           ACCEPT WRK-AGORA FROM TIME.
+
+           OPEN EXTEND BATCHLOG.
+           IF WRK-BATCHLOG-STATUS NOT = '00'
+               OPEN OUTPUT BATCHLOG
+           END-IF.
+
+           MOVE 'DAYOPS'    TO BL-PROGRAMA.
+           MOVE WRK-HOJE    TO BL-DATA.
+           MOVE WRK-AGORA   TO BL-HORA.
+           MOVE 'OK'        TO BL-STATUS.
+           MOVE 'RELATORIO CONSOLIDADO EMITIDO' TO BL-DETALHE.
+           WRITE BL-REGISTRO.
+
+           CLOSE BATCHLOG.
