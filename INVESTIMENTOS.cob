@@ -1,87 +1,531 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB15.
+       PROGRAM-ID. PROGCOB16.
       *>**********************************
       *> ÁREA DE COMENTÁRIOS - DESCOBRI!
       *> AUHTOR = RICARDO DELPHINO
       *> OBJETIVO = CALCULAR O INVESTIMENTO APÓS RECEBER O MONTANTE
       *> O TEMPO E A TAXA
       *> DATA 30/10/2024
-      *>************************************ 
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - TAXA PASSA A PODER VARIAR MES A MES, LIDA DE UM
+      *>              CRONOGRAMA EXTERNO (TAXASCH), QUANDO DISPONIVEL
+      *> 09/08/2026 - PROJECAO MES A MES PASSA A SER GRAVADA NO
+      *>              RELATORIO IMPRESSO INVRPT, ALEM DO DISPLAY
+      *> 09/08/2026 - RESGATE PASSA A SOFRER RETENCAO DE IR REGRESSIVO
+      *>              SOBRE O RENDIMENTO, CONFORME PRAZO DA APLICACAO
+      *> 09/08/2026 - RESGATE ANTES DA CARENCIA MINIMA PASSA A SOFRER
+      *>              MULTA DE RESGATE ANTECIPADO SOBRE O RENDIMENTO
+      *> 09/08/2026 - PASSA A GRAVAR O LIVRO-CAIXA DE APLICACOES
+      *>              (INVLEDG) E O EXTRATO CONTABIL (GLPOST) AO FINAL
+      *> 09/08/2026 - EXIGE AUTENTICACAO E PERMISSAO DE ACESSO VIA O
+      *>              GATE COMUM AUTORIZA ANTES DE SIMULAR/RESGATAR
+      *> 09/08/2026 - FAIXAS DE IR, CARENCIA E MULTA DE RESGATE PASSAM
+      *>              A SER LIDAS DO PARAMETRO CENTRAL PARMGER, COM OS
+      *>              VALORES ANTERIORES MANTIDOS COMO PADRAO QUANDO O
+      *>              ARQUIVO NAO ESTA DISPONIVEL
+      *> 09/08/2026 - PROGRAM-ID RENOMEADO DE PROGCOB15 PARA PROGCOB16
+      *>              (COLIDIA COM O PROGRAM-ID DE EXEMPLO-UNTIL, O QUE
+      *>              DEIXAVA A RESOLUCAO NA BIBLIOTECA DE CARGA
+      *>              DEPENDENTE DA ORDEM DE MONTAGEM); PASSA A CONSTAR
+      *>              DO CATALOGO DE PROGRAMAS (PROGCAT) USADO PELO
+      *>              MENU DE OPERACOES
+      *> 09/08/2026 - STOP RUN SUBSTITUIDO POR GOBACK PARA QUE O
+      *>              PROGRAMA POSSA SER CHAMADO PELO MENU E DEVOLVER
+      *>              O CONTROLE, EM VEZ DE ENCERRAR TODA A SESSAO
+      *> 09/08/2026 - CAMPO EDITADO LOCAL SUBSTITUIDO PELO COPYBOOK
+      *>              COMUM MOEDABR, PARA QUE O SALDO SAIA NO MESMO
+      *>              FORMATO MONETARIO USADO PELOS DEMAIS PROGRAMAS
+      *> 09/08/2026 - PASSA A ACEITAR VALORIZACAO EM LOTE DE VARIAS
+      *>              POSICOES A PARTIR DO ARQUIVO INVPOS, GRAVANDO UM
+      *>              LANCAMENTO EM INVLEDG/GLPOST POR POSICAO, ALEM DO
+      *>              MODO INTERATIVO ORIGINAL DE UMA SIMULACAO POR VEZ
+      *> 09/08/2026 - ACEITA CREDENCIAIS DO ARQUIVO BATCHID QUANDO
+      *>              PRESENTE, PARA NAO BLOQUEAR EM ACCEPT NO LOTE
+      *>              NOTURNO SEM OPERADOR
+      *>************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXASCH ASSIGN TO "TAXASCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TAXASCH-STATUS.
+           SELECT INVRPT ASSIGN TO "INVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-INVRPT-STATUS.
+           SELECT INVLEDG ASSIGN TO "INVLEDG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-INVLEDG-STATUS.
+           SELECT GLPOST ASSIGN TO "GLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GLPOST-STATUS.
+           SELECT BATCHLOG ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHLOG-STATUS.
+           SELECT PARMGER ASSIGN TO "PARMGER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARMGER-STATUS.
+           SELECT INVPOS ASSIGN TO "INVPOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-INVPOS-STATUS.
+           SELECT BATCHID ASSIGN TO "BATCHID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHID-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAXASCH.
+           COPY "TAXASCH.CPY" IN 'COPYBOOKS'.
+       FD  PARMGER.
+           COPY "PARMGER.CPY" IN 'COPYBOOKS'.
+       FD  INVRPT
+           RECORDING MODE IS F.
+       01  INVRPT-LINHA             PIC X(80).
+       FD  INVLEDG.
+           COPY "INVLEDG.CPY" IN 'COPYBOOKS'.
+       FD  BATCHLOG.
+           COPY "BATCHLOG.CPY" IN 'COPYBOOKS'.
+       FD  GLPOST.
+           COPY "GLPOST.CPY" IN 'COPYBOOKS'.
+       FD  INVPOS.
+           COPY "INVPOS.CPY" IN 'COPYBOOKS'.
+       FD  BATCHID.
+           COPY "BATCHID.CPY" IN 'COPYBOOKS'.
        WORKING-STORAGE SECTION.
-      *> 
-           77 WRK-MONTANTE       PIC 9(6)V99    VALUE ZEROS.
-      *> 
-           77 WRK-RESULTADO      PIC 9(12)V99   VALUE ZEROS.
-      *> 
-           77 WRK-MESES          PIC 9(02)      VALUE ZEROS.
-      *>  
-           77 WRK-TAXA           PIC 9(02)V99   VALUE ZEROS.
-      *>  
-           77 WRK-CONTADOR       PIC 9(02)      VALUE ZEROS.
-      *> 
-           77 WRK-RESULT-ED      PIC ZZZ.ZZ9,99 VALUE ZEROS.
-      *>     
+       77 WRK-MONTANTE       PIC 9(6)V99    VALUE ZEROS.
+       77 WRK-RESULTADO      PIC 9(12)V99   VALUE ZEROS.
+       77 WRK-MESES          PIC 9(02)      VALUE ZEROS.
+       77 WRK-TAXA           PIC 9(02)V99   VALUE ZEROS.
+       77 WRK-TAXA-MES       PIC 9(02)V99   VALUE ZEROS.
+       77 WRK-CONTADOR       PIC 9(02)      VALUE ZEROS.
+       77 WRK-TAXASCH-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-INVRPT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-INVLEDG-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-GLPOST-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-QTD-TAXAS-SCH  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-TAXA-SCH   PIC 9(02) VALUE ZEROS.
+       77 WRK-DATA-PROCESSO  PIC 9(08) VALUE ZEROS.
+       77 WRK-RENDIMENTO     PIC 9(12)V99   VALUE ZEROS.
+       77 WRK-PCT-IR         PIC 9(02)V99   VALUE ZEROS.
+       77 WRK-IR-RETIDO      PIC 9(12)V99   VALUE ZEROS.
+       77 WRK-DIAS-APLICADO  PIC 9(05)      VALUE ZEROS.
+       77 WRK-MULTA-RESGATE  PIC 9(12)V99   VALUE ZEROS.
+       77 WRK-RESULTADO-NETO PIC 9(12)V99   VALUE ZEROS.
+       77 WRK-MESES-CARENCIA PIC 9(02)      VALUE 3.
+       77 WRK-PCT-MULTA      PIC 9(02)V99   VALUE 2,00.
+       77 WRK-PARMGER-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-IR-FAIXA1-DIAS PIC 9(05)      VALUE 180.
+       77 WRK-PCT-IR-FAIXA1  PIC 9(02)V99   VALUE 22,50.
+       77 WRK-IR-FAIXA2-DIAS PIC 9(05)      VALUE 360.
+       77 WRK-PCT-IR-FAIXA2  PIC 9(02)V99   VALUE 20,00.
+       77 WRK-IR-FAIXA3-DIAS PIC 9(05)      VALUE 720.
+       77 WRK-PCT-IR-FAIXA3  PIC 9(02)V99   VALUE 17,50.
+       77 WRK-PCT-IR-FAIXA4  PIC 9(02)V99   VALUE 15,00.
+       77 WRK-INVPOS-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-MODO-LOTE      PIC X(01) VALUE 'N'.
+           88 WRK-EH-MODO-LOTE   VALUE 'S'.
+       77 WRK-FIM-INVPOS     PIC X(01) VALUE 'N'.
+           88 WRK-EOF-INVPOS     VALUE 'S'.
+       77 WRK-NUM-POSICAO    PIC 9(04) VALUE ZEROS.
+       01 WRK-TABELA-TAXAS-SCH.
+           05  WRK-TAXA-SCH OCCURS 60 TIMES
+                   INDEXED BY WRK-IDX-TX.
+               10  WRK-TX-MES            PIC 9(02).
+               10  WRK-TX-TAXA           PIC 9(02)V99.
+       77 WRK-USUARIO-ACESSO   PIC X(20) VALUE SPACES.
+       77 WRK-SENHA-ACESSO     PIC X(20) VALUE SPACES.
+       77 WRK-PROGRAMA-ACESSO  PIC X(08) VALUE SPACES.
+       77 WRK-ACESSO-AUTORIZ   PIC X(01) VALUE 'N'.
+           88 WRK-ACESSO-PERMITIDO VALUE 'S'.
+       77 WRK-NIVEL-ACESSO     PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ACESSO       PIC X(40) VALUE SPACES.
+       77 WRK-BATCHLOG-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-HOJE-LOG         PIC 9(08) VALUE ZEROS.
+       77 WRK-AGORA-LOG        PIC 9(08) VALUE ZEROS.
+       77 WRK-BATCHID-STATUS   PIC X(02) VALUE SPACES.
+       COPY "MOEDABR.CPY" IN 'COPYBOOKS'.
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
-           PERFORM 100000-INICIALIZAR.
+           PERFORM 050000-VERIFICAR-ACESSO.
 
-           IF WRK-MONTANTE NOT EQUAL 0
-               PERFORM 200000-PROCESSAR
+           IF WRK-ACESSO-PERMITIDO
+               PERFORM 100000-INICIALIZAR
+
+               IF WRK-EH-MODO-LOTE
+                   PERFORM 200000-PROCESSAR-LOTE UNTIL WRK-EOF-INVPOS
+                   CLOSE INVPOS
+               ELSE
+                   IF WRK-MONTANTE NOT EQUAL 0
+                       PERFORM 200000-PROCESSAR
+                   END-IF
+               END-IF
+
+               PERFORM 300000-FINALIZAR
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'ACESSO NEGADO - ' WRK-MSG-ACESSO
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 400000-REGISTRAR-BATCHLOG.
+
+           GOBACK.
+
+      *>*********************************************
+       050000-VERIFICAR-ACESSO.
+      *>*********************************************
+           OPEN INPUT BATCHID.
+           IF WRK-BATCHID-STATUS = '00'
+               DISPLAY 'ARQUIVO BATCHID ENCONTRADO - CREDENCIAL DE LOTE'
+               READ BATCHID
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BI-USUARIO TO WRK-USUARIO-ACESSO
+                       MOVE BI-SENHA   TO WRK-SENHA-ACESSO
+               END-READ
+               CLOSE BATCHID
+           ELSE
+               DISPLAY 'USUARIO..'
+               ACCEPT WRK-USUARIO-ACESSO
+
+               DISPLAY 'SENHA..'
+               ACCEPT WRK-SENHA-ACESSO
            END-IF.
 
-           PERFORM 300000-FINALIZAR.
+           MOVE 'INVEST' TO WRK-PROGRAMA-ACESSO.
 
-           STOP RUN.
+           CALL 'AUTORIZA' USING WRK-USUARIO-ACESSO WRK-SENHA-ACESSO
+                                  WRK-PROGRAMA-ACESSO WRK-ACESSO-AUTORIZ
+                                  WRK-NIVEL-ACESSO WRK-MSG-ACESSO
+           END-CALL.
 
       *>*********************************************
        100000-INICIALIZAR.
       *>*********************************************
-           DISPLAY 'ENTRE COM O VALOR DO INVESTIMENTO OU 0 PARA SAIR'.
-           ACCEPT WRK-MONTANTE.
+           MOVE 'N' TO WRK-MODO-LOTE.
+           MOVE 'N' TO WRK-FIM-INVPOS.
+           MOVE ZEROS TO WRK-NUM-POSICAO.
+
+           ACCEPT WRK-DATA-PROCESSO FROM DATE YYYYMMDD.
+
+           PERFORM 112000-CARREGAR-PARAMETROS.
+
+           OPEN INPUT INVPOS.
+           IF WRK-INVPOS-STATUS = '00'
+               MOVE 'S' TO WRK-MODO-LOTE
+               DISPLAY 'ARQUIVO INVPOS ENCONTRADO - MODO LOTE'
+               PERFORM 114000-LER-POSICAO
+           ELSE
+               CLOSE INVPOS
+               DISPLAY 'ENTRE COM O VALOR DO INVESTIMENTO OU 0 P/ SAIR'
+               ACCEPT WRK-MONTANTE
+           END-IF.
+
+      *>*********************************************
+       114000-LER-POSICAO.
+      *>*********************************************
+           READ INVPOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-INVPOS
+               NOT AT END
+                   ADD 1 TO WRK-NUM-POSICAO
+                   MOVE IP-MONTANTE TO WRK-MONTANTE
+                   MOVE IP-MESES    TO WRK-MESES
+                   MOVE IP-TAXA     TO WRK-TAXA
+           END-READ.
+
+      *>*********************************************
+       112000-CARREGAR-PARAMETROS.
+      *>*********************************************
+           OPEN INPUT PARMGER.
+           IF WRK-PARMGER-STATUS = '00'
+               PERFORM 113000-LER-PARAMETRO
+                   UNTIL WRK-PARMGER-STATUS = '10'
+               CLOSE PARMGER
+           END-IF.
+
+      *>*********************************************
+       113000-LER-PARAMETRO.
+      *>*********************************************
+           READ PARMGER
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PG-PROGRAMA = 'INVESTIMENTOS'
+                       EVALUATE PG-CHAVE
+                           WHEN 'IR-FAIXA1-DIAS'
+                               MOVE PG-VALOR TO WRK-IR-FAIXA1-DIAS
+                           WHEN 'IR-FAIXA1-PCT'
+                               MOVE PG-VALOR TO WRK-PCT-IR-FAIXA1
+                           WHEN 'IR-FAIXA2-DIAS'
+                               MOVE PG-VALOR TO WRK-IR-FAIXA2-DIAS
+                           WHEN 'IR-FAIXA2-PCT'
+                               MOVE PG-VALOR TO WRK-PCT-IR-FAIXA2
+                           WHEN 'IR-FAIXA3-DIAS'
+                               MOVE PG-VALOR TO WRK-IR-FAIXA3-DIAS
+                           WHEN 'IR-FAIXA3-PCT'
+                               MOVE PG-VALOR TO WRK-PCT-IR-FAIXA3
+                           WHEN 'IR-FAIXA4-PCT'
+                               MOVE PG-VALOR TO WRK-PCT-IR-FAIXA4
+                           WHEN 'MESES-CARENCIA'
+                               MOVE PG-VALOR TO WRK-MESES-CARENCIA
+                           WHEN 'PCT-MULTA'
+                               MOVE PG-VALOR TO WRK-PCT-MULTA
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+
+      *>*********************************************
+       110000-CARREGAR-TAXAS-SCH.
+      *>*********************************************
+           MOVE ZEROS TO WRK-QTD-TAXAS-SCH.
+           OPEN INPUT TAXASCH.
+           IF WRK-TAXASCH-STATUS = '00'
+               PERFORM 111000-LER-TAXA-SCH
+                   UNTIL WRK-TAXASCH-STATUS = '10'
+               CLOSE TAXASCH
+           END-IF.
+
+      *>*********************************************
+       111000-LER-TAXA-SCH.
+      *>*********************************************
+           READ TAXASCH
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WRK-QTD-TAXAS-SCH
+                   MOVE TX-MES  TO WRK-TX-MES (WRK-QTD-TAXAS-SCH)
+                   MOVE TX-TAXA TO WRK-TX-TAXA (WRK-QTD-TAXAS-SCH)
+           END-READ.
 
-      *>*********************************************    
+      *>*********************************************
+       200000-PROCESSAR-LOTE.
+      *>*********************************************
+           IF WRK-MONTANTE > 0 AND WRK-MESES > 0
+               PERFORM 200000-PROCESSAR
+           ELSE
+               DISPLAY 'POSICAO ' WRK-NUM-POSICAO
+                       ' COM MONTANTE OU MESES ZERADO - IGNORADA'
+           END-IF.
+           PERFORM 114000-LER-POSICAO.
+
+      *>*********************************************
        200000-PROCESSAR.
       *>*********************************************
-           DISPLAY 'ENTRE COM O VALOR DO TEMPO EM MESES'.
-           ACCEPT WRK-MESES.
-      *>
-           DISPLAY 'ENTRE COM O VALOR DA TAXA ACORDADA'.
-           ACCEPT WRK-TAXA.
-      *>    
+           MOVE ZEROS TO WRK-RESULTADO.
+           MOVE ZEROS TO WRK-RENDIMENTO.
+           MOVE ZEROS TO WRK-IR-RETIDO.
+           MOVE ZEROS TO WRK-MULTA-RESGATE.
+           MOVE ZEROS TO WRK-RESULTADO-NETO.
+
+           IF NOT WRK-EH-MODO-LOTE
+               DISPLAY 'ENTRE COM O VALOR DO TEMPO EM MESES'
+               ACCEPT WRK-MESES
+
+               DISPLAY 'ENTRE COM O VALOR DA TAXA ACORDADA (PADRAO)'
+               ACCEPT WRK-TAXA
+           END-IF.
+
+           PERFORM 110000-CARREGAR-TAXAS-SCH.
+
+           IF WRK-EH-MODO-LOTE
+               OPEN EXTEND INVRPT
+               IF WRK-INVRPT-STATUS NOT = '00'
+                   OPEN OUTPUT INVRPT
+               END-IF
+               MOVE SPACES TO INVRPT-LINHA
+               STRING 'PROJECAO DA POSICAO ' WRK-NUM-POSICAO
+                   DELIMITED BY SIZE INTO INVRPT-LINHA
+               END-STRING
+               WRITE INVRPT-LINHA
+           ELSE
+               OPEN OUTPUT INVRPT
+               MOVE SPACES TO INVRPT-LINHA
+               STRING 'PROJECAO MES A MES DA APLICACAO'
+                   DELIMITED BY SIZE INTO INVRPT-LINHA
+               END-STRING
+               WRITE INVRPT-LINHA
+           END-IF.
+
            MOVE 1     TO WRK-CONTADOR.
 
            PERFORM WRK-MESES TIMES
-           
+
+             PERFORM 210000-OBTER-TAXA-MES
+
              IF WRK-CONTADOR = 1
-                COMPUTE WRK-RESULTADO = 
-                      WRK-MONTANTE * (1 + (WRK-TAXA/100))
-                DISPLAY 'RESULTADO DA APLICAÇÃO APÓS ' 
+                COMPUTE WRK-RESULTADO =
+                      WRK-MONTANTE * (1 + (WRK-TAXA-MES/100))
+                DISPLAY 'RESULTADO DA APLICAÇÃO APÓS '
                       WRK-CONTADOR ' MÊS: ' WRK-RESULTADO
              ELSE
-                COMPUTE WRK-RESULTADO = 
-                WRK-RESULTADO * (1 + (WRK-TAXA/100))
-                DISPLAY 'RESULTADO DA APLICAÇÃO APÓS ' 
+                COMPUTE WRK-RESULTADO =
+                WRK-RESULTADO * (1 + (WRK-TAXA-MES/100))
+                DISPLAY 'RESULTADO DA APLICAÇÃO APÓS '
                       WRK-CONTADOR ' MESES: ' WRK-RESULTADO
              END-IF
+
+             PERFORM 220000-IMPRIMIR-LINHA-PROJECAO
+
              ADD 1    TO WRK-CONTADOR
            END-PERFORM.
 
-      *>*********************************************    
+           CLOSE INVRPT.
+
+           PERFORM 230000-CALCULAR-IMPOSTOS.
+           PERFORM 240000-GRAVAR-LEDGER.
+           PERFORM 250000-GRAVAR-GLPOST.
+
+      *>*********************************************
+       210000-OBTER-TAXA-MES.
+      *>*********************************************
+           MOVE WRK-TAXA TO WRK-TAXA-MES.
+           PERFORM VARYING WRK-IDX-TAXA-SCH FROM 1 BY 1
+                   UNTIL WRK-IDX-TAXA-SCH > WRK-QTD-TAXAS-SCH
+               IF WRK-TX-MES (WRK-IDX-TAXA-SCH) = WRK-CONTADOR
+                   MOVE WRK-TX-TAXA (WRK-IDX-TAXA-SCH) TO WRK-TAXA-MES
+                   MOVE WRK-QTD-TAXAS-SCH TO WRK-IDX-TAXA-SCH
+               END-IF
+           END-PERFORM.
+
+      *>*********************************************
+       220000-IMPRIMIR-LINHA-PROJECAO.
+      *>*********************************************
+           MOVE WRK-RESULTADO TO CE-VALOR-EDITADO.
+           MOVE SPACES TO INVRPT-LINHA.
+           STRING 'MES ' WRK-CONTADOR ' TAXA ' WRK-TAXA-MES
+                  ' SALDO ' CE-VALOR-EDITADO
+               DELIMITED BY SIZE INTO INVRPT-LINHA
+           END-STRING.
+           WRITE INVRPT-LINHA.
+
+      *>*********************************************
+       230000-CALCULAR-IMPOSTOS.
+      *>*********************************************
+           COMPUTE WRK-RENDIMENTO = WRK-RESULTADO - WRK-MONTANTE.
+           COMPUTE WRK-DIAS-APLICADO = WRK-MESES * 30.
+
+      *>   TABELA REGRESSIVA DE IMPOSTO DE RENDA SOBRE O RENDIMENTO
+           EVALUATE TRUE
+               WHEN WRK-DIAS-APLICADO <= WRK-IR-FAIXA1-DIAS
+                   MOVE WRK-PCT-IR-FAIXA1 TO WRK-PCT-IR
+               WHEN WRK-DIAS-APLICADO <= WRK-IR-FAIXA2-DIAS
+                   MOVE WRK-PCT-IR-FAIXA2 TO WRK-PCT-IR
+               WHEN WRK-DIAS-APLICADO <= WRK-IR-FAIXA3-DIAS
+                   MOVE WRK-PCT-IR-FAIXA3 TO WRK-PCT-IR
+               WHEN OTHER
+                   MOVE WRK-PCT-IR-FAIXA4 TO WRK-PCT-IR
+           END-EVALUATE.
+           COMPUTE WRK-IR-RETIDO ROUNDED =
+                   WRK-RENDIMENTO * (WRK-PCT-IR / 100).
+
+      *>   MULTA DE RESGATE ANTECIPADO - APLICACAO RESGATADA ANTES DA
+      *>   CARENCIA MINIMA SOFRE MULTA SOBRE O RENDIMENTO
+           IF WRK-MESES < WRK-MESES-CARENCIA
+               COMPUTE WRK-MULTA-RESGATE ROUNDED =
+                       WRK-RENDIMENTO * (WRK-PCT-MULTA / 100)
+               DISPLAY 'RESGATE ANTECIPADO - MULTA APLICADA SOBRE O '
+                       'RENDIMENTO'
+           ELSE
+               MOVE ZEROS TO WRK-MULTA-RESGATE
+           END-IF.
+
+           COMPUTE WRK-RESULTADO-NETO =
+                   WRK-RESULTADO - WRK-IR-RETIDO - WRK-MULTA-RESGATE.
+
+           DISPLAY 'RENDIMENTO BRUTO....... R$ ' WRK-RENDIMENTO.
+           DISPLAY 'IR RETIDO (' WRK-PCT-IR '%).... R$ ' WRK-IR-RETIDO.
+           DISPLAY 'MULTA DE RESGATE....... R$ ' WRK-MULTA-RESGATE.
+           DISPLAY 'VALOR LIQUIDO A RESGATAR R$ ' WRK-RESULTADO-NETO.
+
+      *>*********************************************
+       240000-GRAVAR-LEDGER.
+      *>*********************************************
+           OPEN EXTEND INVLEDG.
+           IF WRK-INVLEDG-STATUS NOT = '00'
+               OPEN OUTPUT INVLEDG
+           END-IF.
+           MOVE WRK-DATA-PROCESSO  TO IL-DATA-PROCESSAMENTO.
+           MOVE WRK-MONTANTE       TO IL-MONTANTE.
+           MOVE WRK-MESES          TO IL-MESES.
+           MOVE WRK-TAXA           TO IL-TAXA-BASE.
+           MOVE WRK-RESULTADO      TO IL-RESULTADO-BRUTO.
+           MOVE WRK-IR-RETIDO      TO IL-IR-RETIDO.
+           MOVE WRK-MULTA-RESGATE  TO IL-MULTA-RESGATE.
+           MOVE WRK-RESULTADO-NETO TO IL-RESULTADO-NETO.
+           WRITE IL-REGISTRO.
+           CLOSE INVLEDG.
+
+      *>*********************************************
+       250000-GRAVAR-GLPOST.
+      *>*********************************************
+           OPEN EXTEND GLPOST.
+           IF WRK-GLPOST-STATUS NOT = '00'
+               OPEN OUTPUT GLPOST
+           END-IF.
+           MOVE WRK-DATA-PROCESSO    TO GL-DATA.
+           MOVE 'CAIXA'              TO GL-CONTA-DEBITO.
+           MOVE 'APLICACAO'          TO GL-CONTA-CREDITO.
+           MOVE 'RESGATE APLICACAO'  TO GL-HISTORICO.
+           MOVE WRK-RESULTADO-NETO   TO GL-VALOR.
+           WRITE GL-REGISTRO.
+           IF WRK-IR-RETIDO > 0
+               MOVE 'APLICACAO'          TO GL-CONTA-DEBITO
+               MOVE 'IR-A-RECOLHER'      TO GL-CONTA-CREDITO
+               MOVE 'IR REGRESSIVO RESG' TO GL-HISTORICO
+               MOVE WRK-IR-RETIDO        TO GL-VALOR
+               WRITE GL-REGISTRO
+           END-IF.
+           IF WRK-MULTA-RESGATE > 0
+               MOVE 'APLICACAO'          TO GL-CONTA-DEBITO
+               MOVE 'MULTA-RESGATE'      TO GL-CONTA-CREDITO
+               MOVE 'MULTA RESGATE ANTEC' TO GL-HISTORICO
+               MOVE WRK-MULTA-RESGATE    TO GL-VALOR
+               WRITE GL-REGISTRO
+           END-IF.
+           CLOSE GLPOST.
+
+      *>*********************************************
        300000-FINALIZAR.
       *>*********************************************
-           MOVE WRK-RESULTADO TO WRK-RESULT-ED.
+           MOVE WRK-RESULTADO TO CE-VALOR-EDITADO.
            DISPLAY '-------------------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
            DISPLAY '-------------------------'.
            IF WRK-MONTANTE = 0
                 DISPLAY 'PROGRAMA FINALIZADO SEM PROCESSAMENTO'
            ELSE
-                DISPLAY 'VALOR ACUMULADO: R$ ' WRK-RESULT-ED
+                DISPLAY 'VALOR ACUMULADO: R$ ' CE-VALOR-EDITADO
                 DISPLAY 'QTD DE MESES PASSADOS: ' WRK-MESES
            END-IF.
+
+      *>*********************************************
+       400000-REGISTRAR-BATCHLOG.
+      *>*********************************************
+           ACCEPT WRK-HOJE-LOG  FROM DATE YYYYMMDD.
+           ACCEPT WRK-AGORA-LOG FROM TIME.
+
+           OPEN EXTEND BATCHLOG.
+           IF WRK-BATCHLOG-STATUS NOT = '00'
+               OPEN OUTPUT BATCHLOG
+           END-IF.
+
+           MOVE 'INVESTIMENTOS' TO BL-PROGRAMA.
+           MOVE WRK-HOJE-LOG    TO BL-DATA.
+           MOVE WRK-AGORA-LOG   TO BL-HORA.
+           IF RETURN-CODE = 0
+               MOVE 'OK'   TO BL-STATUS
+               MOVE 'VALORIZACAO DE INVESTIMENTOS CONCLUIDA'
+                   TO BL-DETALHE
+           ELSE
+               MOVE 'ERRO' TO BL-STATUS
+               MOVE 'ACESSO NEGADO NA VALORIZACAO DE INVESTIMENTOS'
+                   TO BL-DETALHE
+           END-IF.
+           WRITE BL-REGISTRO.
+
+           CLOSE BATCHLOG.
