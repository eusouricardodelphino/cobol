@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTORIZA.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - CRIACAO. GATE DE AUTORIZACAO COMUM, CHAMADO
+      *>              POR PROGCOB10 E POR QUALQUER PROGRAMA DO
+      *>              SISTEMA QUE PRECISE AUTENTICAR USUARIO E
+      *>              CONFERIR PERMISSAO ANTES DE EXECUTAR
+      *>              (AUMENTO_ESTRUTURADO, INVESTIMENTOS).
+      *>              AUTENTICA POR SENHA CONTRA USRMAST, CONFERE A
+      *>              MATRIZ DE PERMISSOES (PERMATRIX) PARA O NIVEL
+      *>              DO USUARIO, BLOQUEIA APOS TENTATIVAS-FALHAS
+      *>              SUCESSIVAS E REGISTRA CADA TENTATIVA EM
+      *>              SECAUDIT.
+      *> ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USRMAST ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USUARIO
+               FILE STATUS IS WRK-USRMAST-STATUS.
+           SELECT PERMATRIX ASSIGN TO "PERMATRIX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PERMATRIX-STATUS.
+           SELECT SECAUDIT ASSIGN TO "SECAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SECAUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USRMAST.
+           COPY "USRMAST.CPY" IN 'COPYBOOKS'.
+       FD  PERMATRIX.
+           COPY "PERMATRIX.CPY" IN 'COPYBOOKS'.
+       FD  SECAUDIT.
+           COPY "SECAUDIT.CPY" IN 'COPYBOOKS'.
+       WORKING-STORAGE SECTION.
+       77 WRK-USRMAST-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-PERMATRIX-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-SECAUDIT-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-MAX-TENTATIVAS     PIC 9(02) VALUE 03.
+       77 WRK-AUTENTICADO        PIC X(01) VALUE 'N'.
+           88 WRK-ESTA-AUTENTICADO   VALUE 'S'.
+       77 WRK-NIVEL-LIBERADO     PIC X(01) VALUE 'N'.
+           88 WRK-ESTA-LIBERADO      VALUE 'S'.
+       77 WRK-QTD-PERMISSOES     PIC 9(04) VALUE ZEROS.
+       77 WRK-IDX-PERMISSAO      PIC 9(04) VALUE ZEROS.
+       77 WRK-HOJE               PIC 9(08) VALUE ZEROS.
+       77 WRK-AGORA              PIC 9(08) VALUE ZEROS.
+       01 WRK-TABELA-PERMISSOES.
+           05  WRK-PM-ITEM OCCURS 200 TIMES INDEXED BY WRK-IDX-TP.
+               10  WRK-PM-NIVEL      PIC 9(02).
+               10  WRK-PM-PROGRAMA   PIC X(08).
+               10  WRK-PM-PERMITIDO  PIC X(01).
+       LINKAGE SECTION.
+       01  LK-PARAMETROS.
+           05  LK-USUARIO             PIC X(20).
+           05  LK-SENHA               PIC X(20).
+           05  LK-PROGRAMA            PIC X(08).
+           05  LK-AUTORIZADO          PIC X(01).
+               88  LK-ESTA-AUTORIZADO     VALUE 'S'.
+           05  LK-NIVEL               PIC 9(02).
+           05  LK-MENSAGEM            PIC X(40).
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+
+       0001-PRINCIPAL.
+           MOVE 'N' TO LK-AUTORIZADO.
+           MOVE ZEROS TO LK-NIVEL.
+           MOVE SPACES TO LK-MENSAGEM.
+
+           PERFORM 100000-AUTENTICAR-USUARIO.
+
+           IF WRK-ESTA-AUTENTICADO
+               PERFORM 200000-CARREGAR-PERMISSOES
+               PERFORM 210000-VERIFICAR-PERMISSAO
+               IF WRK-ESTA-LIBERADO
+                   MOVE 'S' TO LK-AUTORIZADO
+                   MOVE 'ACESSO AUTORIZADO' TO LK-MENSAGEM
+               ELSE
+                   MOVE 'N' TO LK-AUTORIZADO
+                   MOVE 'NIVEL SEM PERMISSAO PARA O PROGRAMA'
+                       TO LK-MENSAGEM
+               END-IF
+           END-IF.
+
+           PERFORM 300000-REGISTRAR-AUDITORIA.
+
+           GOBACK.
+
+      *>*********************************************
+       100000-AUTENTICAR-USUARIO.
+      *>*********************************************
+           MOVE 'N' TO WRK-AUTENTICADO.
+           OPEN I-O USRMAST.
+           IF WRK-USRMAST-STATUS NOT = '00'
+               MOVE 'CADASTRO DE USUARIOS INEXISTENTE' TO LK-MENSAGEM
+           ELSE
+               MOVE LK-USUARIO TO USR-USUARIO
+               READ USRMAST
+                   INVALID KEY
+                       MOVE 'USUARIO NAO CADASTRADO' TO LK-MENSAGEM
+                   NOT INVALID KEY
+                       PERFORM 110000-CONFERIR-SENHA
+               END-READ
+               CLOSE USRMAST
+           END-IF.
+
+      *>*********************************************
+       110000-CONFERIR-SENHA.
+      *>*********************************************
+           IF USR-ESTA-BLOQUEADO
+               MOVE 'USUARIO BLOQUEADO POR TENTATIVAS EXCESSIVAS'
+                   TO LK-MENSAGEM
+           ELSE
+               IF USR-SENHA = LK-SENHA
+                   MOVE ZEROS TO USR-TENTATIVAS-FALHAS
+                   REWRITE USR-REGISTRO
+                   MOVE 'S' TO WRK-AUTENTICADO
+                   MOVE USR-NIVEL TO LK-NIVEL
+               ELSE
+                   ADD 1 TO USR-TENTATIVAS-FALHAS
+                   IF USR-TENTATIVAS-FALHAS >= WRK-MAX-TENTATIVAS
+                       MOVE 'S' TO USR-BLOQUEADO
+                       MOVE 'SENHA INCORRETA - USUARIO BLOQUEADO'
+                           TO LK-MENSAGEM
+                   ELSE
+                       MOVE 'SENHA INCORRETA' TO LK-MENSAGEM
+                   END-IF
+                   REWRITE USR-REGISTRO
+               END-IF
+           END-IF.
+
+      *>*********************************************
+       200000-CARREGAR-PERMISSOES.
+      *>*********************************************
+           MOVE ZEROS TO WRK-QTD-PERMISSOES.
+           OPEN INPUT PERMATRIX.
+           IF WRK-PERMATRIX-STATUS = '00'
+               PERFORM 201000-LER-PERMISSAO
+                   UNTIL WRK-PERMATRIX-STATUS = '10'
+               CLOSE PERMATRIX
+           END-IF.
+
+      *>*********************************************
+       201000-LER-PERMISSAO.
+      *>*********************************************
+           READ PERMATRIX
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WRK-QTD-PERMISSOES
+                   MOVE PM-NIVEL
+                       TO WRK-PM-NIVEL (WRK-QTD-PERMISSOES)
+                   MOVE PM-PROGRAMA
+                       TO WRK-PM-PROGRAMA (WRK-QTD-PERMISSOES)
+                   MOVE PM-PERMITIDO
+                       TO WRK-PM-PERMITIDO (WRK-QTD-PERMISSOES)
+           END-READ.
+
+      *>*********************************************
+       210000-VERIFICAR-PERMISSAO.
+      *>*********************************************
+           MOVE 'N' TO WRK-NIVEL-LIBERADO.
+      *>   ADMINISTRADOR TEM ACESSO IRRESTRITO, MESMO SEM ENTRADA
+      *>   EXPLICITA NA MATRIZ
+           IF LK-NIVEL = 01
+               MOVE 'S' TO WRK-NIVEL-LIBERADO
+           ELSE
+               PERFORM VARYING WRK-IDX-PERMISSAO FROM 1 BY 1
+                       UNTIL WRK-IDX-PERMISSAO > WRK-QTD-PERMISSOES
+                   IF WRK-PM-NIVEL (WRK-IDX-PERMISSAO) = LK-NIVEL
+                   AND WRK-PM-PROGRAMA (WRK-IDX-PERMISSAO) = LK-PROGRAMA
+                   AND WRK-PM-PERMITIDO (WRK-IDX-PERMISSAO) = 'S'
+                       MOVE 'S' TO WRK-NIVEL-LIBERADO
+                       MOVE WRK-QTD-PERMISSOES TO WRK-IDX-PERMISSAO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *>*********************************************
+       300000-REGISTRAR-AUDITORIA.
+      *>*********************************************
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           ACCEPT WRK-AGORA FROM TIME.
+
+           OPEN EXTEND SECAUDIT.
+           IF WRK-SECAUDIT-STATUS NOT = '00'
+               OPEN OUTPUT SECAUDIT
+           END-IF.
+
+           MOVE WRK-HOJE     TO SA-DATA.
+           MOVE WRK-AGORA    TO SA-HORA.
+           MOVE LK-USUARIO   TO SA-USUARIO.
+           MOVE LK-PROGRAMA  TO SA-PROGRAMA.
+           IF LK-ESTA-AUTORIZADO
+               MOVE 'AUTORIZACAO' TO SA-ACAO
+           ELSE
+               MOVE 'NEGADA'      TO SA-ACAO
+           END-IF.
+           MOVE LK-MENSAGEM  TO SA-RESULTADO.
+           WRITE SA-REGISTRO.
+
+           CLOSE SECAUDIT.
