@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHALT.
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - CRIACAO. ULTIMO PASSO DO JOB NIGHTRUN, RODA
+      *>              SEMPRE (COND=EVEN) E CONFERE O BATCHLOG
+      *>              GRAVADO POR CADA PASSO ANTERIOR. SE ALGUM
+      *>              PASSO TERMINOU COM STATUS ERRO, EMITE UM
+      *>              ALERTA E DEVOLVE RETURN-CODE NAO-ZERO PARA QUE
+      *>              O OPERADOR DO TURNO NOTURNO SEJA AVISADO.
+      *> ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHLOG ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCHLOG.
+           COPY "BATCHLOG.CPY" IN 'COPYBOOKS'.
+       WORKING-STORAGE SECTION.
+       77 WRK-BATCHLOG-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-HOJE             PIC 9(08) VALUE ZEROS.
+       77 WRK-FIM-BATCHLOG     PIC X(01) VALUE 'N'.
+           88 WRK-EOF-BATCHLOG     VALUE 'S'.
+       77 WRK-QTD-PASSOS       PIC 9(04) VALUE ZEROS.
+       77 WRK-QTD-ERROS        PIC 9(04) VALUE ZEROS.
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL.
+           PERFORM 100000-INICIALIZAR.
+
+           PERFORM 200000-PROCESSAR UNTIL WRK-EOF-BATCHLOG.
+
+           PERFORM 300000-FINALIZAR.
+
+           STOP RUN.
+
+      *>*********************************************
+       100000-INICIALIZAR.
+      *>*********************************************
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT BATCHLOG.
+           IF WRK-BATCHLOG-STATUS NOT = '00'
+               DISPLAY 'BATCHLOG INDISPONIVEL - NENHUM PASSO DO LOTE '
+                       'NOTURNO FOI REGISTRADO AINDA'
+               MOVE 'S' TO WRK-FIM-BATCHLOG
+           ELSE
+               PERFORM 210000-LER-BATCHLOG
+           END-IF.
+
+      *>*********************************************
+       200000-PROCESSAR.
+      *>*********************************************
+           IF BL-DATA = WRK-HOJE
+               ADD 1 TO WRK-QTD-PASSOS
+               IF BL-TERMINOU-ERRO
+                   ADD 1 TO WRK-QTD-ERROS
+                   DISPLAY '*** ALERTA *** ' BL-PROGRAMA ' - '
+                           BL-DETALHE
+               END-IF
+           END-IF.
+
+           PERFORM 210000-LER-BATCHLOG.
+
+      *>*********************************************
+       210000-LER-BATCHLOG.
+      *>*********************************************
+           READ BATCHLOG
+               AT END
+                   MOVE 'S' TO WRK-FIM-BATCHLOG
+           END-READ.
+
+      *>*********************************************
+       300000-FINALIZAR.
+      *>*********************************************
+           IF WRK-BATCHLOG-STATUS = '00' OR WRK-BATCHLOG-STATUS = '10'
+               CLOSE BATCHLOG
+           END-IF.
+
+           DISPLAY '========================='.
+           DISPLAY 'RESUMO DO LOTE NOTURNO'.
+           DISPLAY 'PASSOS REGISTRADOS HOJE: ' WRK-QTD-PASSOS.
+           DISPLAY 'PASSOS COM ERRO........: ' WRK-QTD-ERROS.
+           DISPLAY '========================='.
+
+           IF WRK-QTD-ERROS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
