@@ -6,45 +6,251 @@
       *> OBJETIVO = RECEBER UM NÚMERO E GERAR A TABUADA DE 1 A 10
       *> UTILIZAR PERFORM - VARYING
       *> DATA 22/10/2024
-      *>************************************ 
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - FAIXA DE MULTIPLICADORES PASSA A SER INFORMADA
+      *>              PELO USUARIO (ANTES FIXA EM 1 A 10); ACRESCENTADO
+      *>              MODO LOTE, LENDO AS TABUADAS A GERAR DE TABPARM
+      *> 09/08/2026 - RESULTADO DA TABUADA PASSA A SER GRAVADO TAMBEM
+      *>              NO ARQUIVO IMPRESSO TABRPT, ALEM DO DISPLAY
+      *> 09/08/2026 - CADA RESULTADO E CLASSIFICADO CONTRA A TABELA DE
+      *>              FAIXAS DE QUANTIDADE (FAIXAQTD)
+      *> 09/08/2026 - NUMERO E FAIXA INFORMADOS PELO USUARIO PASSAM A
+      *>              SER VALIDADOS, COM NOVA TENTATIVA EM CASO DE ERRO
+      *> 09/08/2026 - CADA COMBINACAO ITEM/QUANTIDADE JA CLASSIFICADA
+      *>              PASSA A SER GRAVADA EM ITMQTD, PARA REAPROVEITAMENTO
+      *>              POR OUTROS PROGRAMAS (EX.: COTACAO DE FRETE)
+      *>************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABPARM ASSIGN TO "TABPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TABPARM-STATUS.
+           SELECT TABRPT ASSIGN TO "TABRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TABRPT-STATUS.
+           SELECT FAIXAQTD ASSIGN TO "FAIXAQTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FAIXAQTD-STATUS.
+           SELECT ITMQTD ASSIGN TO "ITMQTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ITMQTD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABPARM.
+           COPY "TABPARM.CPY" IN 'COPYBOOKS'.
+       FD  TABRPT
+           RECORDING MODE IS F.
+       01  TABRPT-LINHA             PIC X(80).
+       FD  FAIXAQTD.
+           COPY "FAIXAQTD.CPY" IN 'COPYBOOKS'.
+       FD  ITMQTD.
+           COPY "ITMQTD.CPY" IN 'COPYBOOKS'.
        WORKING-STORAGE SECTION.
-       77 WRK-NUMERO   PIC 9(02) VALUE ZEROS.
-       77 WRK-RESULT   PIC 9(02) VALUE ZEROS.
-       77 WRK-CONTADOR PIC 9(02) VALUE 1.
+       77 WRK-NUMERO          PIC 9(02) VALUE ZEROS.
+       77 WRK-RESULT          PIC 9(05) VALUE ZEROS.
+       77 WRK-CONTADOR        PIC 9(02) VALUE 1.
+       77 WRK-FAIXA-DE        PIC 9(02) VALUE 1.
+       77 WRK-FAIXA-ATE       PIC 9(02) VALUE 10.
+       77 WRK-TABPARM-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-TABRPT-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-FAIXAQTD-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-ITMQTD-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-MODO-LOTE       PIC X(01) VALUE 'N'.
+           88 WRK-EH-MODO-LOTE    VALUE 'S'.
+       77 WRK-FIM-TABPARM     PIC X(01) VALUE 'N'.
+           88 WRK-EOF-TABPARM     VALUE 'S'.
+       77 WRK-TENTATIVAS      PIC 9(01) VALUE ZEROS.
+       77 WRK-DADO-VALIDO     PIC X(01) VALUE 'N'.
+           88 WRK-EH-DADO-VALIDO  VALUE 'S'.
+       77 WRK-QTD-FAIXAS-QTD  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX-FAIXA-QTD   PIC 9(02) VALUE ZEROS.
+       77 WRK-CLASSIFICACAO   PIC X(10) VALUE SPACES.
+       01 WRK-TABELA-FAIXAS-QTD.
+           05  WRK-FAIXA-QTD OCCURS 20 TIMES
+                   INDEXED BY WRK-IDX-FQ.
+               10  WRK-FQ-DE             PIC 9(05).
+               10  WRK-FQ-ATE            PIC 9(05).
+               10  WRK-FQ-CLASSIFICACAO  PIC X(10).
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 100000-INICIALIZAR.
-           
-           IF WRK-NUMERO > 0 
-             PERFORM 200000-PROCESSAR
+           PERFORM 120000-CARREGAR-FAIXAS-QTD.
+
+           IF WRK-EH-MODO-LOTE
+               PERFORM 400000-PROCESSAR-LOTE
+                   UNTIL WRK-EOF-TABPARM
+           ELSE
+               IF WRK-NUMERO > 0
+                   PERFORM 200000-PROCESSAR
+               END-IF
            END-IF.
-           
+
            PERFORM 300000-FINALZIAR.
 
            STOP RUN.
 
+      *>*********************************************
        100000-INICIALIZAR.
+      *>*********************************************
            DISPLAY '----------------------------'.
            DISPLAY ' INICIALIZANDO O PROGRAMA '.
-           DISPLAY '----------------------------'
+           DISPLAY '----------------------------'.
+           OPEN OUTPUT TABRPT.
+           OPEN OUTPUT ITMQTD.
+
+           OPEN INPUT TABPARM.
+           IF WRK-TABPARM-STATUS = '00'
+               MOVE 'S' TO WRK-MODO-LOTE
+               DISPLAY 'ARQUIVO TABPARM ENCONTRADO - MODO LOTE'
+               READ TABPARM
+                   AT END
+                       MOVE 'S' TO WRK-FIM-TABPARM
+               END-READ
+           ELSE
+               CLOSE TABPARM
+               PERFORM 110000-OBTER-DADOS-INTERATIVOS
+           END-IF.
+
+      *>*********************************************
+       110000-OBTER-DADOS-INTERATIVOS.
+      *>*********************************************
+           MOVE 'N' TO WRK-DADO-VALIDO.
+           MOVE ZEROS TO WRK-TENTATIVAS.
+           PERFORM 111000-PEDIR-NUMERO UNTIL WRK-EH-DADO-VALIDO
+                   OR WRK-TENTATIVAS >= 5.
+           IF NOT WRK-EH-DADO-VALIDO
+               DISPLAY 'NUMERO DE TENTATIVAS EXCEDIDO - ASSUMINDO ZERO'
+               MOVE ZEROS TO WRK-NUMERO
+           END-IF.
+
+      *>*********************************************
+       111000-PEDIR-NUMERO.
+      *>*********************************************
+           ADD 1 TO WRK-TENTATIVAS.
            DISPLAY 'ENTRE COM UM NÚMERO ENTRE 1 E 9 PARA SABER SUA '
                    'TABOADA'.
            ACCEPT WRK-NUMERO.
-           
+           DISPLAY 'INFORME A FAIXA DE MULTIPLICADORES (DE / ATE), '
+                   'ENTRE 1 E 20'.
+           DISPLAY 'MULTIPLICADOR INICIAL: '.
+           ACCEPT WRK-FAIXA-DE.
+           DISPLAY 'MULTIPLICADOR FINAL: '.
+           ACCEPT WRK-FAIXA-ATE.
+           IF WRK-NUMERO NOT NUMERIC
+                   OR WRK-NUMERO < 1 OR WRK-NUMERO > 9
+               DISPLAY 'NUMERO INVALIDO - DEVE SER ENTRE 1 E 9'
+           ELSE
+               IF WRK-FAIXA-DE NOT NUMERIC OR WRK-FAIXA-ATE NOT NUMERIC
+                       OR WRK-FAIXA-DE < 1 OR WRK-FAIXA-ATE > 20
+                       OR WRK-FAIXA-DE > WRK-FAIXA-ATE
+                   DISPLAY 'FAIXA INVALIDA - DEVE SER ENTRE 1 E 20, '
+                           'DE MENOR OU IGUAL A ATE'
+               ELSE
+                   MOVE 'S' TO WRK-DADO-VALIDO
+               END-IF
+           END-IF.
+
+      *>*********************************************
+       120000-CARREGAR-FAIXAS-QTD.
+      *>*********************************************
+           OPEN INPUT FAIXAQTD.
+           IF WRK-FAIXAQTD-STATUS = '00'
+               PERFORM 121000-LER-FAIXA-QTD
+                   UNTIL WRK-FAIXAQTD-STATUS = '10'
+               CLOSE FAIXAQTD
+           END-IF.
+
+      *>*********************************************
+       121000-LER-FAIXA-QTD.
+      *>*********************************************
+           READ FAIXAQTD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WRK-QTD-FAIXAS-QTD
+                   MOVE FQ-FAIXA-DE
+                       TO WRK-FQ-DE (WRK-QTD-FAIXAS-QTD)
+                   MOVE FQ-FAIXA-ATE
+                       TO WRK-FQ-ATE (WRK-QTD-FAIXAS-QTD)
+                   MOVE FQ-CLASSIFICACAO
+                       TO WRK-FQ-CLASSIFICACAO (WRK-QTD-FAIXAS-QTD)
+           END-READ.
+
+      *>*********************************************
        200000-PROCESSAR.
-           
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                           UNTIL WRK-CONTADOR > 10
+      *>*********************************************
+           PERFORM VARYING WRK-CONTADOR FROM WRK-FAIXA-DE BY 1
+                           UNTIL WRK-CONTADOR > WRK-FAIXA-ATE
              COMPUTE WRK-RESULT = WRK-NUMERO * WRK-CONTADOR
+             PERFORM 250000-BUSCAR-FAIXA-QTD
              DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESULT
+                     ' (' WRK-CLASSIFICACAO ')'
+             PERFORM 210000-IMPRIMIR-LINHA
+             PERFORM 220000-GRAVAR-ITEM-QTD
+           END-PERFORM.
+
+      *>*********************************************
+       210000-IMPRIMIR-LINHA.
+      *>*********************************************
+           MOVE SPACES TO TABRPT-LINHA.
+           STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESULT
+                  ' (' WRK-CLASSIFICACAO ')'
+               DELIMITED BY SIZE INTO TABRPT-LINHA
+           END-STRING.
+           WRITE TABRPT-LINHA.
+
+      *>*********************************************
+       220000-GRAVAR-ITEM-QTD.
+      *>*********************************************
+           MOVE WRK-NUMERO       TO IQ-ITEM.
+           MOVE WRK-CONTADOR     TO IQ-QUANTIDADE.
+           MOVE WRK-CLASSIFICACAO TO IQ-CLASSIFICACAO.
+           WRITE IQ-REGISTRO.
+
+      *>*********************************************
+       250000-BUSCAR-FAIXA-QTD.
+      *>*********************************************
+           MOVE SPACES TO WRK-CLASSIFICACAO.
+           PERFORM VARYING WRK-IDX-FAIXA-QTD FROM 1 BY 1
+                   UNTIL WRK-IDX-FAIXA-QTD > WRK-QTD-FAIXAS-QTD
+               IF WRK-RESULT >= WRK-FQ-DE (WRK-IDX-FAIXA-QTD)
+                       AND WRK-RESULT <= WRK-FQ-ATE (WRK-IDX-FAIXA-QTD)
+                   MOVE WRK-FQ-CLASSIFICACAO (WRK-IDX-FAIXA-QTD)
+                       TO WRK-CLASSIFICACAO
+                   MOVE WRK-QTD-FAIXAS-QTD TO WRK-IDX-FAIXA-QTD
+               END-IF
            END-PERFORM.
+
+      *>*********************************************
+       400000-PROCESSAR-LOTE.
+      *>*********************************************
+           MOVE TP-NUMERO    TO WRK-NUMERO.
+           MOVE TP-FAIXA-DE  TO WRK-FAIXA-DE.
+           MOVE TP-FAIXA-ATE TO WRK-FAIXA-ATE.
+           IF WRK-NUMERO > 0 AND WRK-FAIXA-DE > 0
+                   AND WRK-FAIXA-DE <= WRK-FAIXA-ATE
+               PERFORM 200000-PROCESSAR
+           ELSE
+               DISPLAY 'REGISTRO TABPARM IGNORADO - DADOS INVALIDOS'
+           END-IF.
+           READ TABPARM
+               AT END
+                   MOVE 'S' TO WRK-FIM-TABPARM
+           END-READ.
+
+      *>*********************************************
        300000-FINALZIAR.
+      *>*********************************************
+           IF WRK-EH-MODO-LOTE
+               CLOSE TABPARM
+           END-IF.
+           CLOSE TABRPT.
+           CLOSE ITMQTD.
            DISPLAY '-------------------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
            DISPLAY '-------------------------'.
-           
