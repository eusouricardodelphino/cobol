@@ -3,49 +3,434 @@
       *>**********************************
       *> ÁREA DE COMENTÁRIOS - DESCOBRI!
       *> AUHTOR = RICARDO DELPHINO
-      *> OBJETIVO = RECEBER UM NÚMERO E GERAR A TABUADA DE 1 A 10
+      *> OBJETIVO = ACUMULAR O TOTAL DE VENDAS DO DIA A PARTIR DO
+      *> ARQUIVO DE LANCAMENTOS SALESTXN
       *> UTILIZAR PERFORM - UNTIL
       *> DATA 22/10/2024
-      *>************************************ 
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - PASSA A LER O ARQUIVO DE LANCAMENTOS SALESTXN
+      *>              EM LOTE, AO INVES DE ACCEPT INTERATIVO
+      *> 09/08/2026 - GRAVA PONTO DE CONTROLE (CHECKPT) A CADA LOTE DE
+      *>              LANCAMENTOS, PERMITINDO REINICIAR O FECHAMENTO
+      *>              SEM REPROCESSAR O DIA TODO
+      *> 09/08/2026 - CONFERE O ACUMULADO CONTRA O TOTAL DE CONTROLE DO
+      *>              PDV (POSCTL) ANTES DE FECHAR O DIA
+      *> 09/08/2026 - SALESTXN PASSA A TRAZER CABECALHO, DETALHE E
+      *>              TRAILER (LAYOUT EM BOOK.CPY), NAO SO O DETALHE
+      *> 09/08/2026 - GRAVA O TOTAL DO DIA EM SALESSUM E EMITE O
+      *>              RESUMO DIARIO/SEMANAL/MENSAL EM SALESRPT
+      *> 09/08/2026 - PASSA A CONSTAR DO CATALOGO DE PROGRAMAS (PROGCAT)
+      *>              USADO PELO MENU DE OPERACOES; STOP RUN SUBSTITUIDO
+      *>              POR GOBACK PARA DEVOLVER O CONTROLE AO MENU
+      *> 09/08/2026 - SALESRPT PASSA A TRAZER O RESULTADO DA CONFERENCIA
+      *>              COM O PDV, EM VEZ DE SO O DISPLAY NO CONSOLE E O
+      *>              RETURN-CODE (QUE O GERENTE NAO VE)
+      *>************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALESTXN ASSIGN TO "SALESTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALESTXN-STATUS.
+           SELECT CHECKPT ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHECKPT-STATUS.
+           SELECT POSCTL ASSIGN TO "POSCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-POSCTL-STATUS.
+           SELECT SALESSUM ASSIGN TO "SALESSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALESSUM-STATUS.
+           SELECT SALESRPT ASSIGN TO "SALESRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALESRPT-STATUS.
+           SELECT BATCHLOG ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHLOG-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  SALESTXN.
            COPY "BOOK.CPY" IN 'COPYBOOKS'.
+       FD  CHECKPT.
+           COPY "CKPTVND.CPY" IN 'COPYBOOKS'.
+       FD  POSCTL.
+           COPY "POSCTL.CPY" IN 'COPYBOOKS'.
+       FD  SALESSUM.
+           COPY "SALESSUM.CPY" IN 'COPYBOOKS'.
+       FD  SALESRPT
+           RECORDING MODE IS F.
+       01  SALESRPT-LINHA          PIC X(80).
+       FD  BATCHLOG.
+           COPY "BATCHLOG.CPY" IN 'COPYBOOKS'.
+       WORKING-STORAGE SECTION.
+       77 WRK-VENDEDOR        PIC X(10)    VALUE SPACES.
+       77 WRK-CAIXA           PIC 9(02)    VALUE ZEROS.
+       77 WRK-DATAHORA        PIC 9(12)    VALUE ZEROS.
+       77 WRK-VENDAS          PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QTD             PIC 9(06)    VALUE ZEROS.
+       77 WRK-ACUM            PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-LOJA            PIC X(06)    VALUE SPACES.
+       77 WRK-DATA-MOVIMENTO  PIC 9(08)    VALUE ZEROS.
+       77 WRK-SALESTXN-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CHECKPT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-POSCTL-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-POS-QTD         PIC 9(06)    VALUE ZEROS.
+       77 WRK-POS-TOTAL       PIC 9(10)V99 VALUE ZEROS.
+       77 WRK-POS-DIVERGENTE  PIC X(01) VALUE 'N'.
+           88 WRK-POS-ESTA-DIVERGENTE VALUE 'S'.
+       77 WRK-BATCHLOG-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-HOJE-LOG        PIC 9(08) VALUE ZEROS.
+       77 WRK-AGORA-LOG       PIC 9(08) VALUE ZEROS.
+       01  WRK-ERRO-OCORRENCIA.
+           COPY "ERRHAND.CPY" IN 'COPYBOOKS'.
+       77 WRK-FIM-ARQUIVO     PIC X(01) VALUE 'N'.
+           88 WRK-EOF-SALESTXN    VALUE 'S'.
+       77 WRK-INTERVALO-CKPT  PIC 9(04) VALUE 50.
+       77 WRK-QTD-DESDE-CKPT  PIC 9(04) VALUE ZEROS.
+       77 WRK-QTD-REINICIO    PIC 9(06) VALUE ZEROS.
+       77 WRK-IDX-REINICIO    PIC 9(06) VALUE ZEROS.
+       77 WRK-REGISTROS-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-SALESSUM-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-SALESRPT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-SALESSUM-EOF    PIC X(01) VALUE 'N'.
+           88 WRK-EOF-SALESSUM    VALUE 'S'.
+       77 WRK-SEM-TOTAL-QTD   PIC 9(07)    VALUE ZEROS.
+       77 WRK-SEM-TOTAL-VLR   PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-MES-TOTAL-QTD   PIC 9(07)    VALUE ZEROS.
+       77 WRK-MES-TOTAL-VLR   PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-MES-BASE        PIC 9(06)    VALUE ZEROS.
+       77 WRK-MES-LIDO        PIC 9(06)    VALUE ZEROS.
+       77 WRK-DIAS-DIFERENCA  PIC S9(06)   VALUE ZEROS.
+       77 WRK-INT-DATA-BASE   PIC 9(07)    VALUE ZEROS.
+       77 WRK-INT-DATA-LIDA   PIC 9(07)    VALUE ZEROS.
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL.
            PERFORM 100000-INICIALIZAR.
-           
-           IF WRK-VENDAS > 0 
-             PERFORM 200000-PROCESSAR UNTIL WRK-VENDAS = 0
-           END-IF.
-           
+
+           PERFORM 200000-PROCESSAR UNTIL WRK-EOF-SALESTXN.
+
            PERFORM 300000-FINALIZAR.
 
-           STOP RUN.
+           GOBACK.
 
 
       *>*********************************************
        100000-INICIALIZAR.
       *>*********************************************
-           DISPLAY 'ENTRE COM A VENDA OU 0 PARA SAIR'.
-           ACCEPT WRK-VENDAS.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE 'N' TO WRK-POS-DIVERGENTE.
+           MOVE ZEROS TO WRK-QTD.
+           MOVE ZEROS TO WRK-ACUM.
+           MOVE ZEROS TO WRK-QTD-DESDE-CKPT.
+           MOVE ZEROS TO WRK-REGISTROS-LIDOS.
+
+           OPEN INPUT SALESTXN.
+           IF WRK-SALESTXN-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR SALESTXN - STATUS '
+                       WRK-SALESTXN-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+               MOVE 'EXEMPLO-UNTIL'      TO ERR-PROGRAMA
+               MOVE '100000-INICIALIZAR' TO ERR-PARAGRAFO
+               MOVE 'ABEND'              TO ERR-SEVERIDADE
+               MOVE WRK-SALESTXN-STATUS  TO ERR-CODIGO
+               MOVE 'FALHA AO ABRIR SALESTXN' TO ERR-MENSAGEM
+               CALL 'REGERRO' USING WRK-ERRO-OCORRENCIA
+               END-CALL
+           ELSE
+               PERFORM 110000-RETOMAR-CHECKPOINT
+               PERFORM 150000-LER-VENDA
+           END-IF.
+
+      *>*********************************************
+       110000-RETOMAR-CHECKPOINT.
+      *>*********************************************
+           OPEN INPUT CHECKPT.
+           IF WRK-CHECKPT-STATUS = '00'
+               READ CHECKPT
+                   NOT AT END
+                       MOVE CK-QTD-PROCESSADOS TO WRK-QTD
+                       MOVE CK-ACUM            TO WRK-ACUM
+                       MOVE CK-REGISTROS-LIDOS TO WRK-QTD-REINICIO
+               END-READ
+               CLOSE CHECKPT
+               DISPLAY 'RETOMANDO APOS PONTO DE CONTROLE - '
+                       WRK-QTD ' VENDAS JA CONTABILIZADAS'
+               PERFORM 120000-SALTAR-LANCAMENTO
+                   VARYING WRK-IDX-REINICIO FROM 1 BY 1
+                   UNTIL WRK-IDX-REINICIO > WRK-QTD-REINICIO
+               MOVE WRK-QTD-REINICIO TO WRK-REGISTROS-LIDOS
+           END-IF.
+
+      *>*********************************************
+       120000-SALTAR-LANCAMENTO.
+      *>*********************************************
+      *>   MESMA CLASSIFICACAO DE REGISTRO QUE 150000-LER-VENDA, SEM
+      *>   O PERFORM RECURSIVO - CADA CHAMADA AQUI PRECISA CONSUMIR
+      *>   EXATAMENTE 1 REGISTRO FISICO, PARA CASAR COM A CONTAGEM DE
+      *>   WRK-QTD-REINICIO GRAVADA NO PONTO DE CONTROLE. SE NAO, O
+      *>   HEADER (QUASE SEMPRE ENTRE OS REGISTROS PULADOS) NUNCA E
+      *>   INSPECIONADO E WRK-DATA-MOVIMENTO/WRK-LOJA FICAM ZERADOS.
+           READ SALESTXN
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   EVALUATE TRUE
+                       WHEN VDA-HEADER
+                           MOVE VDA-DATA-MOVIMENTO TO WRK-DATA-MOVIMENTO
+                           MOVE VDA-LOJA           TO WRK-LOJA
+                       WHEN VDA-TRAILER
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE VDA-VENDEDOR TO WRK-VENDEDOR
+                           MOVE VDA-CAIXA    TO WRK-CAIXA
+                           MOVE VDA-DATAHORA TO WRK-DATAHORA
+                           MOVE VDA-VALOR    TO WRK-VENDAS
+                   END-EVALUATE
+           END-READ.
+
+      *>*********************************************
+       150000-LER-VENDA.
+      *>*********************************************
+           READ SALESTXN
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WRK-REGISTROS-LIDOS
+                   EVALUATE TRUE
+                       WHEN VDA-HEADER
+                           MOVE VDA-DATA-MOVIMENTO TO WRK-DATA-MOVIMENTO
+                           MOVE VDA-LOJA           TO WRK-LOJA
+                           PERFORM 150000-LER-VENDA
+                       WHEN VDA-TRAILER
+                           PERFORM 150000-LER-VENDA
+                       WHEN OTHER
+                           MOVE VDA-VENDEDOR TO WRK-VENDEDOR
+                           MOVE VDA-CAIXA    TO WRK-CAIXA
+                           MOVE VDA-DATAHORA TO WRK-DATAHORA
+                           MOVE VDA-VALOR    TO WRK-VENDAS
+                   END-EVALUATE
+           END-READ.
 
-      *>*********************************************    
+      *>*********************************************
        200000-PROCESSAR.
       *>*********************************************
            ADD 1 TO WRK-QTD.
            ADD WRK-VENDAS TO WRK-ACUM.
-           PERFORM 100000-INICIALIZAR.
+           ADD 1 TO WRK-QTD-DESDE-CKPT.
+
+           IF WRK-QTD-DESDE-CKPT >= WRK-INTERVALO-CKPT
+               PERFORM 210000-GRAVAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 150000-LER-VENDA.
+
+      *>*********************************************
+       210000-GRAVAR-CHECKPOINT.
+      *>*********************************************
+           OPEN OUTPUT CHECKPT.
+           MOVE WRK-QTD             TO CK-QTD-PROCESSADOS.
+           MOVE WRK-ACUM            TO CK-ACUM.
+           MOVE WRK-REGISTROS-LIDOS TO CK-REGISTROS-LIDOS.
+           WRITE CK-REGISTRO.
+           CLOSE CHECKPT.
+           MOVE ZEROS TO WRK-QTD-DESDE-CKPT.
 
-      *>*********************************************    
+      *>*********************************************
        300000-FINALIZAR.
       *>*********************************************
+           IF WRK-SALESTXN-STATUS = '00' OR WRK-SALESTXN-STATUS = '10'
+               CLOSE SALESTXN
+           END-IF.
+
+      *>   SO LIMPA O PONTO DE CONTROLE QUANDO O FECHAMENTO REALMENTE
+      *>   CHEGOU AO FIM DO ARQUIVO - SE SALESTXN NEM ABRIU, O PONTO DE
+      *>   CONTROLE DE UM FECHAMENTO ANTERIOR AINDA EM ANDAMENTO NAO
+      *>   PODE SER PERDIDO
+           IF WRK-SALESTXN-STATUS = '10'
+               OPEN OUTPUT CHECKPT
+               CLOSE CHECKPT
+           END-IF.
+
            DISPLAY '-------------------------'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
            DISPLAY '-------------------------'.
            DISPLAY 'VALOR ACUMULADO: R$ ' WRK-ACUM.
            DISPLAY 'QTD DE VENDAS REALIZADAS: ' WRK-QTD.
+
+           PERFORM 310000-CONFERIR-COM-PDV.
+           PERFORM 320000-GRAVAR-RESUMO-DIARIO.
+           PERFORM 330000-EMITIR-RELATORIO-RESUMO.
+
+      *>   SINALIZA PARA O JCL QUE CHAMA ESTE PASSO SE O FECHAMENTO
+      *>   BATEU COM O PDV, PARA QUE OS PASSOS DEPENDENTES (COMO A
+      *>   VALORIZACAO DE INVESTIMENTOS) SO PROSSIGAM COM OS DADOS
+      *>   DE VENDAS CONFERIDOS
+           IF WRK-POS-ESTA-DIVERGENTE
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 340000-REGISTRAR-BATCHLOG.
+
+      *>*********************************************
+       310000-CONFERIR-COM-PDV.
+      *>*********************************************
+           OPEN INPUT POSCTL.
+           IF WRK-POSCTL-STATUS NOT = '00'
+               DISPLAY 'CONFERENCIA PDV NAO REALIZADA - POSCTL '
+                       'INDISPONIVEL - STATUS ' WRK-POSCTL-STATUS
+           ELSE
+               READ POSCTL
+                   NOT AT END
+                       MOVE PC-QTD-VENDAS   TO WRK-POS-QTD
+                       MOVE PC-TOTAL-VENDAS TO WRK-POS-TOTAL
+               END-READ
+               CLOSE POSCTL
+               IF WRK-POS-QTD = WRK-QTD AND WRK-POS-TOTAL = WRK-ACUM
+                   DISPLAY 'CONFERENCIA PDV: OK - BATE COM O PDV'
+               ELSE
+                   MOVE 'S' TO WRK-POS-DIVERGENTE
+                   DISPLAY 'CONFERENCIA PDV: DIVERGENTE !!! '
+                   DISPLAY '  PDV QTD/TOTAL..... ' WRK-POS-QTD
+                           ' / ' WRK-POS-TOTAL
+                   DISPLAY '  CAIXA QTD/TOTAL... ' WRK-QTD
+                           ' / ' WRK-ACUM
+               END-IF
+           END-IF.
+
+      *>*********************************************
+       320000-GRAVAR-RESUMO-DIARIO.
+      *>*********************************************
+      *>   ACRESCENTA O TOTAL DO DIA AO HISTORICO SALESSUM, BASE PARA
+      *>   OS RESUMOS SEMANAL E MENSAL MONTADOS EM 330000.
+           OPEN EXTEND SALESSUM.
+           IF WRK-SALESSUM-STATUS NOT = '00'
+               OPEN OUTPUT SALESSUM
+           END-IF.
+           MOVE WRK-DATA-MOVIMENTO TO SS-DATA.
+           MOVE WRK-QTD            TO SS-QTD.
+           MOVE WRK-ACUM           TO SS-TOTAL.
+           WRITE SS-REGISTRO.
+           CLOSE SALESSUM.
+
+      *>*********************************************
+       330000-EMITIR-RELATORIO-RESUMO.
+      *>*********************************************
+      *>   PERCORRE O HISTORICO SALESSUM E ACUMULA OS TOTAIS DOS
+      *>   ULTIMOS 7 DIAS (SEMANA) E DO MES CORRENTE DE WRK-DATA-MOVIMENTO.
+           MOVE ZEROS TO WRK-SEM-TOTAL-QTD WRK-SEM-TOTAL-VLR
+                          WRK-MES-TOTAL-QTD WRK-MES-TOTAL-VLR.
+           MOVE WRK-DATA-MOVIMENTO (1:6) TO WRK-MES-BASE.
+           COMPUTE WRK-INT-DATA-BASE =
+                   FUNCTION INTEGER-OF-DATE (WRK-DATA-MOVIMENTO).
+
+           MOVE 'N' TO WRK-SALESSUM-EOF.
+           OPEN INPUT SALESSUM.
+           IF WRK-SALESSUM-STATUS = '00'
+               PERFORM 331000-LER-RESUMO
+               PERFORM 332000-ACUMULAR-RESUMO
+                   UNTIL WRK-EOF-SALESSUM
+               CLOSE SALESSUM
+           END-IF.
+
+           OPEN OUTPUT SALESRPT.
+           MOVE SPACES TO SALESRPT-LINHA.
+           STRING 'RESUMO DE VENDAS - DIA/SEMANA/MES'
+               DELIMITED BY SIZE INTO SALESRPT-LINHA
+           END-STRING.
+           WRITE SALESRPT-LINHA.
+           MOVE SPACES TO SALESRPT-LINHA.
+           WRITE SALESRPT-LINHA.
+           STRING 'DIA .......... DATA ' WRK-DATA-MOVIMENTO
+                  ' QTD ' WRK-QTD ' TOTAL ' WRK-ACUM
+               DELIMITED BY SIZE INTO SALESRPT-LINHA
+           END-STRING.
+           WRITE SALESRPT-LINHA.
+           MOVE SPACES TO SALESRPT-LINHA.
+           STRING 'SEMANA (7 DIAS) .... QTD ' WRK-SEM-TOTAL-QTD
+                  ' TOTAL ' WRK-SEM-TOTAL-VLR
+               DELIMITED BY SIZE INTO SALESRPT-LINHA
+           END-STRING.
+           WRITE SALESRPT-LINHA.
+           MOVE SPACES TO SALESRPT-LINHA.
+           STRING 'MES ' WRK-MES-BASE ' ........ QTD ' WRK-MES-TOTAL-QTD
+                  ' TOTAL ' WRK-MES-TOTAL-VLR
+               DELIMITED BY SIZE INTO SALESRPT-LINHA
+           END-STRING.
+           WRITE SALESRPT-LINHA.
+           MOVE SPACES TO SALESRPT-LINHA.
+           IF WRK-POS-ESTA-DIVERGENTE
+               STRING 'CONFERENCIA PDV: DIVERGENTE'
+                   DELIMITED BY SIZE INTO SALESRPT-LINHA
+               END-STRING
+           ELSE
+               STRING 'CONFERENCIA PDV: OK'
+                   DELIMITED BY SIZE INTO SALESRPT-LINHA
+               END-STRING
+           END-IF.
+           WRITE SALESRPT-LINHA.
+           CLOSE SALESRPT.
+
+           DISPLAY 'RESUMO SEMANAL - QTD ' WRK-SEM-TOTAL-QTD
+                   ' TOTAL R$ ' WRK-SEM-TOTAL-VLR.
+           DISPLAY 'RESUMO MENSAL  - QTD ' WRK-MES-TOTAL-QTD
+                   ' TOTAL R$ ' WRK-MES-TOTAL-VLR.
+
+      *>*********************************************
+       331000-LER-RESUMO.
+      *>*********************************************
+           READ SALESSUM
+               AT END
+                   MOVE 'S' TO WRK-SALESSUM-EOF
+           END-READ.
+
+      *>*********************************************
+       332000-ACUMULAR-RESUMO.
+      *>*********************************************
+           MOVE SS-DATA (1:6) TO WRK-MES-LIDO.
+           COMPUTE WRK-INT-DATA-LIDA =
+                   FUNCTION INTEGER-OF-DATE (SS-DATA).
+           COMPUTE WRK-DIAS-DIFERENCA =
+                   WRK-INT-DATA-BASE - WRK-INT-DATA-LIDA.
+           IF WRK-DIAS-DIFERENCA >= 0 AND WRK-DIAS-DIFERENCA < 7
+               ADD SS-QTD   TO WRK-SEM-TOTAL-QTD
+               ADD SS-TOTAL TO WRK-SEM-TOTAL-VLR
+           END-IF.
+           IF WRK-MES-LIDO = WRK-MES-BASE
+               ADD SS-QTD   TO WRK-MES-TOTAL-QTD
+               ADD SS-TOTAL TO WRK-MES-TOTAL-VLR
+           END-IF.
+           PERFORM 331000-LER-RESUMO.
+
+      *>*********************************************
+       340000-REGISTRAR-BATCHLOG.
+      *>*********************************************
+           ACCEPT WRK-HOJE-LOG  FROM DATE YYYYMMDD.
+           ACCEPT WRK-AGORA-LOG FROM TIME.
+
+           OPEN EXTEND BATCHLOG.
+           IF WRK-BATCHLOG-STATUS NOT = '00'
+               OPEN OUTPUT BATCHLOG
+           END-IF.
+
+           MOVE 'EXEMPLO-UNTIL'  TO BL-PROGRAMA.
+           MOVE WRK-HOJE-LOG     TO BL-DATA.
+           MOVE WRK-AGORA-LOG    TO BL-HORA.
+           IF RETURN-CODE = 0
+               MOVE 'OK'   TO BL-STATUS
+               MOVE 'FECHAMENTO DE VENDAS CONFERIDO COM O PDV'
+                   TO BL-DETALHE
+           ELSE
+               MOVE 'ERRO' TO BL-STATUS
+               MOVE 'FECHAMENTO DE VENDAS DIVERGENTE DO PDV'
+                   TO BL-DETALHE
+           END-IF.
+           WRITE BL-REGISTRO.
+
+           CLOSE BATCHLOG.
