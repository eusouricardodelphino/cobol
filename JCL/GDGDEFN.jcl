@@ -0,0 +1,43 @@
+//GDGDEFN  JOB (ACCTG),'DEFINE GDGS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RODAR UMA UNICA VEZ (OU QUANDO UM NOVO ARQUIVO ENTRAR NA SUITE)
+//* PARA CRIAR AS BASES GDG QUE RETEM AS GERACOES DE CADA ARQUIVO
+//* DE TRANSACAO/HISTORICO/AUDITORIA DA SUITE, PARA QUE O FECHAMENTO
+//* DE HOJE NAO SOBREPONHA O DE ONTEM E PARA PERMITIR RESTAURAR UMA
+//* GERACAO ANTERIOR (MES/TRIMESTRE PASSADO) SEM PEDIDO ESPECIAL DE
+//* RESTORE. LIMIT(N) E A PROFUNDIDADE DE RETENCAO DE CADA GRUPO -
+//* GERACOES DIARIAS/DE LOTE FICAM 31 CICLOS (~UM MES), EXTRATOS DE
+//* BACKUP DE CADASTRO (VSAM) FICAM 6 CICLOS.
+//*
+//* EMPFILE E USRMAST SAO ARQUIVOS INDEXED (VSAM KSDS) E NAO PODEM
+//* SER ELES MESMOS UMA GERACAO DE GDG - GDG E UM RECURSO DE DATASET
+//* SEQUENCIAL. A RETENCAO DESSES DOIS CADASTROS E FEITA POR EXTRATO
+//* (REPRO PARA UMA GERACAO SEQUENCIAL), NO PASSO ARCHIVE DE
+//* NIGHTRUN.jcl - NAO O ARQUIVO INDEXED EM SI.
+//*
+//* AS BASES GDG USAM O QUALIFICADOR .HIST, DISTINTO DO NOME DO
+//* ARQUIVO DE TRABALHO DIARIO (PROD.LOTE.xxx) - UMA BASE GDG NAO E
+//* UM DATASET DE VERDADE, ENTAO NAO PODE TER O MESMO NOME DO ARQUIVO
+//* QUE OS PASSOS DO LOTE ABREM TODO DIA, SOB PENA DE TODA ALOCACAO
+//* SEM NUMERO DE GERACAO RELATIVO PARAR DE FUNCIONAR. O PASSO ARCHIVE
+//* DE NIGHTRUN.jcl COPIA O ARQUIVO DE TRABALHO PARA UMA NOVA GERACAO
+//* DE SUA BASE .HIST TODA NOITE.
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(PROD.LOTE.SALESTXN.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.SALESSUM.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.RAISEHST.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.INVLEDG.HIST)  LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.GLPOST.HIST)   LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.FRETEORD.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.FRETEMAN.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.SECAUDIT.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.ERRLOG.HIST)   LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.BATCHLOG.HIST) LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.STUTRAN.HIST)  LIMIT(31) SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.EMPFILE.BKP)   LIMIT(6)  SCRATCH NOEMPTY)
+    DEFINE GDG (NAME(PROD.LOTE.USRMAST.BKP)   LIMIT(6)  SCRATCH NOEMPTY)
+/*
