@@ -0,0 +1,123 @@
+//NIGHTRUN JOB (ACCTG),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* LOTE NOTURNO - ENCADEIA OS JOBS DE FOLHA, VENDAS, INVESTIMENTO,
+//* FRETE E O RELATORIO CONSOLIDADO NA ORDEM CORRETA, COM
+//* VERIFICACAO DE DEPENDENCIA ENTRE OS PASSOS. A VALORIZACAO DE
+//* INVESTIMENTOS SO RODA SE O FECHAMENTO DE VENDAS DO DIA BATEU COM
+//* O PDV (RC DO PASSO SALES = 0). O PASSO DE FRETE NAO DEPENDE DOS
+//* ANTERIORES E RODA SEMPRE. O RELATORIO CONSOLIDADO (OPSRPT) RODA
+//* SEMPRE QUE A FOLHA TIVER SIDO PROCESSADA, MESMO QUE VENDAS OU
+//* INVESTIMENTOS TENHAM FICADO SEM MOVIMENTO NO DIA, POIS ELE JA
+//* LIDA COM ARQUIVOS SEM REGISTRO DE HOJE DE FORMA GRACIOSA. O
+//* PASSO DE ALERTA RODA INDEPENDENTE DO RESULTADO DOS DEMAIS
+//* (COND=EVEN) E AVISA SE ALGUM PASSO FALHOU. PGM= REFERENCIA O
+//* PROGRAM-ID REAL DE CADA MODULO NA STEPLIB (VER O CATALOGO
+//* PROGCAT PARA O NOME OPERACIONAL DE CADA UM). O PASSO ARCHIVE
+//* COPIA CADA ARQUIVO DE TRANSACAO/HISTORICO/AUDITORIA DE HOJE PARA
+//* UMA NOVA GERACAO DA RESPECTIVA GDG (DEFINIDAS EM GDGDEFN.jcl),
+//* RODANDO SEMPRE (COND=EVEN) PARA QUE UM PASSO ANTERIOR SEM
+//* MOVIMENTO NO DIA AINDA ASSIM DEIXE UMA GERACAO (VAZIA) NO GRUPO.
+//*--------------------------------------------------------------*
+//PAYROLL  EXEC PGM=AUMENTO_ESTRUTURADO
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LOTE.LOADLIB
+//EMPFILE  DD   DISP=SHR,DSN=PROD.LOTE.EMPFILE
+//FXTAXAS  DD   DISP=SHR,DSN=PROD.LOTE.FXTAXAS
+//RAISEHST DD   DISP=MOD,DSN=PROD.LOTE.RAISEHST
+//RAISERPT DD   SYSOUT=*
+//USRMAST  DD   DISP=SHR,DSN=PROD.LOTE.USRMAST
+//PERMATRIX DD  DISP=SHR,DSN=PROD.LOTE.PERMATRIX
+//SECAUDIT DD   DISP=MOD,DSN=PROD.LOTE.SECAUDIT
+//BATCHID  DD   DISP=SHR,DSN=PROD.LOTE.BATCHID
+//ERRLOG   DD   DISP=MOD,DSN=PROD.LOTE.ERRLOG
+//SYSOUT   DD   SYSOUT=*
+//*
+//SALES    EXEC PGM=PROGCOB15,COND=(0,NE,PAYROLL)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LOTE.LOADLIB
+//SALESTXN DD   DISP=SHR,DSN=PROD.LOTE.SALESTXN
+//POSCTL   DD   DISP=SHR,DSN=PROD.LOTE.POSCTL
+//CHECKPT  DD   DISP=SHR,DSN=PROD.LOTE.CHECKPT
+//SALESSUM DD   DISP=MOD,DSN=PROD.LOTE.SALESSUM
+//SALESRPT DD   SYSOUT=*
+//ERRLOG   DD   DISP=MOD,DSN=PROD.LOTE.ERRLOG
+//SYSOUT   DD   SYSOUT=*
+//*
+//INVEST   EXEC PGM=PROGCOB16,COND=((0,NE,PAYROLL),(0,NE,SALES))
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LOTE.LOADLIB
+//TAXASCH  DD   DISP=SHR,DSN=PROD.LOTE.TAXASCH
+//PARMGER  DD   DISP=SHR,DSN=PROD.LOTE.PARMGER
+//INVLEDG  DD   DISP=MOD,DSN=PROD.LOTE.INVLEDG
+//GLPOST   DD   DISP=MOD,DSN=PROD.LOTE.GLPOST
+//INVPOS   DD   DISP=SHR,DSN=PROD.LOTE.INVPOS
+//INVRPT   DD   SYSOUT=*
+//USRMAST  DD   DISP=SHR,DSN=PROD.LOTE.USRMAST
+//PERMATRIX DD  DISP=SHR,DSN=PROD.LOTE.PERMATRIX
+//SECAUDIT DD   DISP=MOD,DSN=PROD.LOTE.SECAUDIT
+//BATCHID  DD   DISP=SHR,DSN=PROD.LOTE.BATCHID
+//SYSOUT   DD   SYSOUT=*
+//*
+//FREIGHT  EXEC PGM=PROGCOB09
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LOTE.LOADLIB
+//FRETEUF  DD   DISP=SHR,DSN=PROD.LOTE.FRETEUF
+//CUPOM    DD   DISP=SHR,DSN=PROD.LOTE.CUPOM
+//FRETEORD DD   DISP=SHR,DSN=PROD.LOTE.FRETEORD
+//FRETEMAN DD   DISP=MOD,DSN=PROD.LOTE.FRETEMAN
+//SYSOUT   DD   SYSOUT=*
+//*
+//OPSRPT   EXEC PGM=DAYOPS,COND=(0,NE,PAYROLL)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LOTE.LOADLIB
+//SALESSUM DD   DISP=SHR,DSN=PROD.LOTE.SALESSUM
+//INVLEDG  DD   DISP=SHR,DSN=PROD.LOTE.INVLEDG
+//RAISEHST DD   DISP=SHR,DSN=PROD.LOTE.RAISEHST
+//OPSRPT   DD   SYSOUT=*
+//BATCHLOG DD   DISP=MOD,DSN=PROD.LOTE.BATCHLOG
+//SYSOUT   DD   SYSOUT=*
+//*
+//ARCHIVE  EXEC PGM=IDCAMS,COND=EVEN
+//SYSPRINT DD   SYSOUT=*
+//SALESTX1 DD   DISP=SHR,DSN=PROD.LOTE.SALESTXN
+//SALESTX2 DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.SALESTXN.HIST(+1)
+//SALESSM1 DD   DISP=SHR,DSN=PROD.LOTE.SALESSUM
+//SALESSM2 DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.SALESSUM.HIST(+1)
+//RAISEH1  DD   DISP=SHR,DSN=PROD.LOTE.RAISEHST
+//RAISEH2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.RAISEHST.HIST(+1)
+//INVLED1  DD   DISP=SHR,DSN=PROD.LOTE.INVLEDG
+//INVLED2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.INVLEDG.HIST(+1)
+//GLPOST1  DD   DISP=SHR,DSN=PROD.LOTE.GLPOST
+//GLPOST2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.GLPOST.HIST(+1)
+//FRETOR1  DD   DISP=SHR,DSN=PROD.LOTE.FRETEORD
+//FRETOR2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.FRETEORD.HIST(+1)
+//FRETMN1  DD   DISP=SHR,DSN=PROD.LOTE.FRETEMAN
+//FRETMN2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.FRETEMAN.HIST(+1)
+//SECAUD1  DD   DISP=SHR,DSN=PROD.LOTE.SECAUDIT
+//SECAUD2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.SECAUDIT.HIST(+1)
+//ERRLOG1  DD   DISP=SHR,DSN=PROD.LOTE.ERRLOG
+//ERRLOG2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.ERRLOG.HIST(+1)
+//BATCHL1  DD   DISP=SHR,DSN=PROD.LOTE.BATCHLOG
+//BATCHL2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.BATCHLOG.HIST(+1)
+//STUTRN1  DD   DISP=SHR,DSN=PROD.LOTE.STUTRAN
+//STUTRN2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.STUTRAN.HIST(+1)
+//EMPFIL1  DD   DISP=SHR,DSN=PROD.LOTE.EMPFILE
+//EMPFIL2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.EMPFILE.BKP(+1)
+//USRMST1  DD   DISP=SHR,DSN=PROD.LOTE.USRMAST
+//USRMST2  DD   DISP=(NEW,CATLG),DSN=PROD.LOTE.USRMAST.BKP(+1)
+//SYSIN    DD   *
+    REPRO INFILE(SALESTX1) OUTFILE(SALESTX2)
+    REPRO INFILE(SALESSM1) OUTFILE(SALESSM2)
+    REPRO INFILE(RAISEH1)  OUTFILE(RAISEH2)
+    REPRO INFILE(INVLED1)  OUTFILE(INVLED2)
+    REPRO INFILE(GLPOST1)  OUTFILE(GLPOST2)
+    REPRO INFILE(FRETOR1)  OUTFILE(FRETOR2)
+    REPRO INFILE(FRETMN1)  OUTFILE(FRETMN2)
+    REPRO INFILE(SECAUD1)  OUTFILE(SECAUD2)
+    REPRO INFILE(ERRLOG1)  OUTFILE(ERRLOG2)
+    REPRO INFILE(BATCHL1)  OUTFILE(BATCHL2)
+    REPRO INFILE(STUTRN1)  OUTFILE(STUTRN2)
+    REPRO INFILE(EMPFIL1)  OUTFILE(EMPFIL2)
+    REPRO INFILE(USRMST1)  OUTFILE(USRMST2)
+/*
+//*
+//ALERT    EXEC PGM=BATCHALT,COND=EVEN
+//STEPLIB  DD   DISP=SHR,DSN=PROD.LOTE.LOADLIB
+//BATCHLOG DD   DISP=MOD,DSN=PROD.LOTE.BATCHLOG
+//SYSOUT   DD   SYSOUT=*
