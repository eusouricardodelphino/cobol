@@ -1,50 +1,397 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AUMENTO_ESTRUTURADO.
+      *>**********************************
+      *> AREA DE COMENTARIOS
+      *> OBJETIVO = PROCESSAR O REAJUSTE SALARIAL ESTRUTURADO DE TODO
+      *> O QUADRO DE FUNCIONARIOS A PARTIR DO CADASTRO EMPFILE
+      *> DATA 22/10/2024
+      *> ---------------------------------------------------------
+      *> HISTORICO DE ALTERACOES
+      *> 09/08/2026 - PASSA A LER O CADASTRO DE FUNCIONARIOS EMPFILE
+      *>              EM LOTE, AO INVES DE ACCEPT INTERATIVO
+      *> 09/08/2026 - FAIXAS E PERCENTUAIS DE REAJUSTE PASSAM A VIR DA
+      *>              TABELA EXTERNA FXTAXAS, SEM VALOR FIXO NO CODIGO
+      *> 09/08/2026 - GRAVA TRILHA DE AUDITORIA EM RAISEHST PARA CADA
+      *>              FUNCIONARIO PROCESSADO
+      *> 09/08/2026 - EMITE RELATORIO RAISERPT COM TOTAIS E MEDIAS POR
+      *>              DEPARTAMENTO AO FINAL DO PROCESSAMENTO
+      *> 09/08/2026 - REAJUSTE DO FUNCIONARIO COM MENOS DE 12 MESES DE
+      *>              CASA PASSA A SER PROPORCIONAL AO TEMPO TRABALHADO
+      *> 09/08/2026 - EXIGE AUTENTICACAO E PERMISSAO DE ACESSO VIA O
+      *>              GATE COMUM AUTORIZA ANTES DE INICIAR O LOTE
+      *> 09/08/2026 - PASSA A CONSTAR DO CATALOGO DE PROGRAMAS (PROGCAT)
+      *>              USADO PELO MENU DE OPERACOES; STOP RUN SUBSTITUIDO
+      *>              POR GOBACK PARA DEVOLVER O CONTROLE AO MENU
+      *> 09/08/2026 - NOVO SALARIO PASSA A SER EXIBIDO NO FORMATO
+      *>              MONETARIO PADRAO DO COPYBOOK COMUM MOEDABR
+      *> 09/08/2026 - ACEITA CREDENCIAIS DO ARQUIVO BATCHID QUANDO
+      *>              PRESENTE, PARA NAO BLOQUEAR EM ACCEPT NO LOTE
+      *>              NOTURNO SEM OPERADOR
+      *>**********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO "EMPFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WRK-EMPFILE-STATUS.
+           SELECT FXTAXAS ASSIGN TO "FXTAXAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FXTAXAS-STATUS.
+           SELECT RAISEHST ASSIGN TO "RAISEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RAISEHST-STATUS.
+           SELECT RAISERPT ASSIGN TO "RAISERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RAISERPT-STATUS.
+           SELECT BATCHLOG ASSIGN TO "BATCHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHLOG-STATUS.
+           SELECT BATCHID ASSIGN TO "BATCHID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BATCHID-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPFILE.
+           COPY "EMPREG.CPY" IN 'COPYBOOKS'.
+       FD  FXTAXAS.
+           COPY "FXTAXAS.CPY" IN 'COPYBOOKS'.
+       FD  RAISEHST.
+           COPY "RAISEHST.CPY" IN 'COPYBOOKS'.
+       FD  BATCHLOG.
+           COPY "BATCHLOG.CPY" IN 'COPYBOOKS'.
+       FD  BATCHID.
+           COPY "BATCHID.CPY" IN 'COPYBOOKS'.
+       FD  RAISERPT
+           RECORDING MODE IS F.
+       01  RAISERPT-LINHA          PIC X(80).
        WORKING-STORAGE SECTION.
        77 WRK-NOME             PIC X(20)    VALUE SPACES.
        77 WRK-ANO-ENTRADA      PIC 9(04)    VALUE ZEROS.
+       77 WRK-MES-ENTRADA      PIC 9(02)    VALUE ZEROS.
        77 WRK-SALARIO          PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-MES-BASE         PIC 9(02)    VALUE ZEROS.
+       77 WRK-MESES-CASA       PIC 9(04)    VALUE ZEROS.
+       77 WRK-PERCENTUAL-EFET  PIC 9(01)V9(04) VALUE ZEROS.
+       77 WRK-EMPFILE-STATUS   PIC X(02)    VALUE SPACES.
+       77 WRK-FXTAXAS-STATUS   PIC X(02)    VALUE SPACES.
+       77 WRK-RAISEHST-STATUS  PIC X(02)    VALUE SPACES.
+       77 WRK-RAISERPT-STATUS  PIC X(02)    VALUE SPACES.
+       77 WRK-DATA-PROCESSO    PIC 9(08)    VALUE ZEROS.
+       77 WRK-SALARIO-ANTERIOR PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-QTD-DEPTOS       PIC 9(02)    VALUE ZEROS.
+       77 WRK-IDX-DEPTO        PIC 9(02)    VALUE ZEROS.
+       77 WRK-DEPTO-ACHADO     PIC X(01)    VALUE 'N'.
+           88 WRK-DEPTO-ENCONTRADO VALUE 'S'.
+       01  WRK-TABELA-DEPTOS.
+           05  WRK-DEPTO OCCURS 50 TIMES INDEXED BY WRK-DP-IDX.
+               10  WRK-DP-NOME        PIC X(10).
+               10  WRK-DP-QTD         PIC 9(06).
+               10  WRK-DP-TOTAL-ANT   PIC 9(09)V99.
+               10  WRK-DP-TOTAL-NOVO  PIC 9(09)V99.
+       01  WRK-DP-MEDIA-PCT         PIC 9(03)V99.
+       77 WRK-FIM-ARQUIVO      PIC X(01)    VALUE 'N'.
+           88 WRK-EOF-EMPFILE      VALUE 'S'.
+       77 WRK-QTD-PROCESSADOS  PIC 9(06)    VALUE ZEROS.
+       77 WRK-ANO-BASE         PIC 9(04)    VALUE ZEROS.
+       77 WRK-TEMPO-CASA       PIC 9(04)    VALUE ZEROS.
+       77 WRK-QTD-FAIXAS       PIC 9(02)    VALUE ZEROS.
+       77 WRK-IDX-FAIXA        PIC 9(02)    VALUE ZEROS.
+       77 WRK-PERCENTUAL       PIC 9(01)V9(02) VALUE ZEROS.
+       77 WRK-FAIXA-ACHADA     PIC X(01)    VALUE 'N'.
+           88 WRK-FAIXA-ENCONTRADA VALUE 'S'.
+       01  WRK-TABELA-FAIXAS.
+           05  WRK-FAIXA OCCURS 20 TIMES INDEXED BY WRK-FX-IDX.
+               10  WRK-FX-DE          PIC 9(02).
+               10  WRK-FX-ATE         PIC 9(02).
+               10  WRK-FX-PERCENTUAL  PIC 9(01)V9(02).
+       77 WRK-USUARIO-ACESSO   PIC X(20)    VALUE SPACES.
+       77 WRK-SENHA-ACESSO     PIC X(20)    VALUE SPACES.
+       77 WRK-PROGRAMA-ACESSO  PIC X(08)    VALUE SPACES.
+       77 WRK-ACESSO-AUTORIZ   PIC X(01)    VALUE 'N'.
+           88 WRK-ACESSO-PERMITIDO VALUE 'S'.
+       77 WRK-NIVEL-ACESSO     PIC 9(02)    VALUE ZEROS.
+       77 WRK-MSG-ACESSO       PIC X(40)    VALUE SPACES.
+       77 WRK-ERRO-PROCESSO    PIC X(01)    VALUE 'N'.
+           88 WRK-OCORREU-ERRO     VALUE 'S'.
+       77 WRK-BATCHLOG-STATUS  PIC X(02)    VALUE SPACES.
+       77 WRK-HOJE-LOG         PIC 9(08)    VALUE ZEROS.
+       77 WRK-AGORA-LOG        PIC 9(08)    VALUE ZEROS.
+       77 WRK-BATCHID-STATUS   PIC X(02)    VALUE SPACES.
+       01  WRK-ERRO-OCORRENCIA.
+           COPY "ERRHAND.CPY" IN 'COPYBOOKS'.
+       COPY "MOEDABR.CPY" IN 'COPYBOOKS'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
 
-           PERFORM 0100-INICIALIZAR.
+           PERFORM 0050-VERIFICAR-ACESSO.
 
-           IF WRK-ANO-ENTRADA > 0 AND WRK-SALARIO > 0 
-             PERFORM 0200-PROCESSAR
+           IF WRK-ACESSO-PERMITIDO
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0200-PROCESSAR UNTIL WRK-EOF-EMPFILE
+               PERFORM 0300-FINALIZAR
+               IF WRK-OCORREU-ERRO
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY 'ACESSO NEGADO - ' WRK-MSG-ACESSO
+               MOVE 12 TO RETURN-CODE
            END-IF.
-           PERFORM 0300-FINALIZAR.
-           
-           STOP RUN.
+
+           PERFORM 0400-REGISTRAR-BATCHLOG.
+
+           GOBACK.
+
+       0050-VERIFICAR-ACESSO.
+           OPEN INPUT BATCHID.
+           IF WRK-BATCHID-STATUS = '00'
+               DISPLAY 'ARQUIVO BATCHID ENCONTRADO - CREDENCIAL DE LOTE'
+               READ BATCHID
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BI-USUARIO TO WRK-USUARIO-ACESSO
+                       MOVE BI-SENHA   TO WRK-SENHA-ACESSO
+               END-READ
+               CLOSE BATCHID
+           ELSE
+               DISPLAY 'USUARIO..'
+               ACCEPT WRK-USUARIO-ACESSO
+
+               DISPLAY 'SENHA..'
+               ACCEPT WRK-SENHA-ACESSO
+           END-IF.
+
+           MOVE 'AUMENTO' TO WRK-PROGRAMA-ACESSO.
+
+           CALL 'AUTORIZA' USING WRK-USUARIO-ACESSO WRK-SENHA-ACESSO
+                                  WRK-PROGRAMA-ACESSO WRK-ACESSO-AUTORIZ
+                                  WRK-NIVEL-ACESSO WRK-MSG-ACESSO
+           END-CALL.
+
        0100-INICIALIZAR.
-           DISPLAY 'NOME..'
-           ACCEPT WRK-NOME.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           MOVE 'N' TO WRK-ERRO-PROCESSO.
+           MOVE ZEROS TO WRK-QTD-DEPTOS.
+           MOVE ZEROS TO WRK-QTD-FAIXAS.
+           MOVE ZEROS TO WRK-QTD-PROCESSADOS.
+
+           ACCEPT WRK-DATA-PROCESSO FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-PROCESSO (5:2) TO WRK-MES-BASE.
 
-           DISPLAY 'ANO DE ENTRADA NA EMPRESA..'
-           ACCEPT WRK-ANO-ENTRADA.
-          
-           DISPLAY 'SALARIO..'
-           ACCEPT WRK-SALARIO.
+           PERFORM 0110-CARREGAR-FAIXAS.
+
+           OPEN INPUT EMPFILE.
+           OPEN OUTPUT RAISEHST.
+           OPEN OUTPUT RAISERPT.
+           IF WRK-EMPFILE-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR EMPFILE - STATUS '
+                       WRK-EMPFILE-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+               MOVE 'S' TO WRK-ERRO-PROCESSO
+               MOVE 'AUMENTO_ESTRUTURADO' TO ERR-PROGRAMA
+               MOVE '0100-INICIALIZAR'    TO ERR-PARAGRAFO
+               MOVE 'ABEND'               TO ERR-SEVERIDADE
+               MOVE WRK-EMPFILE-STATUS    TO ERR-CODIGO
+               MOVE 'FALHA AO ABRIR EMPFILE' TO ERR-MENSAGEM
+               CALL 'REGERRO' USING WRK-ERRO-OCORRENCIA
+               END-CALL
+           ELSE
+               PERFORM 0150-LER-EMPREGADO
+           END-IF.
+
+       0110-CARREGAR-FAIXAS.
+           OPEN INPUT FXTAXAS.
+           IF WRK-FXTAXAS-STATUS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FXTAXAS - STATUS '
+                       WRK-FXTAXAS-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+               MOVE 'S' TO WRK-ERRO-PROCESSO
+               MOVE 'AUMENTO_ESTRUTURADO' TO ERR-PROGRAMA
+               MOVE '0110-CARREGAR-FAIXAS' TO ERR-PARAGRAFO
+               MOVE 'ABEND'               TO ERR-SEVERIDADE
+               MOVE WRK-FXTAXAS-STATUS    TO ERR-CODIGO
+               MOVE 'FALHA AO ABRIR FXTAXAS' TO ERR-MENSAGEM
+               CALL 'REGERRO' USING WRK-ERRO-OCORRENCIA
+               END-CALL
+           ELSE
+               PERFORM 0120-LER-FAIXA UNTIL WRK-FXTAXAS-STATUS = '10'
+               CLOSE FXTAXAS
+           END-IF.
+
+       0120-LER-FAIXA.
+           READ FXTAXAS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WRK-QTD-FAIXAS
+                   MOVE FX-ANO-BASE   TO WRK-ANO-BASE
+                   MOVE FX-FAIXA-DE   TO WRK-FX-DE (WRK-QTD-FAIXAS)
+                   MOVE FX-FAIXA-ATE  TO WRK-FX-ATE (WRK-QTD-FAIXAS)
+                   MOVE FX-PERCENTUAL
+                       TO WRK-FX-PERCENTUAL (WRK-QTD-FAIXAS)
+           END-READ.
+
+       0150-LER-EMPREGADO.
+           READ EMPFILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE EMP-NOME         TO WRK-NOME
+                   MOVE EMP-ANO-ADMISSAO TO WRK-ANO-ENTRADA
+                   MOVE EMP-MES-ADMISSAO TO WRK-MES-ENTRADA
+                   MOVE EMP-SALARIO      TO WRK-SALARIO
+           END-READ.
 
        0200-PROCESSAR.
-           EVALUATE (2024 - WRK-ANO-ENTRADA)
-            WHEN 0 THRU 1
-              COMPUTE WRK-SALARIO = WRK-SALARIO * 1
-            WHEN 2 THRU 5
-              COMPUTE WRK-SALARIO = WRK-SALARIO * 1,05
-            WHEN 6 THRU 15
-              COMPUTE WRK-SALARIO = WRK-SALARIO * 1,10
-            WHEN OTHER
-              COMPUTE WRK-SALARIO = WRK-SALARIO * 1,15
-           END-EVALUATE.
-           
+           MOVE WRK-SALARIO TO WRK-SALARIO-ANTERIOR.
+
+           COMPUTE WRK-TEMPO-CASA = WRK-ANO-BASE - WRK-ANO-ENTRADA.
+
+           COMPUTE WRK-MESES-CASA =
+                   ((WRK-ANO-BASE - WRK-ANO-ENTRADA) * 12) +
+                   (WRK-MES-BASE - WRK-MES-ENTRADA).
+
+           PERFORM 0210-BUSCAR-FAIXA.
+
+           IF WRK-MESES-CASA < 12
+               COMPUTE WRK-PERCENTUAL-EFET ROUNDED =
+                       WRK-PERCENTUAL * (WRK-MESES-CASA / 12)
+           ELSE
+               MOVE WRK-PERCENTUAL TO WRK-PERCENTUAL-EFET
+           END-IF.
+
+           COMPUTE WRK-SALARIO =
+                   WRK-SALARIO * (1 + WRK-PERCENTUAL-EFET).
+
+           MOVE WRK-SALARIO TO CE-VALOR-EDITADO.
            DISPLAY '========================='.
-           DISPLAY 'O VALOR DO SALARIO ATUAL Ã‰ ' WRK-SALARIO.
+           DISPLAY EMP-MATRICULA ' ' WRK-NOME
+                   ' NOVO SALARIO: ' CE-VALOR-EDITADO.
+
+           PERFORM 0220-GRAVAR-HISTORICO.
+
+           PERFORM 0230-ACUMULAR-DEPTO.
+
+           ADD 1 TO WRK-QTD-PROCESSADOS.
+
+           PERFORM 0150-LER-EMPREGADO.
+
+       0230-ACUMULAR-DEPTO.
+           MOVE 'N' TO WRK-DEPTO-ACHADO.
+
+           PERFORM VARYING WRK-IDX-DEPTO FROM 1 BY 1
+                   UNTIL WRK-IDX-DEPTO > WRK-QTD-DEPTOS
+                      OR WRK-DEPTO-ENCONTRADO
+               IF WRK-DP-NOME (WRK-IDX-DEPTO) = EMP-DEPARTAMENTO
+                   MOVE 'S' TO WRK-DEPTO-ACHADO
+               END-IF
+           END-PERFORM.
+
+           IF NOT WRK-DEPTO-ENCONTRADO
+               ADD 1 TO WRK-QTD-DEPTOS
+               MOVE WRK-QTD-DEPTOS TO WRK-IDX-DEPTO
+               MOVE EMP-DEPARTAMENTO TO WRK-DP-NOME (WRK-IDX-DEPTO)
+           END-IF.
+
+           ADD 1                  TO WRK-DP-QTD       (WRK-IDX-DEPTO).
+           ADD WRK-SALARIO-ANTERIOR TO WRK-DP-TOTAL-ANT (WRK-IDX-DEPTO).
+           ADD WRK-SALARIO         TO WRK-DP-TOTAL-NOVO (WRK-IDX-DEPTO).
+
+       0220-GRAVAR-HISTORICO.
+           MOVE WRK-DATA-PROCESSO       TO RH-DATA-PROCESSAMENTO.
+           MOVE EMP-MATRICULA           TO RH-MATRICULA.
+           MOVE WRK-NOME                TO RH-NOME.
+           MOVE EMP-DEPARTAMENTO        TO RH-DEPARTAMENTO.
+           MOVE WRK-TEMPO-CASA          TO RH-TEMPO-CASA.
+           MOVE WRK-SALARIO-ANTERIOR    TO RH-SALARIO-ANTERIOR.
+           MOVE WRK-PERCENTUAL-EFET     TO RH-PERCENTUAL-APLICADO.
+           MOVE WRK-SALARIO             TO RH-SALARIO-NOVO.
+           WRITE RH-REGISTRO.
+
+       0210-BUSCAR-FAIXA.
+           MOVE 'N' TO WRK-FAIXA-ACHADA.
+           MOVE ZEROS TO WRK-PERCENTUAL.
+
+           PERFORM VARYING WRK-IDX-FAIXA FROM 1 BY 1
+                   UNTIL WRK-IDX-FAIXA > WRK-QTD-FAIXAS
+                      OR WRK-FAIXA-ENCONTRADA
+               IF WRK-TEMPO-CASA >= WRK-FX-DE (WRK-IDX-FAIXA)
+                  AND (WRK-TEMPO-CASA <= WRK-FX-ATE (WRK-IDX-FAIXA)
+                   OR WRK-FX-ATE (WRK-IDX-FAIXA) = 99)
+                   MOVE WRK-FX-PERCENTUAL (WRK-IDX-FAIXA)
+                       TO WRK-PERCENTUAL
+                   MOVE 'S' TO WRK-FAIXA-ACHADA
+               END-IF
+           END-PERFORM.
+
        0300-FINALIZAR.
+           PERFORM 0310-IMPRIMIR-RELATORIO.
+
+           IF WRK-EMPFILE-STATUS = '00' OR WRK-EMPFILE-STATUS = '10'
+               CLOSE EMPFILE
+           END-IF.
+           CLOSE RAISEHST.
+           CLOSE RAISERPT.
            DISPLAY "=========================".
            DISPLAY "PROGRAMA FINALIZADO!".
+           DISPLAY "FUNCIONARIOS PROCESSADOS: " WRK-QTD-PROCESSADOS.
            DISPLAY "=========================".
+
+       0310-IMPRIMIR-RELATORIO.
+           MOVE 'RELATORIO DE REAJUSTE POR DEPARTAMENTO'
+               TO RAISERPT-LINHA
+           WRITE RAISERPT-LINHA.
+           MOVE SPACES TO RAISERPT-LINHA.
+           WRITE RAISERPT-LINHA.
+           STRING 'DEPARTAMENTO  QTD   FOLHA ANTERIOR'
+                  '   FOLHA NOVA     PCT MEDIO'
+               DELIMITED BY SIZE INTO RAISERPT-LINHA
+           END-STRING.
+           WRITE RAISERPT-LINHA.
+
+           PERFORM VARYING WRK-IDX-DEPTO FROM 1 BY 1
+                   UNTIL WRK-IDX-DEPTO > WRK-QTD-DEPTOS
+               COMPUTE WRK-DP-MEDIA-PCT ROUNDED =
+                   ((WRK-DP-TOTAL-NOVO (WRK-IDX-DEPTO) /
+                     WRK-DP-TOTAL-ANT (WRK-IDX-DEPTO)) - 1) * 100
+               STRING WRK-DP-NOME       (WRK-IDX-DEPTO) '  '
+                      WRK-DP-QTD        (WRK-IDX-DEPTO) '  '
+                      WRK-DP-TOTAL-ANT  (WRK-IDX-DEPTO) '  '
+                      WRK-DP-TOTAL-NOVO (WRK-IDX-DEPTO) '  '
+                      WRK-DP-MEDIA-PCT  '%'
+                   DELIMITED BY SIZE INTO RAISERPT-LINHA
+               END-STRING
+               WRITE RAISERPT-LINHA
+           END-PERFORM.
+
+      *>*********************************************
+       0400-REGISTRAR-BATCHLOG.
+      *>*********************************************
+           ACCEPT WRK-HOJE-LOG  FROM DATE YYYYMMDD.
+           ACCEPT WRK-AGORA-LOG FROM TIME.
+
+           OPEN EXTEND BATCHLOG.
+           IF WRK-BATCHLOG-STATUS NOT = '00'
+               OPEN OUTPUT BATCHLOG
+           END-IF.
+
+           MOVE 'AUMENTO_ESTRUTURADO' TO BL-PROGRAMA.
+           MOVE WRK-HOJE-LOG           TO BL-DATA.
+           MOVE WRK-AGORA-LOG          TO BL-HORA.
+           IF RETURN-CODE = 0
+               MOVE 'OK'    TO BL-STATUS
+               MOVE 'REAJUSTE PROCESSADO COM SUCESSO' TO BL-DETALHE
+           ELSE
+               MOVE 'ERRO'  TO BL-STATUS
+               MOVE 'FALHA NO PROCESSAMENTO DO REAJUSTE' TO BL-DETALHE
+           END-IF.
+           WRITE BL-REGISTRO.
+
+           CLOSE BATCHLOG.
